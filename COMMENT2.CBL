@@ -1,5 +1,40 @@
-           IF  EIBCALEN     NOT = LENGTH OF DFHCOMMAREA                         
-           OR  COMM-TRANSID NOT = THIS-TRN                                      
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL MEMBER.
+/DLC9/* 08/08/2026 DLC LOG A CSMT DIAGNOSTIC WHEN A SAVED COMMAREA
+/DLC9/*               CANNOT BE RECOVERED FROM TEMPORARY STORAGE.
+      * 08/08/2026 DLC FOLD COMM-SESSION INTO THE TS QUEUE NAME SO A
+      *               TERMINAL CAN DRIVE MORE THAN ONE CONCURRENT
+      *               LOGICAL SESSION UNDER THE SAME TRANSACTION ID.
+      * 08/08/2026 DLC CAPTURE COMM-TEMPTRN/COMM-TEMPPGM/COMM-TEMPRTN
+      *               INTO UNEX-DETAIL (SEE UNEXERRW) BEFORE ROUTING
+      *               TO X00-UNEX-ERR SO THE CSMT DIAGNOSTIC SHOWS
+      *               WHAT THE COMMAREA LOOKED LIKE AT THE FAILURE.
+      * 08/08/2026 DLC ADD COMM-CHKPTOKEN TO THE "CANNOT RECOVER SAVED
+      *               COMMAREA" DIAGNOSTIC SO A LOST SESSION CAN BE
+      *               IDENTIFIED BY ITS CHECKPOINT TOKEN AND EITHER
+      *               RESUMED OR REPORTED AS LOST.
+      * 08/09/2026 DLC COMM-CHKPTOKEN'S ABSTIME PORTION WIDENED FROM
+      *               9 TO 15 DIGITS (SEE COMMWORK) -- WIDEN DLC9-MSG
+      *               TO MATCH SO THE DIAGNOSTIC STRING BELOW STILL
+      *               HAS ROOM FOR THE FULL TOKEN.
+      * END OF HISTORY ------------------------------------------------
+      * NOTE -- DLC9-MSG (PIC X(86)) MUST BE CARRIED IN THE CALLING
+      * PROGRAM'S WORKING-STORAGE (SEE COMMWORK) FOR THE DIAGNOSTIC
+      * WRITEQ TD BELOW.  COMM-SESSION (PIC X(01), PART OF THE
+      * COMMAREA HEADER) CARRIES THE MULTIPLEXED WINDOW/SESSION TOKEN
+      * THAT KEEPS ONE TERMINAL'S CONCURRENT CONVERSATIONS FROM
+      * SHARING A SAVED-COMMAREA QUEUE.  COMM-CHKPTOKEN (PIC X(22),
+      * ALSO PART OF THE COMMAREA HEADER) IS THE CHECKPOINT TOKEN
+      * COMMLNK2'S T40-SAVE-COMMAREA STAMPED ON THIS COMMAREA THE LAST
+      * TIME IT WAS SAVED; IT TRAVELS THROUGH TO WHATEVER COMMAREA IS
+      * ACTIVE WHEN A RECOVERY FAILS, SO THE DIAGNOSTIC BELOW ALWAYS
+      * SHOWS WHICH CHECKPOINT THE SESSION WAS TRYING TO RESUME FROM.
+      * UNEX-DETAIL (SEE UNEXERRW) MUST ALSO BE CARRIED IN THE CALLING
+      * PROGRAM'S WORKING-STORAGE (ALONG WITH THE COPY OF UNEXERRP
+      * THAT SUPPLIES X00-UNEX-ERR ITSELF) SO THE COMMAREA-FIELD
+      * CAPTURE BELOW HAS SOMEWHERE TO GO.
+           IF  EIBCALEN     NOT = LENGTH OF DFHCOMMAREA
+           OR  COMM-TRANSID NOT = THIS-TRN
                                                                                 
       * allocate temporary storage for this program's commarea                  
                EXEC CICS GETMAIN                                                
@@ -18,20 +53,36 @@
       * ... ... then, get our commarea from temp storage into temp area         
                        MOVE EIBTRMID   TO THIS-QUE(1:4)                         
                        MOVE THIS-TRN   TO THIS-QUE(5:4)                         
+                       MOVE COMM-SESSION TO THIS-QUE(9:1)
                        EXEC CICS READQ TS                                       
                                  QUEUE    (THIS-QUE)                            
                                  INTO     (COMM-TEMPAREA)                       
                                  LENGTH   (LENGTH OF DFHCOMMAREA)               
                                  NOHANDLE                                       
                        END-EXEC                                                 
-                       IF  EIBRESP = DFHRESP(NORMAL)                            
-                                  OR DFHRESP(LENGERR)                           
-                           EXEC CICS DELETEQ TS                                 
-                                     QUEUE    (THIS-QUE)                        
-                                     NOHANDLE                                   
-                           END-EXEC                                             
-                       END-IF                                                   
-                       MOVE 'RETN'     TO COMM-TEMPTRN                          
+                       IF  EIBRESP = DFHRESP(NORMAL)
+                                  OR DFHRESP(LENGERR)
+                           EXEC CICS DELETEQ TS
+                                     QUEUE    (THIS-QUE)
+                                     NOHANDLE
+                           END-EXEC
+                       ELSE
+                           MOVE SPACES     TO DLC9-MSG
+                           STRING THIS-PGM                DELIMITED BY SIZE
+                                  ': CANNOT RECOVER SAVED COMMAREA, QUEUE '
+                                                           DELIMITED BY SIZE
+                                  THIS-QUE                 DELIMITED BY SIZE
+                                  ', CHKPT='                DELIMITED BY SIZE
+                                  COMM-CHKPTOKEN            DELIMITED BY SIZE
+                               INTO DLC9-MSG
+                           EXEC CICS WRITEQ TD
+                                     QUEUE    ('CSMT')
+                                     FROM     (DLC9-MSG)
+                                     LENGTH   (LENGTH OF DLC9-MSG)
+                                     NOHANDLE
+                           END-EXEC
+                       END-IF
+                       MOVE 'RETN'     TO COMM-TEMPTRN
                        MOVE SPACES     TO COMM-TEMPPGM                          
                    END-IF                                                       
       * ... ... overlay current commarea into allocated temp commarea           
@@ -63,10 +114,15 @@
                    IF  EIBRESP = DFHRESP(ENDDATA)                               
                        CONTINUE                                                 
                    ELSE                                                         
-                       IF  EIBRESP NOT = DFHRESP(NORMAL)                        
-                                     AND DFHRESP(LENGERR)                       
-                           GO TO X00-UNEX-ERR                                   
-                       END-IF                                                   
+                       IF  EIBRESP NOT = DFHRESP(NORMAL)
+                                     AND DFHRESP(LENGERR)
+                           MOVE SPACES     TO UNEX-DETAIL
+                           STRING 'TRN=' COMM-TEMPTRN DELIMITED BY SIZE
+                                  ' PGM=' COMM-TEMPPGM DELIMITED BY SIZE
+                                  ' RTN=' COMM-TEMPRTN DELIMITED BY SIZE
+                               INTO UNEX-DETAIL
+                           GO TO X00-UNEX-ERR
+                       END-IF
       * ... ... then, if returning from another program...                      
                        IF  COMM-TEMPTRN = 'RETN'                                
                        OR  COMM-TEMPRTN = 'RETN'                                
@@ -74,6 +130,7 @@
       * ... ... ... then, retrieve our commarea from temp storage               
                            MOVE EIBTRMID   TO THIS-QUE(1:4)                     
                            MOVE THIS-TRN   TO THIS-QUE(5:4)                     
+                           MOVE COMM-SESSION TO THIS-QUE(9:1)
                            MOVE LENGTH OF COMM-HOLDAREA TO LINK-LEN             
                            EXEC CICS READQ TS                                   
                                      QUEUE    (THIS-QUE)                        
@@ -94,12 +151,27 @@
                                MOVE COMM-HOLDAREA(OPT-LEN:LINK-LEN)             
                                       TO COMM-TEMPAREA(OPT-LEN:LINK-LEN)        
                              END-IF                                             
-                             EXEC CICS DELETEQ TS                               
-                                       QUEUE    (THIS-QUE)                      
-                                       NOHANDLE                                 
-                             END-EXEC                                           
-                           END-IF                                               
-                           MOVE 'RETN' TO COMM-TEMPTRN                          
+                             EXEC CICS DELETEQ TS
+                                       QUEUE    (THIS-QUE)
+                                       NOHANDLE
+                             END-EXEC
+                           ELSE
+                               MOVE SPACES     TO DLC9-MSG
+                               STRING THIS-PGM            DELIMITED BY SIZE
+                                      ': CANNOT RECOVER SAVED COMMAREA, '
+                                      'QUEUE '             DELIMITED BY SIZE
+                                      THIS-QUE             DELIMITED BY SIZE
+                                      ', CHKPT='            DELIMITED BY SIZE
+                                      COMM-CHKPTOKEN        DELIMITED BY SIZE
+                                   INTO DLC9-MSG
+                               EXEC CICS WRITEQ TD
+                                         QUEUE    ('CSMT')
+                                         FROM     (DLC9-MSG)
+                                         LENGTH   (LENGTH OF DLC9-MSG)
+                                         NOHANDLE
+                               END-EXEC
+                           END-IF
+                           MOVE 'RETN' TO COMM-TEMPTRN
                            MOVE SPACES TO COMM-TEMPPGM                          
                        END-IF                                                   
                    END-IF                                                       
@@ -136,10 +208,15 @@
                    END-EXEC                                                     
                END-IF                                                           
                                                                                 
-      * report errors, if any                                                   
-               IF  EIBRESP NOT = DFHRESP(NORMAL)                                
-                   GO TO X00-UNEX-ERR                                           
-               END-IF                                                           
+      * report errors, if any
+               IF  EIBRESP NOT = DFHRESP(NORMAL)
+                   MOVE SPACES     TO UNEX-DETAIL
+                   STRING 'TRN=' COMM-TEMPTRN DELIMITED BY SIZE
+                          ' PGM=' COMM-TEMPPGM DELIMITED BY SIZE
+                          ' RTN=' COMM-TEMPRTN DELIMITED BY SIZE
+                       INTO UNEX-DETAIL
+                   GO TO X00-UNEX-ERR
+               END-IF
       * return to cics, if needed                                               
                EXEC CICS RETURN END-EXEC                                        
                                                                                 
