@@ -0,0 +1,13 @@
+      ******************************************************************
+      *                                                                *
+      *    DATETIME  --  SCRATCH FIELDS FOR EDITING A DATE/TIME INTO   *
+      *                  DISPLAY FORM (SEE ISOTSTMP)                   *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * END OF HISTORY ------------------------------------------------
+       01  DATETIME-WORK-FIELDS.
+           05  NUM-TIME                PIC  9(06).
+           05  ISO-DSP-DATE            PIC  9999B99B99.
+           05  ISO-DSP-TIME            PIC  99B99B99.
