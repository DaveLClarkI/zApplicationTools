@@ -0,0 +1,63 @@
+      ******************************************************************
+      *                                                                *
+      *    ISOTSTMP  --  CALLER PARAMETER AREA FOR THE ISOTSTMP        *
+      *                  TIMESTAMP SUBPROGRAM                          *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * 08/08/2026 DLC ADD ISO-TZ-OFFSET FOR AN OPTIONAL CALLER-SUPPLIED
+      *               UTC OFFSET, IN MINUTES.
+      * 08/08/2026 DLC ADD AN ELAPSED-TIME MODE (NUM-FORMAT-SW = 'E').
+      * 08/08/2026 DLC ADD ISO-DAY-OF-WEEK AND ISO-JULIAN-DATE OUTPUT.
+      * END OF HISTORY ------------------------------------------------
+       01  ISOTSTMP-PARMS.
+      * NOTE -- NUM-FORMAT-SW SELECTS THE OUTPUT FORMAT: SPACES FOR THE
+      * DEFAULT CCYY-MM-DD-HH.MN.SS.UUUUUU EDITED STAMP, 'N' FOR THE
+      * PACKED CCYYMMDDHHMNSSUUUUUU NUMERIC FORM, OR 'E' FOR ELAPSED-
+      * TIME MODE (SEE ISO-ELAPSED-SINCE/ISO-ELAPSED-DAYS BELOW).
+           05  NUM-FORMAT-SW           PIC  X(01).
+               88  NUM-FORMAT                  VALUE 'N'.
+               88  ISO-ELAPSED-MODE            VALUE 'E'.
+      * NOTE -- ISO-ELAPSED-SINCE IS AN OPTIONAL INPUT FIELD, ONLY USED
+      * WHEN ISO-ELAPSED-MODE IS SET.  THE CALLER SUPPLIES A RAW
+      * ABS-INPUT VALUE CAPTURED FROM AN EARLIER CALL (SEE ISO-ABSTIME-
+      * VALUE), AND ISOTSTMP RETURNS THE ELAPSED DAYS/HOURS/MINUTES/
+      * SECONDS SINCE THAT VALUE INSTEAD OF A CALENDAR TIMESTAMP.
+           05  ISO-ELAPSED-SINCE       PIC S9(15)   PACKED-DECIMAL
+                                                     VALUE ZEROES.
+           05  ISO-ABSTIME-VALUE       PIC S9(15)   PACKED-DECIMAL.
+      * NOTE -- ISO-TZ-OFFSET IS AN OPTIONAL INPUT FIELD; THE CALLER
+      * SETS IT TO A SIGNED NUMBER OF MINUTES (EAST OF UTC IS POSITIVE)
+      * BEFORE CALLING ISOTSTMP TO SHIFT THE RETURNED TIMESTAMP OUT OF
+      * UTC.  ZERO (THE DEFAULT) LEAVES THE TIMESTAMP IN UTC AS BEFORE.
+           05  ISO-TZ-OFFSET           PIC S9(04)   COMP VALUE ZEROES.
+           05  ISOTSTMP-OUTPUT.
+               10  ISO-DATE-FORMAT     PIC  X(10).
+               10  ISO-DATE-DELIM      PIC  X(01).
+               10  ISO-TIME-FORMAT     PIC  X(08).
+               10  ISO-TIME-DELIM      PIC  X(01).
+               10  ISO-MILLISECONDS    PIC  X(06).
+           05  NUM-TSTMP-OUTPUT REDEFINES ISOTSTMP-OUTPUT.
+               10  NUM-DATE-FORMAT     PIC  9(08).
+               10  FILLER              PIC  X(02).
+               10  NUM-TIME-FORMAT     PIC  9(06).
+               10  FILLER              PIC  X(02).
+               10  NUM-MILLISECONDS    PIC  9(06).
+           05  ISO-ELAPSED-OUTPUT REDEFINES ISOTSTMP-OUTPUT.
+               10  ISO-ELAPSED-DAYS    PIC S9(09)   COMP.
+               10  ISO-ELAPSED-HOURS   PIC S9(04)   COMP.
+               10  ISO-ELAPSED-MINUTES PIC S9(04)   COMP.
+               10  ISO-ELAPSED-SECONDS PIC S9(04)   COMP.
+      * NOTE -- ISO-DAY-OF-WEEK AND ISO-JULIAN-DATE ARE ALWAYS RETURNED
+      * FOR A CALENDAR-STAMP CALL (I.E. NUM-FORMAT-SW NOT = 'E').
+      * ISO-DAY-OF-WEEK RUNS 1 (SUNDAY) THROUGH 7 (SATURDAY).
+           05  ISO-DAY-OF-WEEK         PIC  9(01).
+               88  ISO-DOW-SUNDAY              VALUE 1.
+               88  ISO-DOW-MONDAY              VALUE 2.
+               88  ISO-DOW-TUESDAY             VALUE 3.
+               88  ISO-DOW-WEDNESDAY           VALUE 4.
+               88  ISO-DOW-THURSDAY            VALUE 5.
+               88  ISO-DOW-FRIDAY              VALUE 6.
+               88  ISO-DOW-SATURDAY            VALUE 7.
+           05  ISO-JULIAN-DATE         PIC  9(07).
