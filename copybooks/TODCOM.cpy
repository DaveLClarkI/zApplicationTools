@@ -0,0 +1,15 @@
+      ******************************************************************
+      *                                                                *
+      *    TODCOM  --  VSE TIME-OF-DAY COMMON FIELDS USED BY JOBDATA   *
+      *                  (SEE CALL 'SETCTLBK')                         *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * 08/08/2026 DLC ADD TODCOM-CURTIME (CURRENT TIME OF DAY) SO
+      *               JOBDATA CAN COMPUTE PARTITION ELAPSED TIME.
+      * END OF HISTORY ------------------------------------------------
+       01  TODCOM-BLOCK.
+           05  TODCOM-CURDATE          PIC  X(06).
+           05  TODCOM-CENTURY          PIC  99.
+           05  TODCOM-CURTIME          PIC  X(08).
