@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      *    TSQXREF  --  REGISTRY ENTRY FOR A COMMENT2/COMMLNK2 SAVED   *
+      *                  COMMAREA TS QUEUE (SEE TSSWEEP)               *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * 08/08/2026 DLC ADD TSQXREF-CHKPTOKEN SO A REGISTERED QUEUE CAN
+      *               BE MATCHED BACK TO THE COMM-CHKPTOKEN STAMPED ON
+      *               ITS SAVED COMMAREA.
+      * 08/09/2026 DLC WIDEN TSQXREF-CHKPTOKEN FROM X(16) TO X(22) TO
+      *               MATCH COMM-CHKPTOKEN NOW THAT ITS ABSTIME PORTION
+      *               IS A FULL 15 DIGITS INSTEAD OF 9.
+      * END OF HISTORY ------------------------------------------------
+           05  TSQXREF-QUEUE           PIC  X(09).
+           05  TSQXREF-STAMP           PIC S9(15)   PACKED-DECIMAL.
+           05  TSQXREF-CHKPTOKEN       PIC  X(22).
