@@ -0,0 +1,35 @@
+      ******************************************************************
+      *                                                                *
+      *    NAVTRACE  --  NAVIGATION-HISTORY LOOKUP COMMAREA (SEE       *
+      *                  NAVTRACE.CBL, NAVHIST FILE)                   *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL LAYOUT.
+      * 08/09/2026 DLC WIDEN NAVTRACE-TERMID TO MATCH THE NOW-WIDER
+      *               NAVHIST-TERMID (SEE NAVHIST.CPY) -- THE FIFTH
+      *               BYTE IS THE LOGGING TERMINAL'S COMM-SESSION.  A
+      *               CALLER WANTING ONE SESSION'S TRAIL SUPPLIES ALL
+      *               FIVE BYTES; LEAVING THE FIFTH BYTE BLANK NOW
+      *               BROWSES JUST THAT TERMINAL'S BLANK-SESSION HOPS
+      *               RATHER THAN EVERY SESSION ON THE TERMINAL --
+      *               THE PRICE OF NO LONGER LETTING TWO SESSIONS'
+      *               TRAILS INTERLEAVE UNDER ONE KEY.
+      * END OF HISTORY ------------------------------------------------
+      * THE CALLER SETS NAVTRACE-TERMID AND/OR NAVTRACE-OPID BEFORE
+      * LINKING TO NAVTRACE.  TERMID ALONE BROWSES THAT TERMINAL'S
+      * HISTORY IN KEY (TIME) ORDER; OPID ALONE SCANS THE WHOLE FILE
+      * FOR THAT OPERATOR'S HOPS; BOTH TOGETHER FILTER THE TERMINAL'S
+      * HISTORY DOWN TO JUST THAT OPERATOR.  AT LEAST ONE MUST BE
+      * SUPPLIED OR THE BROWSE RETURNS THE OLDEST ENTRIES ON FILE.
+      * NAVTRACE-TERMID'S FIFTH BYTE IS THE COMM-SESSION THAT WAS
+      * ACTIVE WHEN THE HOP WAS LOGGED (SEE NAVHIST-TERMID).
+         03  NAVTRACE-TERMID             PIC  X(05).
+         03  NAVTRACE-OPID               PIC  X(03).
+         03  NAVTRACE-COUNT              PIC S9(04)   BINARY.
+         03  NAVTRACE-ENTRY OCCURS 100 TIMES.
+             05  NAVTRACE-E-STAMP        PIC S9(15)   PACKED-DECIMAL.
+             05  NAVTRACE-E-OPID         PIC  X(03).
+             05  NAVTRACE-E-TRNID        PIC  X(04).
+             05  NAVTRACE-E-FROM         PIC  X(08).
+             05  NAVTRACE-E-TO           PIC  X(08).
