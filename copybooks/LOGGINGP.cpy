@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *    LOGGINGP  --  WRITE LOGF-MESG TO THE CSMT DEBUG TRACE       *
+      *                  (SEE LOGGING FOR THE WORKING-STORAGE FIELD)   *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL MEMBER.
+      * END OF HISTORY ------------------------------------------------
+       Q100-LOGIT.
+
+           EXEC CICS WRITEQ TD
+                     QUEUE    ('CSMT')
+                     FROM     (LOGF-MESG)
+                     LENGTH   (LENGTH OF LOGF-MESG)
+                     NOHANDLE
+           END-EXEC.
+
+       Q199-EXIT.
+           EXIT.
