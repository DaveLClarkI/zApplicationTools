@@ -0,0 +1,103 @@
+      ******************************************************************
+      *                                                                *
+      *    COMMWORK  --  SHARED WORKING-STORAGE FOR ONLINE TRANSACTION *
+      *                  ENTRY/EXIT COPY MEMBERS (COMMENT2, COMMLNK2,  *
+      *                  COMMHELP, COMMMAPT, COMMRETN, COMMXCTL,       *
+      *                  POPLIST)                                      *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+/DLC9/* 08/08/2026 DLC ADD DLC9-MSG FOR THE COMMENT2 CSMT DIAGNOSTIC.
+      * 08/08/2026 DLC WIDEN THIS-QUE TO FOLD COMM-SESSION INTO THE
+      *               TS QUEUE NAME (MULTIPLE SESSIONS PER TERMINAL).
+      * 08/08/2026 DLC ADD TSQXREF-ENTRY SO T40-SAVE-COMMAREA CAN
+      *               REGISTER EACH SAVED QUEUE FOR THE TSSWEEP
+      *               ABANDONED-QUEUE CLEANUP TRANSACTION.
+      * 08/08/2026 DLC ADD MAX-LINK-DEPTH FOR COMMLNK2'S EXIT-CHAIN
+      *               RUNAWAY PROTECTION.
+      * 08/08/2026 DLC ADD NAVQUE/NAVLOG-ENTRY FOR COMMLNK2'S
+      *               PROGRAM-NAVIGATION BREADCRUMB TRAIL.
+      * 08/08/2026 DLC CHANGE THE 77-LEVEL/01-LEVEL ITEMS BELOW TO
+      *               03-LEVEL SO THIS COPYBOOK ALSO FITS UNDER
+      *               POPLIST'S 01 CONTROL-FIELDS GROUP.
+      * 08/08/2026 DLC ADD NAVHIST-RECORD SO Z20-LOG-HOP CAN ALSO
+      *               WRITE EACH BREADCRUMB TO THE ROLLING NAVHIST
+      *               FILE FOR THE NAVTRACE LOOKUP TRANSACTION, NOT
+      *               JUST THE PER-TERMINAL NAVQUE TS QUEUE.
+      * 08/08/2026 DLC ADD MAPCACHE-TABLE/MX/MAPCACHE-FOUND-SW SO
+      *               COMMMAPT CAN CACHE DAPSYSF MAP TITLES IN A TS
+      *               QUEUE INSTEAD OF RE-READING VSAM EVERY TURN.
+      * 08/08/2026 DLC ADD POPSTYLE-RECORD SO POPLIST-BDR/POPLIST-OPT
+      *               CAN DEFAULT FROM ONE SHOP-WIDE STYLE RECORD
+      *               INSTEAD OF A LITERAL BAKED INTO EACH CALLER.
+      * 08/08/2026 DLC ADD MIN-SCRNHGHT/MIN-SCRNWDTH/SCRNSIZE-SW SO
+      *               COMMMAPT'S INVMPSZ DEFAULT AND POPLIST'S OWN
+      *               GEOMETRY CHECK SHARE ONE MINIMUM-SCREEN-SIZE
+      *               POLICY INSTEAD OF TWO SEPARATE GUESSES.
+      * 08/08/2026 DLC WIDEN DLC9-MSG AND ADD TSQXREF-CHKPTOKEN SO THE
+      *               COMM-CHKPTOKEN STAMPED ON EACH SAVED COMMAREA
+      *               CAN BE LOGGED AND CROSS-REFERENCED AFTER AN
+      *               ABNORMAL REGION RESTART.
+      * 08/09/2026 DLC WIDEN CHKPT-ABSTIME-ED FROM 9(09) TO 9(15) TO
+      *               MATCH WS-ABSTIME (S9(15) PACKED-DECIMAL) -- THE
+      *               NARROWER PICTURE WAS SILENTLY DROPPING THE
+      *               TIMESTAMP'S HIGH-ORDER DIGITS ON THE MOVE INTO
+      *               IT.  WIDEN TSQXREF-CHKPTOKEN AND DLC9-MSG (SEE
+      *               COMMENT2.CBL) TO MATCH THE NOW-LONGER TOKEN.
+      * 08/09/2026 DLC WIDEN NAVHIST-TERMID TO FOLD COMM-SESSION IN AS
+      *               A TRAILING BYTE, MATCHING THIS-QUE, SO Z20-LOG-
+      *               HOP'S BREADCRUMBS STAY SESSION-ISOLATED THE SAME
+      *               WAY T40-SAVE-COMMAREA'S TS QUEUE ALREADY IS.
+      * END OF HISTORY ------------------------------------------------
+       03  THIS-PGM                    PIC  X(08).
+       03  THIS-TRN                    PIC  X(04).
+      *03  THIS-QUE                    PIC  X(08).
+        03  THIS-QUE                    PIC  X(09).
+       03  LOVALUE                     PIC  X(01)   VALUE LOW-VALUE.
+       03  OPT-LEN                     PIC S9(04)   BINARY.
+       03  LINK-LEN                    PIC S9(04)   BINARY.
+       03  THIS-WRK                    PIC  X(08).
+       03  SCRNHGHT                    PIC S9(04)   BINARY.
+       03  SCRNWDTH                    PIC S9(04)   BINARY.
+      *03  DLC9-MSG                    PIC  X(60).
+        03  DLC9-MSG                    PIC  X(86).
+        03  WS-ABSTIME                  PIC S9(15)   PACKED-DECIMAL.
+        03  TSQXREF-ENTRY.
+            05  TSQXREF-QUEUE           PIC  X(09).
+            05  TSQXREF-STAMP           PIC S9(15)   PACKED-DECIMAL.
+            05  TSQXREF-CHKPTOKEN       PIC  X(22).
+        03  MAX-LINK-DEPTH              PIC S9(04)   BINARY VALUE +25.
+        03  NAVQUE                      PIC  X(08).
+        03  NAVLOG-ENTRY.
+            05  NAVLOG-FROM             PIC  X(08).
+            05  NAVLOG-TO               PIC  X(08).
+            05  NAVLOG-STAMP            PIC S9(15)   PACKED-DECIMAL.
+        03  NAVHIST-RECORD.
+            05  NAVHIST-KEY.
+                10  NAVHIST-TERMID      PIC  X(05).
+                10  NAVHIST-STAMP       PIC S9(15)   PACKED-DECIMAL.
+            05  NAVHIST-OPID            PIC  X(03).
+            05  NAVHIST-TRNID           PIC  X(04).
+            05  NAVHIST-FROM            PIC  X(08).
+            05  NAVHIST-TO              PIC  X(08).
+        03  MAPCACHE-FOUND-SW           PIC  X(01).
+            88  MAPCACHE-FOUND                      VALUE 'Y'.
+        03  MX                          PIC S9(04)   BINARY.
+        03  MAPCACHE-TABLE.
+            05  MAPCACHE-COUNT          PIC S9(04)   BINARY.
+            05  MAPCACHE-ENTRY OCCURS 25 TIMES.
+                10  MAPCACHE-KEY        PIC  X(08).
+                10  MAPCACHE-VALUE      PIC  X(40).
+        03  POPSTYLE-RECORD.
+            05  POPSTYLE-BDR            PIC  X(01).
+            05  POPSTYLE-OPT            PIC  X(01).
+        03  POPSTYLE-DFLT-BDR           PIC  X(01)   VALUE X'F5'.
+        03  POPSTYLE-DFLT-OPT           PIC  X(01)   VALUE X'0C'.
+        03  MIN-SCRNHGHT                PIC S9(04)   BINARY VALUE +24.
+        03  MIN-SCRNWDTH                PIC S9(04)   BINARY VALUE +80.
+        03  SCRNSIZE-SW                 PIC  X(01).
+            88  SCRN-TOO-SMALL                       VALUE 'Y'.
+            88  SCRN-SIZE-OK                          VALUE 'N'.
+        03  CHKPT-TASKN-ED               PIC  9(07).
+        03  CHKPT-ABSTIME-ED             PIC  9(15).
