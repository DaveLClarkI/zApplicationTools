@@ -0,0 +1,12 @@
+      ******************************************************************
+      *                                                                *
+      *    NAVLOG  --  ONE PROGRAM-NAVIGATION BREADCRUMB ENTRY (SEE    *
+      *                  COMMLNK2 T00-LINK-TRANSFER)                   *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * END OF HISTORY ------------------------------------------------
+           05  NAVLOG-FROM             PIC  X(08).
+           05  NAVLOG-TO               PIC  X(08).
+           05  NAVLOG-STAMP            PIC S9(15)   PACKED-DECIMAL.
