@@ -0,0 +1,23 @@
+      ******************************************************************
+      *                                                                *
+      *    NAVHIST  --  ROLLING NAVIGATION-HISTORY FILE RECORD (ONE    *
+      *                  RECORD PER HOP LOGGED BY COMMLNK2'S           *
+      *                  Z20-LOG-HOP, READ BACK BY NAVTRACE)           *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL LAYOUT.
+      * 08/09/2026 DLC WIDEN NAVHIST-TERMID TO FOLD COMM-SESSION IN
+      *               AS A TRAILING BYTE, THE SAME WAY COMMENT2/
+      *               COMMLNK2'S THIS-QUE DOES -- OTHERWISE TWO
+      *               CONCURRENT LOGICAL SESSIONS ON ONE PHYSICAL
+      *               TERMINAL INTERLEAVE THEIR HOPS UNDER ONE KEY.
+      * END OF HISTORY ------------------------------------------------
+       01  NAVHIST-RECORD.
+           05  NAVHIST-KEY.
+               10  NAVHIST-TERMID      PIC  X(05).
+               10  NAVHIST-STAMP       PIC S9(15)   PACKED-DECIMAL.
+           05  NAVHIST-OPID            PIC  X(03).
+           05  NAVHIST-TRNID           PIC  X(04).
+           05  NAVHIST-FROM            PIC  X(08).
+           05  NAVHIST-TO              PIC  X(08).
