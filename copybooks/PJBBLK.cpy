@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *    PJBBLK  --  VSE POWER JOB BLOCK FIELDS USED BY JOBDATA      *
+      *                  (SEE CALL 'SETCTLBK')                         *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * 08/08/2026 DLC ADD PJB-PJBPCLAS AND PJB-PJBPRI FOR THE POWER
+      *               JOB CLASS AND PRIORITY.
+      * END OF HISTORY ------------------------------------------------
+       01  PJB-BLOCK.
+           05  PJB-PJBPNAME            PIC  X(08).
+           05  PJB-PJBPNUM             PIC S9(4)    COMP.
+           05  PJB-PJBPTIME            PIC  X(08).
+           05  PJB-PJBPUSER            PIC  X(08).
+           05  PJB-PJBPUINF            PIC  X(16).
+           05  PJB-PJBJTIME            PIC  X(08).
+           05  PJB-PJBPCLAS            PIC  X(01).
+           05  PJB-PJBPRI              PIC S9(4)    COMP.
