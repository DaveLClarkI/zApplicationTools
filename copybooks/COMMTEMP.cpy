@@ -0,0 +1,11 @@
+      ******************************************************************
+      *                                                                *
+      *    COMMTEMP  --  GENERIC MAXIMUM-SIZE COMMAREA HOLDING AREA    *
+      *                  USED TO SAVE/RESTORE A COMMAREA ACROSS A      *
+      *                  PSEUDO-CONVERSATIONAL TURN (SEE COMMENT2)     *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * END OF HISTORY ------------------------------------------------
+       01  COMM-TEMPAREA               PIC  X(32500) BASED.
