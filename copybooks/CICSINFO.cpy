@@ -0,0 +1,52 @@
+      ******************************************************************
+      *                                                                *
+      *    CICSINFO  --  CICS TASK/TERMINAL INFORMATION COMMAREA       *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * 02/24/2011 DLC ORIGINAL LAYOUT.
+      * 11/22/2019 DLC ADD NETNAME AS OPTIONAL TRAILING FIELD.
+      * 08/08/2026 DLC ADD CICS-TERMCLASS/CICS-OPCLASS/CICS-OPPRIORITY
+      *               AS FURTHER OPTIONAL TRAILING FIELDS.
+      * 08/09/2026 DLC DROP CICS-TERMMODEL -- THERE IS NO REAL INQUIRE
+      *               TERMINAL OPTION THAT RETURNS IT; CICS-TERMCLASS
+      *               ALREADY GIVES CALLERS THE SCREEN-SIZE CLASS.
+      * 08/09/2026 DLC MOVE CICS-TASKN/CICS-TRNID DOWN INTO THE OPTIONAL
+      *               BLOCK AND GUARD THEM WITH THE SAME EIBCALEN TEST
+      *               AS THE OTHER OPTIONAL FIELDS -- THEY WERE ADDED
+      *               PAST THE END OF THE ORIGINAL LAYOUT JUST LIKE
+      *               CICS-NETNAME WAS, SO A CALLER STILL LINKED
+      *               AGAINST THE OLD (CICS-FULLTIME-ENDING) COMMAREA
+      *               SIZE MUST NOT HAVE THEM WRITTEN INTO ITS STORAGE.
+      * 08/09/2026 DLC FIX CICS-OPCLASS -- REAL INQUIRE OPERATOR OPCLASS
+      *               RETURNS A 24-ELEMENT CVDA TABLE (ONE FULLWORD PER
+      *               OPERATOR CLASS), NOT A SINGLE PIC X(08) SCALAR.
+      *               RESIZE IT TO MATCH.
+      * END OF HISTORY ------------------------------------------------
+         03  CICS-APPLID               PIC  X(08).
+         03  CICS-INVOKEDBY            PIC  X(08).
+         03  CICS-OPID                 PIC  X(03).
+         03  CICS-PRINSYSID            PIC  X(04).
+         03  CICS-STARTCODE            PIC  X(02).
+         03  CICS-SYSID                PIC  X(04).
+         03  CICS-USERID               PIC  X(08).
+         03  CICS-STATUS               PIC S9(08)   BINARY.
+         03  CICS-RELEASE              PIC  X(08).
+         03  CICS-FILEDATE             PIC  X(08).
+         03  CICS-FILETIME             PIC  X(06).
+         03  CICS-FULLDATE             PIC  X(10).
+         03  CICS-FULLTIME             PIC  X(08).
+      * THE FOLLOWING FIELDS ARE OPTIONAL -- THEY ARE ONLY RETURNED
+      * WHEN THE CALLER'S COMMAREA IS LARGE ENOUGH TO HOLD THEM.
+      * SEE THE PROCEDURE DIVISION FOR THE LENGTH TEST.
+         03  CICS-TASKN                PIC S9(07)   COMP-3.
+         03  CICS-TRNID                PIC  X(04).
+         03  CICS-NETNAME              PIC  X(08).
+         03  CICS-TERMCLASS            PIC  X(01).
+             88  CICS-TERM-24X80                    VALUE '1'.
+             88  CICS-TERM-32X80                    VALUE '2'.
+             88  CICS-TERM-43X80                    VALUE '3'.
+             88  CICS-TERM-27X132                   VALUE '4'.
+             88  CICS-TERM-OTHER                    VALUE '5'.
+         03  CICS-OPCLASS              PIC S9(08)   BINARY OCCURS 24 TIMES.
+         03  CICS-OPPRIORITY           PIC S9(04)   BINARY.
