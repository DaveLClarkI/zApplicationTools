@@ -0,0 +1,19 @@
+      ******************************************************************
+      *                                                                *
+      *    DTEMAN  --  PARAMETER AREA FOR THE DTEMAN DATE-MANIPULATION *
+      *                  UTILITY SUBPROGRAM                            *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * 08/08/2026 DLC ADD JULN-EDIT REQUEST MODE FOR JULIAN-DATE
+      *               (CCYYDDD) OUTPUT.
+      * END OF HISTORY ------------------------------------------------
+       01  DTEMAN-PARMS.
+           05  DTE-REQUEST             PIC  X(02).
+               88  DTE-REQUEST-GREG-EDIT       VALUE 'GE'.
+               88  DTE-REQUEST-TOTL-DAYS       VALUE 'TD'.
+               88  DTE-REQUEST-JULN-EDIT       VALUE 'JE'.
+           05  DTE-GNUM                PIC  9(08).
+           05  DTE-JULN                PIC  9(07).
+           05  DTE-TOTD                PIC S9(09)   COMP.
