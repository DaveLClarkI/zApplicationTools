@@ -0,0 +1,23 @@
+      ******************************************************************
+      *                                                                *
+      *    HEXMAN  --  CALLER PARAMETER AREA FOR THE HEXMAN HEX-DUMP   *
+      *                  UTILITY SUBPROGRAM                            *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * 08/08/2026 DLC ADD HEX-PRNT SO A CALLER CAN SHOW A PRINTABLE
+      *               CHARACTER VIEW ALONGSIDE THE HEX, THE WAY A
+      *               REAL DUMP UTILITY DOES.  HEXMAN RETURNS ONE
+      *               CHARACTER PER INPUT BYTE, SUBSTITUTING '.' FOR
+      *               ANYTHING NOT PRINTABLE, REGARDLESS OF WHICH
+      *               DIRECTION THE DECODE RAN.
+      * END OF HISTORY ------------------------------------------------
+       01  HEXMAN-PARMS.
+           05  HEXMAN-FUNCTION         PIC  X(01).
+               88  HEX-DECODE-FROM-CHAR        VALUE 'C'.
+               88  HEX-DECODE-FROM-HEX         VALUE 'H'.
+           05  HEX-LENG                PIC S9(04)   BINARY.
+           05  HEX-CHRT                PIC  X(32).
+           05  HEX-HEXT                PIC  X(64).
+           05  HEX-PRNT                PIC  X(32).
