@@ -0,0 +1,58 @@
+      ******************************************************************
+      *                                                                *
+      *    POPLIST  --  CALLER COMMAREA FOR THE POPLIST POP-UP LIST    *
+      *                  SELECTION PROGRAM                             *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * 08/08/2026 DLC ADD POPLIST-MULTI-SW/POPLIST-PICK-CNT/
+      *               POPLIST-PICK-LIST SO A CALLER CAN TAG SEVERAL
+      *               ROWS AND GET ALL THE PICKS BACK IN ONE TRIP.
+      * 08/08/2026 DLC RAISE POPLIST-LIST/POPLIST-PICK-LIST FROM 99
+      *               TO 500 ENTRIES AND ADD POPLIST-PAGE-CURR/
+      *               POPLIST-PAGE-TOTL PAGING METADATA.
+      * END OF HISTORY ------------------------------------------------
+         03  POPLIST-CONTROL.
+             05  POPLIST-CTL.
+                 10  POPLIST-PGMID           PIC  X(08).
+                     88  POPLIST-PGM                 VALUE 'POPLIST '.
+             05  POPLIST-RTC.
+                 10  POPLIST-RTC-SW          PIC  X(01).
+                     88  POPLIST-NO-ITEM-PICKED      VALUE 'N'.
+                     88  POPLIST-ITEM-PICKED         VALUE 'P'.
+                     88  POPLIST-COMM-ERROR          VALUE 'C'.
+                     88  POPLIST-ROW-ERROR           VALUE 'R'.
+                     88  POPLIST-COL-ERROR           VALUE 'L'.
+                     88  POPLIST-CNT-ERROR           VALUE 'X'.
+                     88  POPLIST-READ-TIMEOUT        VALUE 'T'.
+                 10  POPLIST-PICK             PIC S9(04)   BINARY.
+                 10  POPLIST-MULTI-SW        PIC  X(01).
+                     88  POPLIST-MULTI-SELECT       VALUE 'Y'.
+                 10  POPLIST-PICK-CNT        PIC S9(04)   BINARY.
+                 10  POPLIST-PAGE-CURR       PIC S9(04)   BINARY.
+                 10  POPLIST-PAGE-TOTL       PIC S9(04)   BINARY.
+             05  POPLIST-ROW                 PIC S9(04)   BINARY.
+             05  POPLIST-COL                 PIC S9(04)   BINARY.
+             05  POPLIST-CNT                 PIC S9(04)   BINARY.
+             05  POPLIST-BDR                 PIC  X(01).
+                 88  POPLIST-BDR-BLUE                VALUE X'F1'.
+                 88  POPLIST-BDR-RED                 VALUE X'F2'.
+                 88  POPLIST-BDR-PINK                VALUE X'F3'.
+                 88  POPLIST-BDR-GREEN               VALUE X'F4'.
+                 88  POPLIST-BDR-TURQU               VALUE X'F5'.
+                 88  POPLIST-BDR-YELLOW              VALUE X'F6'.
+                 88  POPLIST-BDR-WHITE               VALUE X'F7'.
+             05  POPLIST-OPT                 PIC  X(01).
+                 88  POPLIST-OPT-NORM                VALUE X'60'.
+                 88  POPLIST-OPT-BRT                  VALUE X'F0'.
+                 88  POPLIST-OPT-DARK                 VALUE X'0C'.
+             05  POPLIST-HDR                 PIC  X(40).
+             05  POPLIST-TLR                 PIC  X(40).
+      * 03  POPLIST-LIST OCCURS 99 TIMES.
+         03  POPLIST-LIST OCCURS 500 TIMES.
+             05  POPLIST-KEY                 PIC  X(08).
+             05  POPLIST-DSC                 PIC  X(25).
+      *03  POPLIST-PICK-LIST OCCURS 99 TIMES
+         03  POPLIST-PICK-LIST OCCURS 500 TIMES
+                                    PIC S9(04)   BINARY.
