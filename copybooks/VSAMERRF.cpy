@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *    VSAMERRF  --  VSAM ERROR-FREQUENCY HISTORY FILE WRITTEN BY  *
+      *                  VSAMSTAT (ONE RECORD PER DISTINCT FILE/VERB/  *
+      *                  STATUS COMBINATION, UPDATED IN PLACE)         *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * END OF HISTORY ------------------------------------------------
+       01  VSAMERRF-RECORD.
+           05  VSAMERRF-KEY.
+               10  VSAMERRF-FILENAME       PIC  X(08).
+               10  VSAMERRF-VERBNAME       PIC  X(08).
+               10  VSAMERRF-STATUS         PIC  X(02).
+           05  VSAMERRF-COUNT              PIC S9(09)   BINARY.
+           05  VSAMERRF-FIRST-JOB-DATE     PIC  X(08).
+           05  VSAMERRF-FIRST-PGM-STIM     PIC  X(08).
+           05  VSAMERRF-LAST-JOB-DATE      PIC  X(08).
+           05  VSAMERRF-LAST-PGM-STIM      PIC  X(08).
+           05  VSAMERRF-LAST-EXEC-PGM      PIC  X(08).
