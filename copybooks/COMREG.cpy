@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *    COMREG  --  VSE COMMUNICATION REGION FIELDS USED BY         *
+      *                  JOBDATA (SEE CALL 'SETCTLBK')                 *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * END OF HISTORY ------------------------------------------------
+       01  COMREG-BLOCK.
+           05  FILLER                  PIC  X(30).
+           05  COMREG-COMNAME          PIC  X(08).
+           05  FILLER                  PIC  X(20).
+           05  COMREG-IJBPHNAM         PIC  X(08).
+           05  FILLER                  PIC  X(20).
+           05  COMREG-IJBPOWUI         PIC  X(08).
