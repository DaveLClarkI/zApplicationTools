@@ -0,0 +1,71 @@
+      ******************************************************************
+      *                                                                *
+      *    JOBDATA  --  CALLER PARAMETER AREA FOR THE JOBDATA          *
+      *                  JOB/PARTITION-INFORMATION SUBPROGRAM          *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * 08/08/2026 DLC ADD JOBD-PWR-CLASS AND JOBD-PWR-PRTY FOR THE
+      *               POWER JOB CLASS AND PRIORITY.
+      * 08/08/2026 DLC ADD JOBD-ELAPSED-HOURS/MINUTES/SECONDS, THE
+      *               CURRENT PARTITION'S ELAPSED RUN TIME.
+      * 08/08/2026 DLC ADD JOBD-HIST-SW TO OPTIONALLY APPEND THE
+      *               SNAPSHOT TO THE JOBDHIST HISTORY FILE.
+      * 08/08/2026 DLC WIDEN JOBD-SYS-PARM FROM X(8) TO X(100) TO MATCH
+      *               SYSPARM-VALUE -- NO MORE SILENT TRUNCATION.
+      * 08/08/2026 DLC ADD JOBD-EXT-RUNID/JOBD-EXT-SYSTEM/
+      *               JOBD-EXT-PRTY-OVRD SO AN EXTERNAL SCHEDULER'S
+      *               OWN RUN METADATA -- PASSED IN THE VSE SYSPARM
+      *               STRING -- FLOWS THROUGH TO JOBDATA CALLERS.
+      * END OF HISTORY ------------------------------------------------
+       01  JOBDATA-PARMS.
+      * NOTE -- JOBD-HIST-SW (PIC X(01)) IS AN OPTIONAL INPUT FIELD;
+      * THE CALLER SETS IT TO 'Y' BEFORE CALLING JOBDATA TO HAVE THE
+      * SNAPSHOT APPENDED TO THE JOBDHIST HISTORY FILE.  ANY OTHER
+      * VALUE (INCLUDING SPACES, THE NORMAL DEFAULT) SKIPS THE WRITE.
+           03  JOBD-HIST-SW            PIC  X(01).
+               88  JOBD-HIST-REQUESTED         VALUE 'Y'.
+      * POWER JOB NAME
+           03  JOBD-PWR-NAME           PIC  X(08).
+      * POWER JOB NUMBER
+           03  JOBD-PWR-NUMB           PIC  X(06).
+      * SYSLOG PARTITION ID (DYNAMIC ONES, TOO)
+           03  JOBD-PART-ID            PIC  X(02).
+      * POWER JOB START TIME STAMP
+           03  JOBD-PWR-STIM           PIC  X(08).
+      * POWER FROM USER
+           03  JOBD-PWR-FUSR           PIC  X(08).
+      * POWER USER INFORMATION
+           03  JOBD-PWR-UINF           PIC  X(16).
+      * VSE SECURITY USER ID
+           03  JOBD-SEC-USER           PIC  X(08).
+      * VSE JOB DATE (PARTITION)
+           03  JOBD-JOB-DATE           PIC  X(08).
+      * VSE JOB NAME
+           03  JOBD-JOB-NAME           PIC  X(08).
+      * MAIN PROGRAM NAME
+           03  JOBD-EXEC-PGM           PIC  X(08).
+      * PROGRAM START TIME STAMP
+           03  JOBD-PGM-STIM           PIC  X(08).
+      * VSE SYSPARM VALUE
+           03  JOBD-SYS-PARM           PIC  X(100).
+      * POWER JOB CLASS
+           03  JOBD-PWR-CLASS          PIC  X(01).
+      * POWER JOB PRIORITY
+           03  JOBD-PWR-PRTY           PIC  9(02).
+      * CURRENT PARTITION ELAPSED RUN TIME (SINCE JOBD-PGM-STIM)
+           03  JOBD-ELAPSED-HOURS      PIC S9(4)    COMP.
+           03  JOBD-ELAPSED-MINUTES    PIC S9(4)    COMP.
+           03  JOBD-ELAPSED-SECONDS    PIC S9(4)    COMP.
+      * EXTERNAL SCHEDULER RUN METADATA, PULLED FROM XRUNID=/XSYS=/
+      * XPRI= TAGS EMBEDDED IN THE VSE SYSPARM STRING BY WHATEVER
+      * SUBMITTED THIS JOB.  SPACES/ZERO WHEN NO SUCH TAG IS PRESENT.
+      * EXTERNAL RUN ID (SCHEDULER'S OWN RUN IDENTIFIER)
+           03  JOBD-EXT-RUNID          PIC  X(16).
+      * REQUESTING SYSTEM NAME
+           03  JOBD-EXT-SYSTEM         PIC  X(08).
+      * PRIORITY OVERRIDE, IF THE SCHEDULER SUPPLIED ONE
+           03  JOBD-EXT-PRTY-SW        PIC  X(01).
+               88  JOBD-EXT-PRTY-SUPPLIED       VALUE 'Y'.
+           03  JOBD-EXT-PRTY-OVRD      PIC  9(02).
