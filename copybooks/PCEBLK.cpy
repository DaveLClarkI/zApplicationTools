@@ -0,0 +1,12 @@
+      ******************************************************************
+      *                                                                *
+      *    PCEBLK  --  VSE PARTITION CONTROL ELEMENT FIELDS USED BY    *
+      *                  JOBDATA (SEE CALL 'SETCTLBK')                 *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * END OF HISTORY ------------------------------------------------
+       01  PCE-BLOCK.
+           05  FILLER                  PIC  X(10).
+           05  PCE-PCELID              PIC  X(02).
