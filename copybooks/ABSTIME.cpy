@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *    ABSTIME  --  PARAMETER AREA FOR THE ASKTIME/ABSTIME         *
+      *                  ABSOLUTE-TIME UTILITY SUBPROGRAMS             *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * END OF HISTORY ------------------------------------------------
+       01  ABSTIME-PARMS.
+           05  ABS-INPUT               PIC S9(15)   PACKED-DECIMAL.
+           05  ABS-DAYS                PIC S9(09)   COMP.
+           05  ABS-HOURS               PIC S9(04)   COMP.
+           05  ABS-MINUTES             PIC S9(04)   COMP.
+           05  ABS-SECONDS             PIC S9(04)   COMP.
+           05  ABS-UNITS               PIC S9(06)   COMP.
