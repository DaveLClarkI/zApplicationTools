@@ -0,0 +1,48 @@
+      ******************************************************************
+      *                                                                *
+      *    IBM3270  --  3270 DATA-STREAM ORDER/ATTRIBUTE CONSTANTS,    *
+      *                  LOADED VIA EXEC CICS LOAD (SEE COMM3270)      *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * 08/08/2026 DLC ADD AIDPFK05 FOR POPLIST'S TAG/UNTAG KEY.
+      * END OF HISTORY ------------------------------------------------
+       01  IBM3270.
+           05  IBM3270-EYECATCHER      PIC  X(04)   VALUE 'OK93'.
+               88  IBM3270-LOADED-OK           VALUE 'OK93'.
+      * buffer orders
+           05  SCRSETBA                PIC  X(01)   VALUE X'11'.
+           05  SCRSTFLD                PIC  X(01)   VALUE X'1D'.
+           05  SCRSTFEX                PIC  X(01)   VALUE X'28'.
+           05  SCRCURSR                PIC  X(01)   VALUE X'13'.
+      * extended-attribute types
+           05  TYPFIELD                PIC  X(01)   VALUE X'C0'.
+           05  TYPHILIT                PIC  X(01)   VALUE X'41'.
+           05  TYPCOLOR                PIC  X(01)   VALUE X'42'.
+      * field-attribute values
+           05  FLDPRBRT                PIC  X(01)   VALUE X'F0'.
+           05  FLDUNBRT                PIC  X(01)   VALUE X'40'.
+           05  FLDPROT                 PIC  X(01)   VALUE X'60'.
+      * highlighting values
+           05  EXHREVRS                PIC  X(01)   VALUE X'F2'.
+           05  EXHULINE                PIC  X(01)   VALUE X'F4'.
+      * color values
+           05  EXCBLUE                 PIC  X(01)   VALUE X'F1'.
+           05  EXCRED                  PIC  X(01)   VALUE X'F2'.
+           05  EXCPINK                 PIC  X(01)   VALUE X'F3'.
+           05  EXCGREEN                PIC  X(01)   VALUE X'F4'.
+           05  EXCTURQU                PIC  X(01)   VALUE X'F5'.
+           05  EXCYELLW                PIC  X(01)   VALUE X'F6'.
+           05  EXCWHITE                PIC  X(01)   VALUE X'F7'.
+      * write control character
+           05  WRTFKFRS                PIC  X(01)   VALUE X'C3'.
+      * attention-identifier values
+           05  AIDENTER                PIC  X(01)   VALUE X'7D'.
+           05  AIDCLEAR                PIC  X(01)   VALUE X'6D'.
+           05  AIDPFK03                PIC  X(01)   VALUE X'F3'.
+           05  AIDPFK05                PIC  X(01)   VALUE X'F5'.
+           05  AIDPFK06                PIC  X(01)   VALUE X'F6'.
+           05  AIDPFK07                PIC  X(01)   VALUE X'F7'.
+           05  AIDPFK08                PIC  X(01)   VALUE X'F8'.
+           05  AIDPFK09                PIC  X(01)   VALUE X'F9'.
