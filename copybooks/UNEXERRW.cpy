@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *    UNEXERRW  --  WORKING-STORAGE FOR THE SHARED X00-UNEX-ERR   *
+      *                  UNEXPECTED-CONDITION HANDLER (SEE UNEXERRP)   *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * 08/08/2026 DLC WIDEN UNEX-MSG AND ADD UNEX-DETAIL SO A CALLER
+      *               CAN HAVE X00-UNEX-ERR LOG A FEW EXTRA FIELDS OF
+      *               CONTEXT ALONGSIDE THE STANDARD DIAGNOSTIC TEXT.
+      * 08/09/2026 DLC WIDEN UNEX-MSG AGAIN, TO X(90) -- THIS-PGM PLUS
+      *               THE FIXED TEXT PLUS A FULLY-POPULATED UNEX-DETAIL
+      *               NEEDS 85 BYTES, AND THE STRING HAS NO OVERFLOW
+      *               CLAUSE, SO IT WAS SILENTLY TRUNCATING.
+      * END OF HISTORY ------------------------------------------------
+       77  UNEX-LENG                   PIC S9(04)   BINARY.
+       77  UNEX-MSG                    PIC  X(90).
+       77  UNEX-DETAIL                 PIC  X(32)   VALUE SPACES.
+       01  COMM-HOLDAREA               PIC  X(32)   BASED.
