@@ -0,0 +1,12 @@
+      ******************************************************************
+      *                                                                *
+      *    SYSPARM  --  VSE SYSTEM-PARAMETER BLOCK FIELDS USED BY      *
+      *                  JOBDATA (SEE CALL 'SETCTLBK')                 *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * END OF HISTORY ------------------------------------------------
+       01  SYSPARM-BLOCK.
+           05  SYSPARM-LENGTH          PIC  X(01).
+           05  SYSPARM-VALUE           PIC  X(100).
