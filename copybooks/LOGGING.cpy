@@ -0,0 +1,12 @@
+      ******************************************************************
+      *                                                                *
+      *    LOGGING  --  WORKING-STORAGE FOR THE Q100-LOGIT DEBUG-TRACE *
+      *                  COPY MEMBER (SEE LOGGINGP)                    *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * 08/08/2026 DLC WIDEN TO MAKE ROOM FOR THE HEXMAN CHARACTER
+      *               VIEW ALONGSIDE THE HEX ON THE RECEIVE TRACE.
+      * END OF HISTORY ------------------------------------------------
+       01  LOGF-MESG                   PIC  X(120).
