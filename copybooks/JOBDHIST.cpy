@@ -0,0 +1,39 @@
+      ******************************************************************
+      *                                                                *
+      *    JOBDHIST  --  JOB-HISTORY FILE RECORD WRITTEN BY JOBDATA    *
+      *                  (ONE RECORD PER SNAPSHOT REQUESTED)           *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * 08/08/2026 DLC WIDEN JOBDHIST-SYS-PARM FROM X(8) TO X(100) TO
+      *               MATCH THE WIDENED JOBD-SYS-PARM IN JOBDATA.
+      * 08/08/2026 DLC ADD JOBDHIST-ELAPSED-HOURS/MINUTES/SECONDS SO
+      *               THE JOB-CLASS BREAKDOWN REPORT (JOBDRPT) HAS
+      *               RUN TIME TO TOTAL BY CLASS/PARTITION, NOT JUST
+      *               A JOB COUNT.
+      * 08/08/2026 DLC ADD JOBDHIST-EXT-RUNID/JOBDHIST-EXT-SYSTEM SO
+      *               THE AUDIT TRAIL CAN BE CORRELATED BACK TO AN
+      *               EXTERNAL SCHEDULER'S OWN RUN ID.
+      * END OF HISTORY ------------------------------------------------
+       01  JOBDHIST-RECORD.
+           05  JOBDHIST-KEY.
+               10  JOBDHIST-JOB-NAME   PIC  X(08).
+               10  JOBDHIST-PWR-NUMB   PIC  X(06).
+               10  JOBDHIST-PGM-STIM   PIC  X(08).
+           05  JOBDHIST-PWR-NAME       PIC  X(08).
+           05  JOBDHIST-PART-ID        PIC  X(02).
+           05  JOBDHIST-PWR-STIM       PIC  X(08).
+           05  JOBDHIST-PWR-FUSR       PIC  X(08).
+           05  JOBDHIST-PWR-UINF       PIC  X(16).
+           05  JOBDHIST-SEC-USER       PIC  X(08).
+           05  JOBDHIST-JOB-DATE       PIC  X(08).
+           05  JOBDHIST-EXEC-PGM       PIC  X(08).
+           05  JOBDHIST-SYS-PARM       PIC  X(100).
+           05  JOBDHIST-PWR-CLASS      PIC  X(01).
+           05  JOBDHIST-PWR-PRTY       PIC  9(02).
+           05  JOBDHIST-ELAPSED-HOURS      PIC S9(4)   COMP.
+           05  JOBDHIST-ELAPSED-MINUTES    PIC S9(4)   COMP.
+           05  JOBDHIST-ELAPSED-SECONDS    PIC S9(4)   COMP.
+           05  JOBDHIST-EXT-RUNID          PIC  X(16).
+           05  JOBDHIST-EXT-SYSTEM         PIC  X(08).
