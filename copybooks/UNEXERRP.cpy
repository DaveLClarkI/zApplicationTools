@@ -0,0 +1,37 @@
+      ******************************************************************
+      *                                                                *
+      *    UNEXERRP  --  SHARED UNEXPECTED-CONDITION HANDLER.  LOGS A  *
+      *                  ONE-LINE DIAGNOSTIC TO CSMT AND RETURNS TO    *
+      *                  CICS (SEE UNEXERRW FOR THE WORKING-STORAGE)   *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL MEMBER.
+      * 08/08/2026 DLC APPEND THE CALLER-SUPPLIED UNEX-DETAIL FIELD
+      *               (SEE UNEXERRW) TO THE CSMT MESSAGE WHEN PRESENT.
+      * END OF HISTORY ------------------------------------------------
+       X00-UNEX-ERR.
+
+           MOVE SPACES                 TO UNEX-MSG.
+           MOVE 1                      TO UNEX-LENG.
+           STRING THIS-PGM ': UNEXPECTED CONDITION -- TASK TERMINATED'
+                                        DELIMITED BY SIZE
+               INTO UNEX-MSG         WITH POINTER UNEX-LENG.
+
+           IF  UNEX-DETAIL NOT = SPACES
+               STRING ' -- ' DELIMITED BY SIZE
+                      UNEX-DETAIL      DELIMITED BY SIZE
+                   INTO UNEX-MSG     WITH POINTER UNEX-LENG
+           END-IF.
+
+           SUBTRACT 1                  FROM UNEX-LENG.
+
+           EXEC CICS WRITEQ TD
+                     QUEUE    ('CSMT')
+                     FROM     (UNEX-MSG)
+                     LENGTH   (UNEX-LENG)
+                     NOHANDLE
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+      * the above copybook ends with a return to cics
