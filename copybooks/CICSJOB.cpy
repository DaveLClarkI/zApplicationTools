@@ -0,0 +1,73 @@
+      ******************************************************************
+      *                                                                *
+      *    CICSJOB  --  COMBINED CICS-TASK / POWER-JOB CONTEXT         *
+      *                  COMMAREA.  HOLDS THE SAME FIELDS AS THE       *
+      *                  CICSINFO AND JOBDATA COMMAREAS, UNDER ONE     *
+      *                  COVER, SO A CALLER DOESN'T HAVE TO MAKE TWO   *
+      *                  CALLS AND RECONCILE TWO NAMING SCHEMES.       *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL LAYOUT.
+      * 08/09/2026 DLC DROP CICS-TERMMODEL (CICSINFO NO LONGER RETURNS
+      *               IT) AND ADD THE JOBD-EXT-* EXTERNAL SCHEDULER
+      *               FIELDS THAT JOBDATA ALREADY CARRIES, SO THIS
+      *               COVER STAYS A TRUE MIRROR OF BOTH SOURCES.
+      * 08/09/2026 DLC RESIZE CICS-OPCLASS TO MATCH THE CORRESPONDING
+      *               FIX IN CICSINFO.CPY, SO THIS COVER STAYS A TRUE
+      *               MIRROR.
+      * END OF HISTORY ------------------------------------------------
+         03  CICSJOB-CICS-INFO.
+      * SEE CICSINFO COPYBOOK FOR FIELD DESCRIPTIONS -- THESE ARE
+      * CARRIED HERE UNDER THE SAME NAMES, ONE LEVEL DEEPER.
+           05  CICS-APPLID               PIC  X(08).
+           05  CICS-INVOKEDBY            PIC  X(08).
+           05  CICS-OPID                 PIC  X(03).
+           05  CICS-PRINSYSID            PIC  X(04).
+           05  CICS-STARTCODE            PIC  X(02).
+           05  CICS-SYSID                PIC  X(04).
+           05  CICS-USERID               PIC  X(08).
+           05  CICS-STATUS               PIC S9(08)   BINARY.
+           05  CICS-RELEASE              PIC  X(08).
+           05  CICS-FILEDATE             PIC  X(08).
+           05  CICS-FILETIME             PIC  X(06).
+           05  CICS-FULLDATE             PIC  X(10).
+           05  CICS-FULLTIME             PIC  X(08).
+           05  CICS-TASKN                PIC S9(07)   COMP-3.
+           05  CICS-TRNID                PIC  X(04).
+           05  CICS-NETNAME              PIC  X(08).
+           05  CICS-TERMCLASS            PIC  X(01).
+               88  CICS-TERM-24X80                    VALUE '1'.
+               88  CICS-TERM-32X80                    VALUE '2'.
+               88  CICS-TERM-43X80                    VALUE '3'.
+               88  CICS-TERM-27X132                   VALUE '4'.
+               88  CICS-TERM-OTHER                    VALUE '5'.
+           05  CICS-OPCLASS              PIC S9(08)   BINARY OCCURS 24 TIMES.
+           05  CICS-OPPRIORITY           PIC S9(04)   BINARY.
+         03  CICSJOB-JOB-INFO.
+      * SEE JOBDATA COPYBOOK FOR FIELD DESCRIPTIONS -- THESE ARE
+      * CARRIED HERE UNDER THE SAME NAMES, ONE LEVEL DEEPER.
+           05  JOBD-HIST-SW              PIC  X(01).
+               88  JOBD-HIST-REQUESTED          VALUE 'Y'.
+           05  JOBD-PWR-NAME             PIC  X(08).
+           05  JOBD-PWR-NUMB             PIC  X(06).
+           05  JOBD-PART-ID              PIC  X(02).
+           05  JOBD-PWR-STIM             PIC  X(08).
+           05  JOBD-PWR-FUSR             PIC  X(08).
+           05  JOBD-PWR-UINF             PIC  X(16).
+           05  JOBD-SEC-USER             PIC  X(08).
+           05  JOBD-JOB-DATE             PIC  X(08).
+           05  JOBD-JOB-NAME             PIC  X(08).
+           05  JOBD-EXEC-PGM             PIC  X(08).
+           05  JOBD-PGM-STIM             PIC  X(08).
+           05  JOBD-SYS-PARM             PIC  X(100).
+           05  JOBD-PWR-CLASS            PIC  X(01).
+           05  JOBD-PWR-PRTY             PIC  9(02).
+           05  JOBD-ELAPSED-HOURS        PIC S9(4)    COMP.
+           05  JOBD-ELAPSED-MINUTES      PIC S9(4)    COMP.
+           05  JOBD-ELAPSED-SECONDS      PIC S9(4)    COMP.
+           05  JOBD-EXT-RUNID            PIC  X(16).
+           05  JOBD-EXT-SYSTEM           PIC  X(08).
+           05  JOBD-EXT-PRTY-SW          PIC  X(01).
+               88  JOBD-EXT-PRTY-SUPPLIED       VALUE 'Y'.
+           05  JOBD-EXT-PRTY-OVRD        PIC  9(02).
