@@ -0,0 +1,11 @@
+      ******************************************************************
+      *                                                                *
+      *    MAPTITLE  --  DAPSYSF MAP-TITLE FILE RECORD (SEE COMMMAPT   *
+      *                  AND DAPSYSFM)                                 *
+      *                                                                *
+      ******************************************************************
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL LAYOUT.
+      * END OF HISTORY ------------------------------------------------
+           05  MAPTITLE-KEY            PIC  X(08).
+           05  MAPTITLE-VALUE          PIC  X(40).
