@@ -18,6 +18,33 @@
 /DLC0/* 06/17/2020 DLC EXPAND SUPPORT TO 40-CHARACTER HEADER/TRAILER
 /DLC0/*                AND 25-CHARACTER DETAIL DESCRIPTION FIELDS.
 /DLC1/* 04/19/2021 DLC SEE IF ATCV ABEND CAN BE PREVENTED.
+      * 08/08/2026 DLC ADD A TYPE-AHEAD FILTER FIELD SO A LONG LIST
+      *               CAN BE NARROWED BY KEY OR DESCRIPTION TEXT.
+      * 08/08/2026 DLC ADD MULTI-SELECT -- PF5 TAGS/UNTAGS THE ROW
+      *               UNDER THE CURSOR, AND ENTER WITH ANY ROWS
+      *               TAGGED RETURNS THEM ALL VIA POPLIST-PICK-LIST.
+      * 08/08/2026 DLC RAISE THE 99-ENTRY CEILING TO MAX-POPLIST-CNT
+      *               (500) AND RETURN REAL PAGE-CURRENT/PAGE-TOTAL
+      *               METADATA INSTEAD OF MAKING CALLERS GUESS.
+      * 08/08/2026 DLC SHOW A "NOTHING TO SELECT" POPUP AND RETURN
+      *               POPLIST-NO-ITEM-PICKED WHEN POPLIST-CNT IS
+      *               ZERO INSTEAD OF FORCING EVERY CALLER TO
+      *               SPECIAL-CASE AN EMPTY LIST.
+      * 08/08/2026 DLC LET THE TYPE-AHEAD FIELD ALSO TAKE A PLAIN
+      *               ON-SCREEN ROW NUMBER, SO A PICK NO LONGER HAS
+      *               TO DEPEND ON CURSOR-ADDRESSING ACCURACY.
+      * 08/08/2026 DLC REPLACE THE COMPILE-TIME RECEIVE/SUSPEND TRACE
+      *               IN C10-POPLIST-SEND WITH A RUNTIME SWITCH
+      *               (TRACE-SW) READ FROM TS QUEUE POPLTRC, SO AN
+      *               OPERATOR CAN TURN THE ATCV-CHASING TRACE ON OR
+      *               OFF WITHOUT A RECOMPILE.
+      * 08/09/2026 DLC ONLY TREAT A NUMERIC ENTRY AS A ROW-JUMP WHEN
+      *               IT FALLS WITHIN THE CURRENTLY-DISPLAYED ROW
+      *               RANGE (1 THRU DTL) -- A NUMERIC VALUE OUTSIDE
+      *               THAT RANGE NOW FALLS THROUGH TO THE TYPE-AHEAD
+      *               FILTER BELOW INSTEAD OF ALWAYS FORCING A ROW
+      *               ERROR, SO A PURELY NUMERIC KEY (JOB NUMBER, ETC.)
+      *               CAN STILL BE USED TO FILTER THE LIST.
       * END OF HISTORY ------------------------------------------------
 
       /*****************************************************************
@@ -54,7 +81,7 @@
          03  HALF-WORD                 PIC S9(04)   BINARY.
          03  TWO-BYTES                 REDEFINES    HALF-WORD
                                        PIC  X(02).
-         03  COL                       PIC S9(04)   BINARY.
+         03  CCOL                      PIC S9(04)   BINARY.
          03  DTL                       PIC S9(04)   BINARY.
          03  HDR                       PIC S9(04)   BINARY.
          03  IDX                       PIC S9(04)   BINARY.
@@ -63,6 +90,9 @@
          03  POS                       PIC S9(04)   BINARY.
          03  ROW                       PIC S9(04)   BINARY.
          03  SUB                       PIC S9(04)   BINARY.
+         03  EFF-CNT                   PIC S9(04)   BINARY.
+         03  EFF-SUB                   PIC S9(04)   BINARY.
+         03  MAX-POPLIST-CNT           PIC S9(04)   BINARY VALUE +500.
          03  DFLT-CNT                  PIC S9(04)   BINARY VALUE +8.
 /DLC0/*  03  DFLT-HDR                  PIC  X(35)   VALUE
 /DLC0/   03  DFLT-HDR                  PIC  X(40)   VALUE
@@ -82,11 +112,39 @@
 /DLC0/*  03  DFLT-CURERR               PIC  X(35)   VALUE
 /DLC0/   03  DFLT-CURERR               PIC  X(40)   VALUE
              '   The cursor is not in range...   '.
+         03  DFLT-EMPTY                PIC  X(40)   VALUE
+             '     There is nothing to select...     '.
+         03  DFLT-ROWERR               PIC  X(40)   VALUE
+             '  That row number is not on this page...'.
+         03  FILT-TEXT                 PIC  X(15).
+         03  FILT-TEXT-OLD             PIC  X(15).
+         03  FILT-LEN                  PIC S9(04)   BINARY.
+         03  FILT-CNT                  PIC S9(04)   BINARY.
+         03  FILT-TALLY                PIC S9(04)   BINARY.
+         03  FILT-SW                   PIC  X(01).
+             88  FILT-ACTIVE                  VALUE 'Y'.
+             88  FILT-NOT-ACTIVE              VALUE 'N'.
+         03  TRACE-SW                  PIC  X(01)   VALUE 'N'.
+             88  TRACE-ACTIVE                 VALUE 'Y'.
+             88  TRACE-NOT-ACTIVE             VALUE 'N'.
+         03  TRACE-QUE                 PIC  X(08)   VALUE 'POPLTRC '.
+      *03  FILT-XREF  OCCURS 99 TIMES
+        03  FILT-XREF  OCCURS 500 TIMES
+                                    PIC S9(04)   BINARY.
+      *03  DFLT-FILTER               PIC  X(25)   VALUE
+      *    '  Type-ahead filter:    '.
+         03  DFLT-FILTER               PIC  X(25)   VALUE
+             '  Filter or row #:     '.
+         03  FILT-ROWNUM               PIC 9(04).
+      *03  TAG-SW     OCCURS 99 TIMES
+        03  TAG-SW     OCCURS 500 TIMES
+                                    PIC  X(01).
+         03  KEY-CLR                   PIC  X(01).
          03  TIOA                      PIC  X(1920).
 
        COPY HEXMAN.
 
-/DLC1/ COPY LOGGING.
+       COPY LOGGING.
 
        COPY UNEXERRW.
 
@@ -128,10 +186,20 @@
 
            COPY COMMMAPT.
 
+           COPY POPSTYLE.
+
            COPY COMM3270.
 
        B00-VERIFICATION.
 
+      * A TERMINAL BELOW THE SHOP MINIMUM SCREEN SIZE (FLAGGED BY
+      * COMMMAPT'S GEOMETRY CHECK ABOVE, THE SAME FLOOR IT APPLIES
+      * ON INVMPSZ) GETS A SHORTER POPUP INSTEAD OF RISKING A
+      * ROW/COLUMN COMPUTATION THAT RUNS OFF THE SCREEN.
+           IF  SCRN-TOO-SMALL
+               MOVE 4                  TO DFLT-CNT
+           END-IF.
+
            IF  POPLIST-ROW < 1
            OR  POPLIST-ROW > SCRNHGHT
            OR  POPLIST-ROW = 1 AND POPLIST-COL = 1
@@ -139,13 +207,15 @@
                GO TO Z00-TERMINATION
            END-IF.
 
+      *   (THE "- 1" BELOW BECAME "- 2" TO LEAVE ROOM FOR THE NEW
+      *    TYPE-AHEAD FILTER ROW BETWEEN THE HEADER AND THE DETAIL.)
            IF  POPLIST-CNT < DFLT-CNT
-             IF  POPLIST-ROW > (SCRNHGHT - POPLIST-CNT - 1)
-               COMPUTE POPLIST-ROW = SCRNHGHT - POPLIST-CNT - 1
+             IF  POPLIST-ROW > (SCRNHGHT - POPLIST-CNT - 2)
+               COMPUTE POPLIST-ROW = SCRNHGHT - POPLIST-CNT - 2
              END-IF
            ELSE
-             IF  POPLIST-ROW > (SCRNHGHT - DFLT-CNT - 1)
-               COMPUTE POPLIST-ROW = SCRNHGHT - DFLT-CNT - 1
+             IF  POPLIST-ROW > (SCRNHGHT - DFLT-CNT - 2)
+               COMPUTE POPLIST-ROW = SCRNHGHT - DFLT-CNT - 2
              END-IF
            END-IF.
 
@@ -161,19 +231,31 @@
                COMPUTE POPLIST-COL = SCRNWDTH - LENGTH OF DFLT-HDR
            END-IF.
 
+           IF  POPLIST-CNT = 0
+               GO TO B10-POPLIST-EMPTY
+           END-IF.
+
            IF  POPLIST-CNT < 1
-           OR  POPLIST-CNT > 99
+      *   OR  POPLIST-CNT > 99
+           OR  POPLIST-CNT > MAX-POPLIST-CNT
            OR  EIBCALEN < LENGTH OF DFHCOMMAREA
                SET  POPLIST-CNT-ERROR  TO TRUE
                GO TO Z00-TERMINATION
            END-IF.
 
-           IF  POPLIST-CNT <= DFLT-CNT
-               MOVE POPLIST-CNT        TO DTL
-           ELSE
-               MOVE DFLT-CNT           TO DTL
-           END-IF.
-           COMPUTE LST = POPLIST-CNT - DTL + 1.
+           MOVE SPACES                 TO FILT-TEXT FILT-TEXT-OLD.
+           SET  FILT-NOT-ACTIVE        TO TRUE.
+
+           PERFORM WITH TEST BEFORE
+             VARYING SUB FROM 1 BY 1
+      *         UNTIL SUB > 99
+                 UNTIL SUB > MAX-POPLIST-CNT
+             MOVE SPACE              TO TAG-SW(SUB)
+           END-PERFORM.
+           MOVE 0                      TO POPLIST-PICK-CNT.
+
+           MOVE POPLIST-CNT            TO EFF-CNT.
+           PERFORM B05-POPLIST-PAGE-CALC.
 
            IF  NOT POPLIST-BDR-BLUE
            AND NOT POPLIST-BDR-RED
@@ -182,13 +264,13 @@
            AND NOT POPLIST-BDR-TURQU
            AND NOT POPLIST-BDR-YELLOW
            AND NOT POPLIST-BDR-WHITE
-               SET  POPLIST-BDR-TURQU  TO TRUE
+               MOVE POPSTYLE-BDR       TO POPLIST-BDR
            END-IF.
 
            IF  NOT POPLIST-OPT-NORM
            AND NOT POPLIST-OPT-BRT
            AND NOT POPLIST-OPT-DARK
-               SET  POPLIST-OPT-DARK   TO TRUE
+               MOVE POPSTYLE-OPT       TO POPLIST-OPT
            END-IF.
 
            IF  POPLIST-HDR <= SPACES
@@ -200,6 +282,74 @@
 
            MOVE 1                      TO POS.
 
+      *****************************************************************
+      *    PAGE-SIZE RECALCULATION (ALSO REUSED AFTER A TYPE-AHEAD    *
+      *    FILTER IS APPLIED, SINCE THE EFFECTIVE ITEM COUNT CHANGES) *
+      ******************************************************************
+        B05-POPLIST-PAGE-CALC.
+
+           IF  EFF-CNT <= DFLT-CNT
+               MOVE EFF-CNT            TO DTL
+           ELSE
+               MOVE DFLT-CNT           TO DTL
+           END-IF.
+           COMPUTE LST = EFF-CNT - DTL + 1.
+
+           IF  EFF-CNT = 0
+               MOVE 1                  TO POPLIST-PAGE-TOTL
+           ELSE
+               COMPUTE POPLIST-PAGE-TOTL =
+                       (EFF-CNT + DFLT-CNT - 1) / DFLT-CNT
+           END-IF.
+
+      *****************************************************************
+      *    EMPTY LIST -- NOTHING TO SELECT, SHOW A FRIENDLY POPUP     *
+      *    AND RETURN INSTEAD OF MAKING THE CALLER SPECIAL-CASE IT.  *
+      ******************************************************************
+        B10-POPLIST-EMPTY.
+
+           MOVE 1                      TO LEN.
+           MOVE POPLIST-ROW            TO ROW.
+           MOVE POPLIST-COL            TO CCOL.
+           COMPUTE HALF-WORD = (ROW - 1) * SCRNWDTH
+                             + (CCOL - 1) - 1.
+
+           IF  NOT POPLIST-BDR-BLUE
+           AND NOT POPLIST-BDR-RED
+           AND NOT POPLIST-BDR-PINK
+           AND NOT POPLIST-BDR-GREEN
+           AND NOT POPLIST-BDR-TURQU
+           AND NOT POPLIST-BDR-YELLOW
+           AND NOT POPLIST-BDR-WHITE
+               MOVE POPSTYLE-BDR       TO POPLIST-BDR
+           END-IF.
+
+           STRING SCRSETBA TWO-BYTES
+                  SCRSTFEX X'03'
+                  TYPFIELD FLDPRBRT
+                  TYPHILIT EXHREVRS
+                  TYPCOLOR POPLIST-BDR
+                  DFLT-EMPTY
+                  SCRSTFLD FLDPROT        DELIMITED BY SIZE
+               INTO TIOA             WITH POINTER LEN.
+           SUBTRACT 1                  FROM LEN.
+
+           EXEC CICS SEND
+                     FROM(TIOA)
+                     LENGTH(LEN)
+                     CTLCHAR(WRTFKFRS)
+                     WAIT
+           END-EXEC.
+
+           EXEC CICS DELAY
+                     INTERVAL(2)
+                     NOHANDLE
+           END-EXEC.
+
+           SET  POPLIST-NO-ITEM-PICKED TO TRUE.
+
+           GO TO Z00-TERMINATION.
+
       /*****************************************************************
       *    POPLIST ROUTINE                                             *
       ******************************************************************
@@ -207,11 +357,13 @@
 
            MOVE 1                      TO LEN.
 
+           COMPUTE POPLIST-PAGE-CURR = ((POS - 1) / DFLT-CNT) + 1.
+
       * popup header
            MOVE POPLIST-ROW            TO ROW.
-           MOVE POPLIST-COL            TO COL.
+           MOVE POPLIST-COL            TO CCOL.
            COMPUTE HALF-WORD = (ROW - 1) * SCRNWDTH
-                             + (COL - 1) - 1.
+                             + (CCOL - 1) - 1.
            STRING SCRSETBA TWO-BYTES
                   SCRSTFEX X'03'
                   TYPFIELD FLDPRBRT
@@ -221,15 +373,42 @@
                   SCRSTFLD POPLIST-OPT    DELIMITED BY SIZE
                INTO TIOA             WITH POINTER LEN.
 
+      * type-ahead filter row
+           ADD  1                      TO ROW.
+           COMPUTE HALF-WORD = (ROW - 1) * SCRNWDTH
+                             + (CCOL - 1) - 1.
+           STRING SCRSETBA TWO-BYTES
+                  SCRSTFEX X'03'
+                  TYPFIELD FLDPRBRT
+                  TYPHILIT EXHREVRS
+                  TYPCOLOR POPLIST-BDR
+                  DFLT-FILTER
+                  SCRSTFLD FLDUNBRT
+                  FILT-TEXT
+                  SCRSTFLD POPLIST-OPT    DELIMITED BY SIZE
+               INTO TIOA             WITH POINTER LEN.
+
       * popup detail
            MOVE 1                      TO IDX.
            PERFORM WITH TEST BEFORE
-             VARYING SUB FROM POS BY 1
-               UNTIL SUB > POPLIST-CNT
+      *     VARYING SUB FROM POS BY 1
+      *       UNTIL SUB > POPLIST-CNT
+               VARYING SUB FROM POS BY 1
+                 UNTIL SUB > EFF-CNT
                   OR IDX > DTL
              ADD  1                    TO ROW
+             IF  FILT-ACTIVE
+                 MOVE FILT-XREF(SUB)   TO EFF-SUB
+             ELSE
+                 MOVE SUB              TO EFF-SUB
+             END-IF
+             IF  TAG-SW(EFF-SUB) = 'Y'
+                 MOVE EXCWHITE         TO KEY-CLR
+             ELSE
+                 MOVE EXCYELLW         TO KEY-CLR
+             END-IF
              COMPUTE HALF-WORD = (ROW - 1) * SCRNWDTH
-                               + (COL - 1) - 1
+                               + (CCOL - 1) - 1
              STRING SCRSETBA TWO-BYTES
                     SCRSTFEX X'03'
                     TYPFIELD FLDPRBRT
@@ -244,13 +423,21 @@
                  STRING SCRCURSR          DELIMITED BY SIZE
                      INTO TIOA       WITH POINTER LEN
              END-IF
-             STRING X'00'
-                    SCRSTFEX X'02'
-                    TYPFIELD FLDPRBRT
-                    TYPCOLOR EXCYELLW POPLIST-KEY(SUB)
-                    SCRSTFEX X'02'
-                    TYPFIELD FLDPROT
-                    TYPCOLOR EXCGREEN POPLIST-DSC(SUB)
+      *     STRING X'00'
+      *            SCRSTFEX X'02'
+      *            TYPFIELD FLDPRBRT
+      *            TYPCOLOR EXCYELLW POPLIST-KEY(SUB)
+      *            SCRSTFEX X'02'
+      *            TYPFIELD FLDPROT
+      *            TYPCOLOR EXCGREEN POPLIST-DSC(SUB)
+            STRING X'00'
+                   SCRSTFEX X'02'
+                   TYPFIELD FLDPRBRT
+      *           TYPCOLOR EXCYELLW POPLIST-KEY(EFF-SUB)
+                   TYPCOLOR KEY-CLR  POPLIST-KEY(EFF-SUB)
+                   SCRSTFEX X'02'
+                   TYPFIELD FLDPROT
+                   TYPCOLOR EXCGREEN POPLIST-DSC(EFF-SUB)
                     SCRSTFEX X'03'
                     TYPFIELD FLDPRBRT
                     TYPHILIT EXHREVRS
@@ -263,7 +450,7 @@
       * popup trailer
            ADD  1                      TO ROW.
            COMPUTE HALF-WORD = (ROW - 1) * SCRNWDTH
-                             + (COL - 1) - 1.
+                             + (CCOL - 1) - 1.
            STRING SCRSETBA TWO-BYTES
                   SCRSTFEX X'03'
                   TYPFIELD FLDPRBRT
@@ -276,38 +463,51 @@
            SUBTRACT 1                FROM LEN.
 
        C10-POPLIST-SEND.
-/DLC1/     PERFORM WITH TEST BEFORE
-/DLC1/       UNTIL EIBRECV NOT = HIGH-VALUES
-/DLC1/         MOVE LENGTH OF COMM-HOLDAREA TO UNEX-LENG
-/DLC1/         EXEC CICS RECEIVE
-/DLC1/                   SET(ADDRESS OF COMM-HOLDAREA)
-/DLC1/                   LENGTH(UNEX-LENG)
-/DLC1/                   NOHANDLE
-/DLC1/         END-EXEC
-/DLC1/         IF  UNEX-LENG > ZERO
-/DLC1/             SET HEX-DECODE-FROM-CHAR TO TRUE
-/DLC1/             IF  UNEX-LENG > 32
-/DLC1/                 MOVE 32         TO UNEX-LENG
-/DLC1/             END-IF
-/DLC1/             MOVE UNEX-LENG      TO HEX-LENG
-/DLC1/             MOVE COMM-HOLDAREA(1:UNEX-LENG)
-/DLC1/                                 TO HEX-CHRT
-/DLC1/             CALL 'HEXMAN'    USING HEXMAN-PARMS
-/DLC1/             MOVE 'RCVD='        TO LOGF-MESG
-/DLC1/             MOVE HEX-HEXT       TO LOGF-MESG(6:)
-/DLC1/             PERFORM Q100-LOGIT THRU Q199-EXIT
-/DLC1/         END-IF
-/DLC1/         MOVE 'RECEIVE COMPLETED.'
-/DLC1/                                 TO LOGF-MESG
-/DLC1/         PERFORM Q100-LOGIT    THRU Q199-EXIT
-/DLC1/         EXEC CICS SUSPEND END-EXEC
-/DLC1/     END-PERFORM.
-/DLC1/     IF  EIBSYNC = HIGH-VALUES
-/DLC1/         EXEC CICS SYNCPOINT NOHANDLE END-EXEC
-/DLC1/         MOVE 'SYNCPOINT COMPLETED.'
-/DLC1/                                 TO LOGF-MESG
-/DLC1/         PERFORM Q100-LOGIT    THRU Q199-EXIT
-/DLC1/     END-IF.
+           MOVE 'N'                    TO TRACE-SW.
+           EXEC CICS READQ TS
+                     QUEUE    (TRACE-QUE)
+                     INTO     (TRACE-SW)
+                     LENGTH   (LENGTH OF TRACE-SW)
+                     NOHANDLE
+           END-EXEC.
+
+           IF  TRACE-ACTIVE
+             PERFORM WITH TEST BEFORE
+               UNTIL EIBRECV NOT = HIGH-VALUES
+                 MOVE LENGTH OF COMM-HOLDAREA TO UNEX-LENG
+                 EXEC CICS RECEIVE
+                           SET(ADDRESS OF COMM-HOLDAREA)
+                           LENGTH(UNEX-LENG)
+                           NOHANDLE
+                 END-EXEC
+                 IF  UNEX-LENG > ZERO
+                     SET HEX-DECODE-FROM-CHAR TO TRUE
+                     IF  UNEX-LENG > 32
+                         MOVE 32         TO UNEX-LENG
+                     END-IF
+                     MOVE UNEX-LENG      TO HEX-LENG
+                     MOVE COMM-HOLDAREA(1:UNEX-LENG)
+                                         TO HEX-CHRT
+                     CALL 'HEXMAN'    USING HEXMAN-PARMS
+                     MOVE 'RCVD='        TO LOGF-MESG
+                     MOVE HEX-HEXT       TO LOGF-MESG(6:)
+                     MOVE '('            TO LOGF-MESG(71:)
+                     MOVE HEX-PRNT       TO LOGF-MESG(72:)
+                     MOVE ')'            TO LOGF-MESG(104:)
+                     PERFORM Q100-LOGIT THRU Q199-EXIT
+                 END-IF
+                 MOVE 'RECEIVE COMPLETED.'
+                                         TO LOGF-MESG
+                 PERFORM Q100-LOGIT    THRU Q199-EXIT
+                 EXEC CICS SUSPEND END-EXEC
+             END-PERFORM
+             IF  EIBSYNC = HIGH-VALUES
+                 EXEC CICS SYNCPOINT NOHANDLE END-EXEC
+                 MOVE 'SYNCPOINT COMPLETED.'
+                                         TO LOGF-MESG
+                 PERFORM Q100-LOGIT    THRU Q199-EXIT
+             END-IF
+           END-IF.
 
            EXEC CICS SEND
                      FROM(TIOA)
@@ -318,16 +518,106 @@
        C20-POPLIST-RECEIVE.
 
            EXEC CICS HANDLE ABEND LABEL(Y00-TIMEOUT) END-EXEC.
-           EXEC CICS RECEIVE NOHANDLE                END-EXEC.
+      *   EXEC CICS RECEIVE NOHANDLE                END-EXEC.
+           MOVE LENGTH OF TIOA         TO LEN.
+           EXEC CICS RECEIVE INTO(TIOA)
+                     LENGTH(LEN)
+                     NOHANDLE
+           END-EXEC.
            EXEC CICS HANDLE ABEND CANCEL             END-EXEC.
 
+      * pick up whatever was typed into the type-ahead filter field --
+      * it is the only unprotected field on the popup besides the list
+      * rows, so it is the first (and only) modified field CICS sends
+      * back, right after the 1-byte AID and 2-byte cursor address.
+           MOVE SPACES                 TO FILT-TEXT.
+           IF  LEN > 6
+               COMPUTE HALF-WORD = LEN - 6
+               IF  HALF-WORD > LENGTH OF FILT-TEXT
+                   MOVE LENGTH OF FILT-TEXT TO HALF-WORD
+               END-IF
+               MOVE TIOA(7:HALF-WORD)  TO FILT-TEXT
+           END-IF.
+
        C30-POPLIST-KEYS.
 
+      * a plain digit string typed into the filter/row-entry field
+      * picks that on-screen row directly instead of filtering, but
+      * only when it names a row actually on the screen -- a numeric
+      * value outside 1 thru DTL is a filter term (e.g. a job number),
+      * not a row-jump, so it falls through to the filter logic below
+           IF  EIBAID = AIDENTER
+           AND FILT-TEXT NOT = SPACES
+               MOVE 0                  TO FILT-LEN
+               PERFORM WITH TEST BEFORE
+                 VARYING FILT-LEN FROM LENGTH OF FILT-TEXT BY -1
+                     UNTIL FILT-LEN = 0
+                        OR FILT-TEXT(FILT-LEN:1) NOT = SPACE
+               END-PERFORM
+               IF  FILT-LEN > 0
+               AND FILT-TEXT(1:FILT-LEN) IS NUMERIC
+                   MOVE 0              TO FILT-ROWNUM
+                   MOVE FILT-TEXT(1:FILT-LEN) TO FILT-ROWNUM
+                   IF  FILT-ROWNUM >= 1 AND FILT-ROWNUM <= DTL
+                       MOVE SPACES         TO FILT-TEXT FILT-TEXT-OLD
+                       SET POPLIST-ITEM-PICKED TO TRUE
+                       COMPUTE SUB = POS + FILT-ROWNUM - 1
+                       IF  FILT-ACTIVE
+                           MOVE FILT-XREF(SUB) TO POPLIST-PICK
+                       ELSE
+                           MOVE SUB            TO POPLIST-PICK
+                       END-IF
+                       GO TO Z00-TERMINATION
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF  EIBAID = AIDENTER
+           AND FILT-TEXT NOT = FILT-TEXT-OLD
+               MOVE 0                  TO FILT-LEN
+               PERFORM WITH TEST BEFORE
+                 VARYING FILT-LEN FROM LENGTH OF FILT-TEXT BY -1
+                     UNTIL FILT-LEN = 0
+                        OR FILT-TEXT(FILT-LEN:1) NOT = SPACE
+               END-PERFORM
+               IF  FILT-LEN = 0
+                   SET  FILT-NOT-ACTIVE    TO TRUE
+                   MOVE POPLIST-CNT        TO EFF-CNT
+               ELSE
+                   SET  FILT-ACTIVE        TO TRUE
+                   MOVE 0                  TO FILT-CNT
+                   PERFORM WITH TEST BEFORE
+                     VARYING SUB FROM 1 BY 1
+                         UNTIL SUB > POPLIST-CNT
+                     MOVE 0                TO FILT-TALLY
+                     INSPECT POPLIST-KEY(SUB) TALLYING FILT-TALLY
+                             FOR ALL FILT-TEXT(1:FILT-LEN)
+                     IF  FILT-TALLY = 0
+                         INSPECT POPLIST-DSC(SUB) TALLYING FILT-TALLY
+                                 FOR ALL FILT-TEXT(1:FILT-LEN)
+                     END-IF
+                     IF  FILT-TALLY > 0
+                         ADD  1            TO FILT-CNT
+                         MOVE SUB          TO FILT-XREF(FILT-CNT)
+                     END-IF
+                   END-PERFORM
+                   MOVE FILT-CNT           TO EFF-CNT
+               END-IF
+               MOVE FILT-TEXT          TO FILT-TEXT-OLD
+               PERFORM B05-POPLIST-PAGE-CALC
+               MOVE 1                  TO POS
+               GO TO C00-POPLIST-ROUTINE
+           END-IF.
+
            EVALUATE EIBAID
            WHEN AIDCLEAR
            WHEN AIDPFK03
                SET POPLIST-NO-ITEM-PICKED TO TRUE
                GO TO Z00-TERMINATION
+           WHEN AIDPFK05
+               IF  POPLIST-MULTI-SELECT
+                   GO TO C35-POPLIST-TAG
+               END-IF
            WHEN AIDENTER
            WHEN AIDPFK06
            WHEN AIDPFK07
@@ -342,11 +632,38 @@
            PERFORM C95-POPLIST-SENDERR.
            GO TO C00-POPLIST-ROUTINE.
 
+      *****************************************************************
+      *    MULTI-SELECT TAG/UNTAG -- PF5 FLIPS THE TAG ON THE ROW     *
+      *    UNDER THE CURSOR AND REDRAWS; NO PICK IS RETURNED YET.    *
+      ******************************************************************
+        C35-POPLIST-TAG.
+
+           DIVIDE EIBCPOSN BY SCRNWDTH GIVING ROW REMAINDER CCOL.
+           ADD  1                      TO ROW CCOL.
+           COMPUTE ROW = ROW - HDR - 1.
+
+           IF  1 <= ROW AND ROW <= DTL
+               COMPUTE SUB = POS + ROW - 1
+               IF  FILT-ACTIVE
+                   MOVE FILT-XREF(SUB) TO EFF-SUB
+               ELSE
+                   MOVE SUB            TO EFF-SUB
+               END-IF
+               IF  TAG-SW(EFF-SUB) = 'Y'
+                   MOVE SPACE          TO TAG-SW(EFF-SUB)
+               ELSE
+                   MOVE 'Y'            TO TAG-SW(EFF-SUB)
+               END-IF
+           END-IF.
+
+           GO TO C00-POPLIST-ROUTINE.
+
        C40-POPLIST-PROCESS.
 
-           DIVIDE EIBCPOSN BY SCRNWDTH GIVING ROW REMAINDER COL.
-           ADD  1                      TO ROW COL.
-           SUBTRACT HDR              FROM ROW.
+           DIVIDE EIBCPOSN BY SCRNWDTH GIVING ROW REMAINDER CCOL.
+           ADD  1                      TO ROW CCOL.
+      *   SUBTRACT HDR              FROM ROW.
+           COMPUTE ROW = ROW - HDR - 1.
 
       * scroll backward/forward by page
            IF  EIBAID = AIDPFK07 OR AIDPFK08
@@ -398,10 +715,35 @@
                GO TO C00-POPLIST-ROUTINE
            END-IF.
 
+      * if any rows are tagged, ENTER returns the whole tagged set
+      * instead of just the row under the cursor
+           IF  EIBAID = AIDENTER AND POPLIST-MULTI-SELECT
+               PERFORM WITH TEST BEFORE
+                 VARYING SUB FROM 1 BY 1
+      *             UNTIL SUB > 99
+                     UNTIL SUB > MAX-POPLIST-CNT
+                 IF  TAG-SW(SUB) = 'Y'
+                     ADD  1              TO POPLIST-PICK-CNT
+                     MOVE SUB            TO POPLIST-PICK-LIST(POPLIST-PICK-CNT)
+                 END-IF
+               END-PERFORM
+               IF  POPLIST-PICK-CNT > 0
+                   SET POPLIST-ITEM-PICKED TO TRUE
+                   MOVE POPLIST-PICK-LIST(1) TO POPLIST-PICK
+                   GO TO Z00-TERMINATION
+               END-IF
+           END-IF.
+
       * select row by cursor position
            IF  1 <= ROW AND ROW <= DTL
                SET POPLIST-ITEM-PICKED TO TRUE
-               COMPUTE POPLIST-PICK = POS + ROW - 1
+      *       COMPUTE POPLIST-PICK = POS + ROW - 1
+               COMPUTE SUB = POS + ROW - 1
+               IF  FILT-ACTIVE
+                   MOVE FILT-XREF(SUB) TO POPLIST-PICK
+               ELSE
+                   MOVE SUB            TO POPLIST-PICK
+               END-IF
                GO TO Z00-TERMINATION
            END-IF.
 
@@ -463,10 +805,10 @@
                      NOHANDLE
            END-EXEC.
 
-/DLC1//*****************************************************************
-/DLC1/*    UNEXPECTED ERRORS AND DEBUG LOGGING                         *
-/DLC1/******************************************************************
-/DLC1/ COPY LOGGINGP.
+      /*****************************************************************
+      *    UNEXPECTED ERRORS AND DEBUG LOGGING                         *
+      ******************************************************************
+       COPY LOGGINGP.
 
       /*****************************************************************
       *    PROGRAM ERRORS (UNEXPECTED)                                 *
