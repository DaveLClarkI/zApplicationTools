@@ -0,0 +1,134 @@
+       CBL XOPTS(SP)
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    NAVTRACE.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINWHOLESALE GROUP SERVICES.
+       SECURITY.      NONE.
+      *REMARKS.       NAVIGATION-HISTORY LOOKUP SUBROUTINE.  BROWSES
+      *REMARKS.       THE ROLLING NAVHIST FILE (WRITTEN BY COMMLNK2'S
+      *REMARKS.       Z20-LOG-HOP) BY TERMINAL AND/OR OPERATOR SO
+      *REMARKS.       SUPPORT STAFF CAN SEE HOW AN OPERATOR GOT INTO
+      *REMARKS.       THE STATE THEY'RE CALLING ABOUT.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'NAVTRACE'.
+         03  MORE-ENTRIES-SW           PIC  X(01)   VALUE 'Y'.
+             88  NO-MORE-ENTRIES                    VALUE 'N'.
+
+         COPY NAVHIST.
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+         COPY NAVTRACE.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       A00-MAINLINE-ROUTINE.
+           MOVE ZERO                   TO NAVTRACE-COUNT.
+           MOVE LOW-VALUES             TO NAVHIST-KEY.
+           IF  NAVTRACE-TERMID > SPACES
+               MOVE NAVTRACE-TERMID    TO NAVHIST-TERMID
+           END-IF.
+
+           EXEC CICS STARTBR
+                     DATASET  (NAVHIST)
+                     RIDFLD   (NAVHIST-KEY)
+                     GTEQ
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               SET  NO-MORE-ENTRIES    TO TRUE
+           END-IF.
+
+           PERFORM B00-READ-NEXT THRU B90-EXIT
+                   UNTIL NO-MORE-ENTRIES
+                   OR    NAVTRACE-COUNT NOT < 100.
+
+           EXEC CICS ENDBR
+                     DATASET  (NAVHIST)
+                     NOHANDLE
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+           GOBACK.
+
+      ******************************************************************
+      *    READ THE NEXT NAVHIST RECORD; STOP AT END OF FILE OR WHEN   *
+      *    THE BROWSE RUNS PAST THE REQUESTED TERMINAL'S BLOCK OF      *
+      *    ENTRIES; KEEP ONLY THE ONES MATCHING THE REQUESTED OPERATOR *
+      ******************************************************************
+       B00-READ-NEXT.
+           EXEC CICS READNEXT
+                     DATASET  (NAVHIST)
+                     INTO     (NAVHIST-RECORD)
+                     RIDFLD   (NAVHIST-KEY)
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               SET  NO-MORE-ENTRIES    TO TRUE
+           ELSE
+               IF  NAVTRACE-TERMID > SPACES
+               AND NAVHIST-TERMID NOT = NAVTRACE-TERMID
+                   SET  NO-MORE-ENTRIES        TO TRUE
+               ELSE
+                   IF  NAVTRACE-OPID NOT > SPACES
+                   OR  NAVHIST-OPID = NAVTRACE-OPID
+                       ADD  1               TO NAVTRACE-COUNT
+                       MOVE NAVHIST-STAMP   TO NAVTRACE-E-STAMP(NAVTRACE-COUNT)
+                       MOVE NAVHIST-OPID    TO NAVTRACE-E-OPID (NAVTRACE-COUNT)
+                       MOVE NAVHIST-TRNID   TO NAVTRACE-E-TRNID(NAVTRACE-COUNT)
+                       MOVE NAVHIST-FROM    TO NAVTRACE-E-FROM (NAVTRACE-COUNT)
+                       MOVE NAVHIST-TO      TO NAVTRACE-E-TO   (NAVTRACE-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+       B90-EXIT.
+           EXIT.
