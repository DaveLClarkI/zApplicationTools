@@ -1,4 +1,4 @@
- PROCESS RMODE(ANY)
+       PROCESS RMODE(ANY)
        IDENTIFICATION DIVISION.
 
        PROGRAM-ID.    JOBDATA.
@@ -10,6 +10,39 @@
       *REMARKS.       PROVIDE JOB/PARTITION INFO TO CALLER.
 
       * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ADD JOBD-PWR-CLASS AND JOBD-PWR-PRTY (POWER JOB
+      *               CLASS AND PRIORITY).
+      * 08/08/2026 DLC ADD JOBD-ELAPSED-HOURS/MINUTES/SECONDS (CURRENT
+      *               PARTITION ELAPSED RUN TIME).
+      * 08/08/2026 DLC ADD JOBD-HIST-SW.  WHEN SET, THE SNAPSHOT IS
+      *               ALSO APPENDED TO THE JOBDHIST HISTORY FILE.
+      * 08/08/2026 DLC WIDEN JOBD-SYS-PARM FROM X(8) TO X(100) -- NO
+      *               MORE SILENT TRUNCATION OF LONGER SYSPARM VALUES.
+      * 08/08/2026 DLC ALSO CARRY JOBD-ELAPSED-HOURS/MINUTES/SECONDS
+      *               INTO THE JOBDHIST HISTORY RECORD SO THE NEW
+      *               JOBDRPT JOB-CLASS BREAKDOWN REPORT HAS RUN TIME
+      *               TO WORK WITH.
+      * 08/08/2026 DLC PARSE XRUNID=/XSYS=/XPRI= TAGS OUT OF THE VSE
+      *               SYSPARM STRING INTO JOBD-EXT-RUNID/JOBD-EXT-
+      *               SYSTEM/JOBD-EXT-PRTY-OVRD SO AN EXTERNAL
+      *               SCHEDULER'S RUN METADATA FLOWS THROUGH JOBDATA
+      *               TO EVERY CALLER, AND CARRY THE RUN ID/SYSTEM
+      *               INTO THE JOBDHIST HISTORY RECORD TOO.
+      * 08/09/2026 DLC ONLY FALL BACK TO OPEN OUTPUT WHEN THE I-O OPEN
+      *               COMES BACK '35' (FILE NEVER WRITTEN TO).  ANY
+      *               OTHER NON-'00' STATUS NOW LOGS TO THE CONSOLE
+      *               INSTEAD OF SILENTLY REINITIALIZING JOBDHIST --
+      *               A TRANSIENT STATUS WAS PREVIOUSLY TREATED THE
+      *               SAME AS "FILE NOT FOUND" AND COULD HAVE WIPED
+      *               OUT THE EXISTING HISTORY FILE.
+      * 08/09/2026 DLC GUARD THE XPRI= MOVE INTO JOBD-EXT-PRTY-OVRD
+      *               WITH AN IS NUMERIC TEST -- B10-PARSE-EXT-TAG
+      *               STOPS AT THE FIRST COMMA/SPACE, SO A SCHEDULER
+      *               TAG SHORTER THAN 2 DIGITS (XPRI=5,...) LEFT A
+      *               TRAILING SPACE IN EXT-VALUE, AND MOVING THAT
+      *               INTO A PIC 9 FIELD PRODUCED INVALID NUMERIC
+      *               DATA.  DEFAULT TO ZERO/'N' WHEN THE PARSED VALUE
+      *               ISN'T EXACTLY 2 DIGITS.
       * END OF HISTORY ------------------------------------------------
 
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
@@ -66,7 +99,37 @@
       *   * PROGRAM START TIME STAMP                                  *
       *      03  JOBD-PGM-STIM             PIC  X(8).                 *
       *   * VSE SYSPARM VALUE                                         *
-      *      03  JOBD-SYS-PARM             PIC  X(8).                 *
+      *      03  JOBD-SYS-PARM             PIC  X(100).               *
+      *   * POWER JOB CLASS                                           *
+      *      03  JOBD-PWR-CLASS            PIC  X(1).                 *
+      *   * POWER JOB PRIORITY                                        *
+      *      03  JOBD-PWR-PRTY             PIC  9(2).                 *
+      *   * CURRENT PARTITION ELAPSED RUN TIME                        *
+      *      03  JOBD-ELAPSED-HOURS        PIC S9(4)   COMP.          *
+      *      03  JOBD-ELAPSED-MINUTES      PIC S9(4)   COMP.          *
+      *      03  JOBD-ELAPSED-SECONDS      PIC S9(4)   COMP.          *
+      *                                                               *
+      *      The  caller  may  also set JOBD-HIST-SW to 'Y' before    *
+      * invoking  JOBDATA to have the snapshot appended to the        *
+      * JOBDHIST history file.                                        *
+      *                                                               *
+      *      An external scheduler that submits a job may pass its   *
+      * own run metadata through the standard VSE SYSPARM string by   *
+      * embedding one or more comma-separated tags among whatever     *
+      * application SYSPARM content the job already expects:          *
+      *                                                               *
+      *      XRUNID=<scheduler's run id>                              *
+      *      XSYS=<requesting system name>                            *
+      *      XPRI=<priority override, 2 digits>                       *
+      *                                                               *
+      * e.g.  SYSPARM 'XRUNID=ENT00417321,XSYS=ESP,XPRI=05,RUN=DAILY' *
+      *                                                               *
+      * JOBDATA pulls any tags it finds into JOBD-EXT-RUNID/           *
+      * JOBD-EXT-SYSTEM/JOBD-EXT-PRTY-OVRD (JOBD-EXT-PRTY-SW is set    *
+      * to 'Y' only when XPRI= was actually present).  A job that     *
+      * wasn't submitted by an external scheduler simply has none of  *
+      * these tags in its SYSPARM, so all three come back spaces/     *
+      * zero -- JOBD-SYS-PARM itself is unaffected either way.         *
       *                                                               *
       * ============================================================= *
       *                                                               *
@@ -90,9 +153,23 @@
        SOURCE-COMPUTER. IBM-7060-H30.
        OBJECT-COMPUTER. IBM-7060-H30.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBDHIST             ASSIGN TO JOBDHIST
+                                       ORGANIZATION INDEXED
+                                       ACCESS DYNAMIC
+                                       RECORD KEY IS JOBDHIST-KEY
+                                       FILE STATUS IS JOBDHIST-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  JOBDHIST
+           LABEL RECORDS ARE STANDARD.
+           COPY JOBDHIST.
+
        WORKING-STORAGE SECTION.
+       77  JOBDHIST-STATUS             PIC  X(02).
        77  L                           PIC S9(4)    BINARY.
        77  P                           PIC S9(4)    BINARY.
        77  EDITTED-NUMBER              PIC  ZZZZZ9-.
@@ -118,6 +195,23 @@
            05  DD                      PIC  XX.
            05  YY                      PIC  XX.
 
+       01  START-STAMP.
+           05  START-HH                PIC  99.
+           05  FILLER                  PIC  X.
+           05  START-MM                PIC  99.
+           05  FILLER                  PIC  X.
+           05  START-SS                PIC  99.
+
+       01  CURRENT-STAMP.
+           05  CURR-HH                 PIC  99.
+           05  FILLER                  PIC  X.
+           05  CURR-MM                 PIC  99.
+           05  FILLER                  PIC  X.
+           05  CURR-SS                 PIC  99.
+
+       77  ELAPSED-SECS                PIC S9(9)    COMP.
+       77  ELAPSED-REM-SECS            PIC S9(9)    COMP.
+
        01  CYMD-DATE.
          03  CC                        PIC  99.
          03  YMD-DATE.
@@ -125,6 +219,15 @@
            05  MM                      PIC  XX.
            05  DD                      PIC  XX.
 
+      * WORK AREA FOR PULLING XRUNID=/XSYS=/XPRI= EXTERNAL-SCHEDULER
+      * TAGS OUT OF THE VSE SYSPARM STRING (SEE B10-PARSE-EXT-TAG).
+       77  EXT-TAG                     PIC  X(10).
+       77  EXT-TAGLEN                  PIC S9(4)    BINARY.
+       77  EXT-POS                     PIC S9(4)    BINARY.
+       77  EXT-IX                      PIC S9(4)    BINARY.
+       77  EXT-END                     PIC S9(4)    BINARY.
+       77  EXT-VALUE                   PIC  X(40).
+
        LINKAGE SECTION.
 
        COPY JOBDATA.
@@ -174,9 +277,133 @@
            MOVE COMREG-COMNAME         TO JOBD-JOB-NAME.
            MOVE COMREG-IJBPHNAM        TO JOBD-EXEC-PGM.
            MOVE PJB-PJBJTIME           TO JOBD-PGM-STIM.
+           MOVE PJB-PJBPCLAS           TO JOBD-PWR-CLASS.
+           MOVE PJB-PJBPRI             TO JOBD-PWR-PRTY.
+
+           MOVE JOBD-PGM-STIM          TO START-STAMP.
+           MOVE TODCOM-CURTIME         TO CURRENT-STAMP.
+           COMPUTE ELAPSED-SECS =
+               ((CURR-HH * 3600) + (CURR-MM * 60) + CURR-SS)
+             - ((START-HH * 3600) + (START-MM * 60) + START-SS).
+           IF  ELAPSED-SECS < ZEROES
+               ADD  86400              TO ELAPSED-SECS
+           END-IF.
+           DIVIDE ELAPSED-SECS BY 3600 GIVING JOBD-ELAPSED-HOURS
+               REMAINDER ELAPSED-REM-SECS.
+           DIVIDE ELAPSED-REM-SECS BY 60 GIVING JOBD-ELAPSED-MINUTES
+               REMAINDER JOBD-ELAPSED-SECONDS.
+
            MOVE             LOW-VALUES TO TWO-BYTES.
            MOVE SYSPARM-LENGTH         TO ONE-BYTE.
            MOVE SYSPARM-VALUE(1:HWORD) TO JOBD-SYS-PARM.
 
+           MOVE SPACES                 TO JOBD-EXT-RUNID
+                                           JOBD-EXT-SYSTEM.
+           MOVE ZERO                   TO JOBD-EXT-PRTY-OVRD.
+           MOVE 'N'                    TO JOBD-EXT-PRTY-SW.
+
+           MOVE 'XRUNID='              TO EXT-TAG.
+           MOVE 7                      TO EXT-TAGLEN.
+           PERFORM B10-PARSE-EXT-TAG THRU B10-EXIT.
+           MOVE EXT-VALUE(1:16)        TO JOBD-EXT-RUNID.
+
+           MOVE 'XSYS='                TO EXT-TAG.
+           MOVE 5                      TO EXT-TAGLEN.
+           PERFORM B10-PARSE-EXT-TAG THRU B10-EXIT.
+           MOVE EXT-VALUE(1:8)         TO JOBD-EXT-SYSTEM.
+
+           MOVE 'XPRI='                TO EXT-TAG.
+           MOVE 5                      TO EXT-TAGLEN.
+           PERFORM B10-PARSE-EXT-TAG THRU B10-EXIT.
+           IF  EXT-VALUE NOT = SPACES
+               IF  EXT-VALUE(1:2) IS NUMERIC
+                   MOVE EXT-VALUE(1:2) TO JOBD-EXT-PRTY-OVRD
+                   MOVE 'Y'            TO JOBD-EXT-PRTY-SW
+               ELSE
+                   MOVE ZERO           TO JOBD-EXT-PRTY-OVRD
+                   MOVE 'N'            TO JOBD-EXT-PRTY-SW
+               END-IF
+           END-IF.
+
+           IF  JOBD-HIST-REQUESTED
+               MOVE JOBD-JOB-NAME      TO JOBDHIST-JOB-NAME
+               MOVE JOBD-PWR-NUMB      TO JOBDHIST-PWR-NUMB
+               MOVE JOBD-PGM-STIM      TO JOBDHIST-PGM-STIM
+               MOVE JOBD-PWR-NAME      TO JOBDHIST-PWR-NAME
+               MOVE JOBD-PART-ID       TO JOBDHIST-PART-ID
+               MOVE JOBD-PWR-STIM      TO JOBDHIST-PWR-STIM
+               MOVE JOBD-PWR-FUSR      TO JOBDHIST-PWR-FUSR
+               MOVE JOBD-PWR-UINF      TO JOBDHIST-PWR-UINF
+               MOVE JOBD-SEC-USER      TO JOBDHIST-SEC-USER
+               MOVE JOBD-JOB-DATE      TO JOBDHIST-JOB-DATE
+               MOVE JOBD-EXEC-PGM      TO JOBDHIST-EXEC-PGM
+               MOVE JOBD-SYS-PARM      TO JOBDHIST-SYS-PARM
+               MOVE JOBD-PWR-CLASS     TO JOBDHIST-PWR-CLASS
+               MOVE JOBD-PWR-PRTY      TO JOBDHIST-PWR-PRTY
+               MOVE JOBD-ELAPSED-HOURS TO JOBDHIST-ELAPSED-HOURS
+               MOVE JOBD-ELAPSED-MINUTES
+                                       TO JOBDHIST-ELAPSED-MINUTES
+               MOVE JOBD-ELAPSED-SECONDS
+                                       TO JOBDHIST-ELAPSED-SECONDS
+               MOVE JOBD-EXT-RUNID     TO JOBDHIST-EXT-RUNID
+               MOVE JOBD-EXT-SYSTEM    TO JOBDHIST-EXT-SYSTEM
+               OPEN I-O JOBDHIST
+/DLC8/         EVALUATE JOBDHIST-STATUS
+/DLC8/             WHEN '35'
+      * '35' MEANS THE FILE HAS NEVER BEEN WRITTEN TO -- SAFE TO
+      * CREATE IT.  ANY OTHER NON-'00' STATUS IS A REAL PROBLEM (E.G.
+      * AN EXCLUSIVE-CONTROL CONFLICT) AND MUST NOT BE TREATED THE
+      * SAME WAY, OR A TRANSIENT ERROR WOULD REINITIALIZE -- AND WIPE
+      * OUT -- AN EXISTING FILE.
+/DLC8/                 OPEN OUTPUT JOBDHIST
+/DLC8/                 WRITE JOBDHIST-RECORD
+/DLC8/                     INVALID KEY
+/DLC8/                         CONTINUE
+/DLC8/                 END-WRITE
+/DLC8/             WHEN '00'
+/DLC8/                 WRITE JOBDHIST-RECORD
+/DLC8/                     INVALID KEY
+/DLC8/                         CONTINUE
+/DLC8/                 END-WRITE
+/DLC8/             WHEN OTHER
+/DLC8/                 DISPLAY 'JOBDATA: JOBDHIST OPEN FAILED, STATUS='
+/DLC8/                     JOBDHIST-STATUS UPON CONSOLE
+/DLC8/         END-EVALUATE
+/DLC8/         CLOSE JOBDHIST
+           END-IF.
+
            MOVE ZEROES                 TO RETURN-CODE.
            GOBACK.
+
+      ******************************************************************
+      *    LOCATE EXT-TAG (E.G. 'XRUNID=') IN JOBD-SYS-PARM AND       *
+      *    RETURN WHATEVER FOLLOWS IT UP TO THE NEXT COMMA/SPACE IN   *
+      *    EXT-VALUE (SPACES IF THE TAG ISN'T PRESENT AT ALL)          *
+      ******************************************************************
+       B10-PARSE-EXT-TAG.
+           MOVE ZERO                   TO EXT-POS.
+           PERFORM WITH TEST BEFORE
+             VARYING EXT-IX FROM 1 BY 1
+               UNTIL EXT-IX > (101 - EXT-TAGLEN)
+                  OR EXT-POS > ZERO
+             IF  JOBD-SYS-PARM(EXT-IX:EXT-TAGLEN) =
+                 EXT-TAG(1:EXT-TAGLEN)
+                 COMPUTE EXT-POS = EXT-IX + EXT-TAGLEN
+             END-IF
+           END-PERFORM.
+           MOVE SPACES                 TO EXT-VALUE.
+           IF  EXT-POS > ZERO
+               MOVE EXT-POS            TO EXT-END
+               PERFORM WITH TEST BEFORE
+                 VARYING EXT-END FROM EXT-POS BY 1
+                   UNTIL EXT-END > 100
+                      OR JOBD-SYS-PARM(EXT-END:1) = ','
+                      OR JOBD-SYS-PARM(EXT-END:1) = SPACE
+               END-PERFORM
+               IF  EXT-END > EXT-POS
+                   MOVE JOBD-SYS-PARM(EXT-POS:EXT-END - EXT-POS)
+                                       TO EXT-VALUE
+               END-IF
+           END-IF.
+       B10-EXIT.
+           EXIT.
