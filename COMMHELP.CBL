@@ -1,3 +1,17 @@
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL MEMBER.
+      * 08/08/2026 DLC CARRY THE CURRENT FIELD NAME AND CURSOR
+      *               POSITION ALONG WITH THE PROGRAM NAME SO HELP
+      *               CAN OFFER FIELD-LEVEL TOPICS.
+      * 08/08/2026 DLC PUSH EACH TOPIC ONTO A 5-DEEP COMM-HELPHIST
+      *               STACK SO HELP CAN OFFER A "BACK" OPTION.
+      * END OF HISTORY ------------------------------------------------
+      * NOTE -- COMM-CURRFLD (PIC X(08)) IS AN OPTIONAL HEADER FIELD
+      * THE CALLING PROGRAM MAY STUFF WITH THE NAME OF THE FIELD THE
+      * CURSOR IS IN BEFORE TRANSFERRING TO HELP; COMM-HELPFLD AND
+      * COMM-HELPPOS ARE CARRIED IN COMM-HELPAREA FOR THE HELP
+      * TRANSACTION TO CONSUME.  COMM-HELPHIST (OCCURS 5) HOLDS THE
+      * MOST RECENT TOPICS, MOST RECENT FIRST.
        T50-HELP-TRANSFER.                                                       
            MOVE 'HELP'                 TO COMM-HELPAREA.                        
            MOVE COMM-CURRRTN           TO COMM-SAVE-FUNC.                       
@@ -6,11 +20,19 @@
                                                                                 
        T51-HELP-SAVE-DONE.                                                      
            MOVE THIS-TRN               TO COMM-HELPTRAN.                        
-           IF  COMM-CURRRTN > SPACES                                            
-               MOVE COMM-CURRRTN       TO COMM-HELPNAME                         
-           ELSE                                                                 
-               MOVE COMM-CURRPGM       TO COMM-HELPNAME                         
-           END-IF.                                                              
+           IF  COMM-CURRRTN > SPACES
+               MOVE COMM-CURRRTN       TO COMM-HELPNAME
+           ELSE
+               MOVE COMM-CURRPGM       TO COMM-HELPNAME
+           END-IF.
+           MOVE COMM-CURRFLD           TO COMM-HELPFLD.
+           MOVE EIBCPOSN               TO COMM-HELPPOS.
+
+           MOVE COMM-HELPHIST(4)       TO COMM-HELPHIST(5).
+           MOVE COMM-HELPHIST(3)       TO COMM-HELPHIST(4).
+           MOVE COMM-HELPHIST(2)       TO COMM-HELPHIST(3).
+           MOVE COMM-HELPHIST(1)       TO COMM-HELPHIST(2).
+           MOVE COMM-HELPNAME          TO COMM-HELPHIST(1).
                                                                                 
        T52-HELP-SETUP-DONE.                                                     
            MOVE 'EXIT'                 TO COMM-TRANSID.                         
