@@ -1,4 +1,4 @@
- CBL XOPTS(SP)
+       CBL XOPTS(SP)
       ******************************************************************
       *                                                                *
       *    IDENTIFICATION DIVISION                                     *
@@ -17,6 +17,20 @@
       * CHANGE HISTORY ------------------------------------------------
       * 02/24/2011 DLC ORIGINAL PROGRAM.
 /DLC0/* 11/22/2019 DLC ADD NETNAME AS OPTIONAL FIELD IN COMMAREA.
+/DLC2/* 08/08/2026 DLC ADD TASK NUMBER AND TRANSACTION ID AS
+/DLC2/*               STANDARD FIELDS FOR AUDIT LOGGING.
+/DLC3/* 08/08/2026 DLC ADD TERMINAL MODEL/SCREEN CLASS AS OPTIONAL
+/DLC3/*               FIELDS IN COMMAREA.
+/DLC4/* 08/08/2026 DLC ADD OPERATOR PRIVILEGE CLASS/PRIORITY AS
+/DLC4/*               OPTIONAL FIELDS IN COMMAREA.
+/DLC7/* 08/09/2026 DLC REMOVE THE INQUIRE TERMINAL MODELNUM CALL --
+/DLC7/*               MODELNUM IS NOT A VALID INQUIRE TERMINAL OPTION.
+/DLC7/*               SCREEN CLASS IS ALREADY DERIVED FROM THE
+/DLC7/*               ASSIGN SCRNHT/SCRNWD BELOW.
+/DLC9/* 08/09/2026 DLC GUARD THE CICS-TASKN/CICS-TRNID MOVES WITH THE
+/DLC9/*               SAME EIBCALEN TEST AS THE OTHER OPTIONAL FIELDS
+/DLC9/*               -- THEY WERE UNCONDITIONAL AND COULD WRITE PAST
+/DLC9/*               THE END OF AN OLD CALLER'S SHORTER COMMAREA.
       * END OF HISTORY ------------------------------------------------
 
       /*****************************************************************
@@ -53,6 +67,8 @@
          03  PTR2                                   POINTER.
          03  NUM2      REDEFINES PTR2  PIC  9(09)   BINARY.
          03  LEN                       PIC S9(04)   BINARY.
+/DLC3/   03  SCRNHGHT                  PIC S9(04)   BINARY.
+/DLC3/   03  SCRNWDTH                  PIC S9(04)   BINARY.
 
       /*****************************************************************
       *    LINKAGE SECTION                                             *
@@ -91,6 +107,42 @@
                          NETNAME     (CICS-NETNAME  )
                          NOHANDLE
                END-EXEC
+
+/DLC3/         SET  PTR2               TO ADDRESS OF CICS-TERMCLASS
+/DLC3/         SUBTRACT NUM1         FROM NUM2
+/DLC3/                               GIVING LEN
+/DLC3/         IF  EIBCALEN > LEN
+/DLC3/             EXEC CICS ASSIGN
+/DLC3/                       SCRNHT   (SCRNHGHT      )
+/DLC3/                       SCRNWD   (SCRNWDTH      )
+/DLC3/                       NOHANDLE
+/DLC3/             END-EXEC
+/DLC3/             EVALUATE TRUE
+/DLC3/             WHEN SCRNHGHT = 24 AND SCRNWDTH = 80
+/DLC3/                 SET  CICS-TERM-24X80    TO TRUE
+/DLC3/             WHEN SCRNHGHT = 32 AND SCRNWDTH = 80
+/DLC3/                 SET  CICS-TERM-32X80    TO TRUE
+/DLC3/             WHEN SCRNHGHT = 43 AND SCRNWDTH = 80
+/DLC3/                 SET  CICS-TERM-43X80    TO TRUE
+/DLC3/             WHEN SCRNHGHT = 27 AND SCRNWDTH = 132
+/DLC3/                 SET  CICS-TERM-27X132   TO TRUE
+/DLC3/             WHEN OTHER
+/DLC3/                 SET  CICS-TERM-OTHER    TO TRUE
+/DLC3/             END-EVALUATE
+
+/DLC4/             SET  PTR2           TO ADDRESS OF CICS-OPCLASS
+/DLC4/             SUBTRACT NUM1     FROM NUM2
+/DLC4/                               GIVING LEN
+/DLC4/             IF  EIBCALEN > LEN
+/DLC4/                 EXEC CICS INQUIRE OPERATOR(CICS-OPID)
+/DLC4/                           OPCLASS  (CICS-OPCLASS  )
+/DLC4/                           PRIORITY (CICS-OPPRIORITY)
+/DLC4/                           NOHANDLE
+/DLC4/                 END-EXEC
+/DLC4/             END-IF
+
+/DLC3/         END-IF
+
            END-IF.
 
            EVALUATE TRUE
@@ -106,6 +158,14 @@
                      NOHANDLE
            END-EXEC.
 
+/DLC9/     SET  PTR2                   TO ADDRESS OF CICS-TASKN.
+/DLC9/     SUBTRACT NUM1             FROM NUM2
+/DLC9/                               GIVING LEN.
+/DLC9/     IF  EIBCALEN > LEN
+/DLC2/         MOVE EIBTASKN           TO CICS-TASKN
+/DLC2/         MOVE EIBTRNID           TO CICS-TRNID
+/DLC9/     END-IF.
+
            EXEC CICS ASKTIME    ABSTIME(WS-ABSTIME) END-EXEC.
            EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
                      YYYYMMDD    (CICS-FILEDATE )
