@@ -16,6 +16,10 @@
       * CHANGE HISTORY ------------------------------------------------
       * 04/18/2006 DLC ORIGINAL PROGRAM.
 /DLC0/* 11/24/2009 DLC ALSO RETURN LENGTH OF TRANSLATED TEXT.
+/DLC7/* 08/08/2026 DLC ALSO TRANSLATE EIBRESP2 AS OPTIONAL FIELDS
+/DLC7/*               IN COMMAREA.
+/DLC8/* 08/08/2026 DLC LOG '@NOTFND' MISSES TO CSMT SO OPERATIONS CAN
+/DLC8/*               TELL WHEN DFHEITAB NEEDS REFRESHING.
       * END OF HISTORY ------------------------------------------------
 
       /*****************************************************************
@@ -52,6 +56,13 @@
       *
        77  THIS-PGM                    PIC  X(08)   VALUE 'DFHRESPX'.
        77  DFHEITAB                    PIC  X(08)   VALUE 'DFHEITAB'.
+/DLC7/ 77  PTR1                                     POINTER.
+/DLC7/ 77  NUM1      REDEFINES PTR1     PIC  9(09)   BINARY.
+/DLC7/ 77  PTR2                                     POINTER.
+/DLC7/ 77  NUM2      REDEFINES PTR2     PIC  9(09)   BINARY.
+/DLC7/ 77  LEN                         PIC S9(04)   BINARY.
+/DLC8/ 77  NOTFND-MSG                  PIC  X(60).
+/DLC8/ 77  NOTFND-RESP                 PIC -(9)9.
 
       /*****************************************************************
       *    LINKAGE SECTION                                             *
@@ -64,6 +75,12 @@
            05  COMM-RESP               PIC S9(09)   BINARY.
            05  COMM-RESPX              PIC  X(12).
 /DLC0/   03  COMM-RESPL                PIC S9(04)   BINARY.
+      * THE FOLLOWING FIELDS ARE OPTIONAL -- THEY ARE ONLY RETURNED
+      * WHEN THE CALLER'S COMMAREA IS LARGE ENOUGH TO HOLD THEM.
+      * SEE THE PROCEDURE DIVISION FOR THE LENGTH TEST.
+/DLC7/   03  COMM-RESP2                PIC S9(09)   BINARY.
+/DLC7/   03  COMM-RESP2X               PIC  X(12).
+/DLC7/   03  COMM-RESP2L               PIC S9(04)   BINARY.
 
       * CICS EI LITERALS TABLE
        01  DFHEITAB-AREA.
@@ -118,6 +135,8 @@
 /DLC0/             IF  EIBCALEN >= LENGTH OF DFHCOMMAREA
 /DLC0/                 MOVE +7         TO COMM-RESPL
 /DLC0/             END-IF
+/DLC8/             MOVE COMM-RESP      TO NOTFND-RESP
+/DLC8/             PERFORM Z10-LOG-NOTFND THRU Z19-EXIT
                ELSE
 /DLC0/             IF  EIBCALEN < LENGTH OF DFHCOMMAREA
                        MOVE EIBRESP-TEXT(SB) TO COMM-RESPX
@@ -129,6 +148,32 @@
 /DLC0/                 SUBTRACT 1 FROM LN GIVING COMM-RESPL
 /DLC0/             END-IF
                END-IF
+
+/DLC7/         SET  PTR1               TO ADDRESS OF DFHCOMMAREA
+/DLC7/         SET  PTR2               TO ADDRESS OF COMM-RESP2
+/DLC7/         SUBTRACT NUM1         FROM NUM2
+/DLC7/                               GIVING LEN
+/DLC7/         IF  EIBCALEN > LEN
+/DLC7/             PERFORM WITH TEST BEFORE
+/DLC7/               VARYING SB FROM 1 BY 1
+/DLC7/                 UNTIL SB > RESPTAB-COUNT
+/DLC7/                    OR EIBRESP-TYPE(SB)
+/DLC7/                   AND EIBRESP-VALUE(SB) = COMM-RESP2
+/DLC7/             END-PERFORM
+/DLC7/             IF  SB > RESPTAB-COUNT
+/DLC7/                 MOVE '@NOTFND'  TO COMM-RESP2X
+/DLC7/                 MOVE +7         TO COMM-RESP2L
+/DLC8/                 MOVE COMM-RESP2 TO NOTFND-RESP
+/DLC8/                 PERFORM Z10-LOG-NOTFND THRU Z19-EXIT
+/DLC7/             ELSE
+/DLC7/                 MOVE SPACES     TO COMM-RESP2X
+/DLC7/                 MOVE 1          TO LN
+/DLC7/                 STRING EIBRESP-TEXT(SB) DELIMITED BY SPACE
+/DLC7/                   INTO COMM-RESP2X WITH POINTER LN
+/DLC7/                 SUBTRACT 1 FROM LN GIVING COMM-RESP2L
+/DLC7/             END-IF
+/DLC7/         END-IF
+
                EXEC CICS RELEASE
                          PROGRAM(DFHEITAB)
                END-EXEC
@@ -136,3 +181,22 @@
 
            EXEC CICS RETURN END-EXEC.
            GOBACK.
+
+/DLC8/******************************************************************
+/DLC8/*    LOG EIBRESP/DFHEITAB TRANSLATION MISSES                     *
+/DLC8/******************************************************************
+/DLC8/ Z10-LOG-NOTFND.
+/DLC8/
+/DLC8/     MOVE SPACES                 TO NOTFND-MSG.
+/DLC8/     STRING THIS-PGM ': @NOTFND FOR EIBRESP=' DELIMITED BY SIZE
+/DLC8/            NOTFND-RESP                       DELIMITED BY SIZE
+/DLC8/         INTO NOTFND-MSG.
+/DLC8/     EXEC CICS WRITEQ TD
+/DLC8/               QUEUE    ('CSMT')
+/DLC8/               FROM     (NOTFND-MSG)
+/DLC8/               LENGTH   (LENGTH OF NOTFND-MSG)
+/DLC8/               NOHANDLE
+/DLC8/     END-EXEC.
+/DLC8/
+/DLC8/ Z19-EXIT.
+/DLC8/     EXIT.
