@@ -0,0 +1,189 @@
+       CBL XOPTS(SP)
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    TSRPT.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINWHOLESALE GROUP SERVICES.
+       SECURITY.      NONE.
+      *REMARKS.       END-OF-DAY REPORT ON COMMENT2/COMMLNK2 SAVED-
+      *REMARKS.       COMMAREA TS QUEUES REGISTERED IN TSQXREF THAT
+      *REMARKS.       ARE STILL SITTING UNREAD -- I.E. THE SESSION
+      *REMARKS.       DIED SOMEWHERE BETWEEN T40-SAVE-COMMAREA'S
+      *REMARKS.       WRITEQ AND COMMENT2'S READQ/DELETEQ.  PURELY
+      *REMARKS.       A REPORT -- IT DOES NOT TOUCH THE REGISTRY OR
+      *REMARKS.       DELETE ANYTHING; TSSWEEP REMAINS THE JOB THAT
+      *REMARKS.       ACTUALLY RECLAIMS ABANDONED QUEUES.  INTENDED
+      *REMARKS.       TO BE STARTED ONCE A DAY (E.G. VIA AN INTERVAL
+      *REMARKS.       EXEC CICS START AGAINST ITS OWN TRANSACTION ID),
+      *REMARKS.       THE SAME WAY TSSWEEP IS STARTED PERIODICALLY.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * 08/08/2026 DLC WIDEN RPT-MSG AND ADD TSQXREF-CHKPTOKEN SO EACH
+      *               ORPHAN LINE SHOWS THE CHECKPOINT TOKEN, LETTING
+      *               SUPPORT CORRELATE AN UNREAD QUEUE BACK TO THE
+      *               IN-FLIGHT SESSION THAT WROTE IT.
+      * 08/09/2026 DLC WIDEN RPT-MSG AGAIN, TO X(90) -- THE Z00-LOG-
+      *               SUMMARY STRING NEEDED 85 BYTES AND WAS SILENTLY
+      *               TRUNCATING THE TAIL OF THE CSMT SUMMARY LINE.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'TSRPT'.
+         03  CURR-ABSTIME              PIC S9(15)   PACKED-DECIMAL.
+         03  ELAPSED-TICKS             PIC S9(15)   PACKED-DECIMAL.
+         03  ELAPSED-MINUTES           PIC S9(08)   BINARY.
+         03  MIN-ED                    PIC -(6)9.
+         03  ITM                       PIC S9(04)   BINARY.
+         03  ORPHAN-COUNT              PIC S9(04)   BINARY VALUE ZERO.
+         03  ORPHAN-CNT-ED             PIC -(4)9.
+         03  MORE-ENTRIES-SW           PIC  X(01)   VALUE 'Y'.
+           88  NO-MORE-ENTRIES                      VALUE 'N'.
+         03  DUMMY-AREA                PIC  X(01).
+      *  03  RPT-MSG                   PIC  X(60).
+         03  RPT-MSG                   PIC  X(90).
+
+       01  TSQXREF-ENTRY.
+           COPY TSQXREF.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       A00-MAINLINE-ROUTINE.
+           EXEC CICS ASKTIME ABSTIME(CURR-ABSTIME) END-EXEC.
+           MOVE 1                      TO ITM.
+
+      * CLEAR OUT YESTERDAY'S DETAIL LINES BEFORE WRITING TODAY'S.
+           EXEC CICS DELETEQ TS
+                     QUEUE    ('TSRPT')
+                     NOHANDLE
+           END-EXEC.
+
+           PERFORM B00-READ-REGISTRY THRU B90-EXIT
+                   UNTIL NO-MORE-ENTRIES.
+
+           PERFORM Z00-LOG-SUMMARY THRU Z09-EXIT.
+
+           GO TO A90-MAINLINE-EXIT.
+
+       A90-MAINLINE-EXIT.
+           EXEC CICS RETURN END-EXEC.
+           GOBACK.
+
+      ******************************************************************
+      *    READ ONE TSQXREF ENTRY; CHECK WHETHER ITS TARGET QUEUE IS   *
+      *    STILL SITTING UNREAD                                        *
+      ******************************************************************
+       B00-READ-REGISTRY.
+           EXEC CICS READQ TS
+                     QUEUE    ('TSQXREF')
+                     INTO     (TSQXREF-ENTRY)
+                     LENGTH   (LENGTH OF TSQXREF-ENTRY)
+                     ITEM     (ITM)
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               SET  NO-MORE-ENTRIES    TO TRUE
+           ELSE
+               ADD  1                  TO ITM
+               PERFORM B10-CHECK-ORPHAN THRU B19-EXIT
+           END-IF.
+       B90-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    A SHORT DUMMY READ TELLS US WHETHER THE TARGET QUEUE STILL  *
+      *    EXISTS -- NORMAL OR LENGERR MEANS IT'S STILL THERE (NEVER   *
+      *    READ BACK BY COMMENT2); QIDERR MEANS IT WAS ALREADY READ    *
+      *    AND DELETED, SO THE TSQXREF ENTRY IS JUST STALE BOOKKEEPING *
+      ******************************************************************
+       B10-CHECK-ORPHAN.
+           EXEC CICS READQ TS
+                     QUEUE    (TSQXREF-QUEUE)
+                     INTO     (DUMMY-AREA)
+                     LENGTH   (LENGTH OF DUMMY-AREA)
+                     ITEM     (1)
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP = DFHRESP(NORMAL)
+           OR  EIBRESP = DFHRESP(LENGERR)
+               ADD  1                  TO ORPHAN-COUNT
+               COMPUTE ELAPSED-TICKS   =  CURR-ABSTIME - TSQXREF-STAMP
+               COMPUTE ELAPSED-MINUTES =  ELAPSED-TICKS / 60000000
+               MOVE ELAPSED-MINUTES    TO MIN-ED
+               MOVE SPACES             TO RPT-MSG
+               STRING TSQXREF-QUEUE         DELIMITED BY SIZE
+                      ' UNREAD, AGE '        DELIMITED BY SIZE
+                      MIN-ED                 DELIMITED BY SIZE
+                      ' MINUTE(S), CHKPT='   DELIMITED BY SIZE
+                      TSQXREF-CHKPTOKEN      DELIMITED BY SIZE
+                   INTO RPT-MSG
+               EXEC CICS WRITEQ TS
+                         QUEUE    ('TSRPT')
+                         FROM     (RPT-MSG)
+                         LENGTH   (LENGTH OF RPT-MSG)
+                         NOHANDLE
+               END-EXEC
+           END-IF.
+       B19-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LOG A ONE-LINE SUMMARY SO OPERATIONS SEES THE HEADLINE      *
+      *    COUNT WITHOUT HAVING TO BROWSE THE TSRPT DETAIL QUEUE       *
+      ******************************************************************
+       Z00-LOG-SUMMARY.
+           MOVE SPACES                 TO RPT-MSG.
+           MOVE ORPHAN-COUNT           TO ORPHAN-CNT-ED.
+           STRING THIS-PGM ': '                      DELIMITED BY SIZE
+                  ORPHAN-CNT-ED                       DELIMITED BY SIZE
+                  ' SAVED-COMMAREA QUEUE(S) NEVER READ BACK -- SEE'
+                                                       DELIMITED BY SIZE
+                  ' TSRPT QUEUE FOR DETAIL'            DELIMITED BY SIZE
+               INTO RPT-MSG.
+           EXEC CICS WRITEQ TD
+                     QUEUE    ('CSMT')
+                     FROM     (RPT-MSG)
+                     LENGTH   (LENGTH OF RPT-MSG)
+                     NOHANDLE
+           END-EXEC.
+       Z09-EXIT.
+           EXIT.
