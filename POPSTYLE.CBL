@@ -0,0 +1,15 @@
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL MEMBER.  READ THE SHOP-WIDE POPUP
+      *               STYLE RECORD FROM TS QUEUE POPSTYLE SO
+      *               POPLIST-BDR/POPLIST-OPT CAN DEFAULT FROM ONE
+      *               PLACE INSTEAD OF A LITERAL BAKED INTO EACH
+      *               CALLING PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+           MOVE POPSTYLE-DFLT-BDR      TO POPSTYLE-BDR.
+           MOVE POPSTYLE-DFLT-OPT      TO POPSTYLE-OPT.
+           EXEC CICS READQ TS
+                     QUEUE    ('POPSTYLE')
+                     INTO     (POPSTYLE-RECORD)
+                     LENGTH   (LENGTH OF POPSTYLE-RECORD)
+                     NOHANDLE
+           END-EXEC.
