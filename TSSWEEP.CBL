@@ -0,0 +1,225 @@
+       CBL XOPTS(SP)
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    TSSWEEP.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINWHOLESALE GROUP SERVICES.
+       SECURITY.      NONE.
+      *REMARKS.       AGE OUT AND DELETE ABANDONED COMMENT2/COMMLNK2
+      *REMARKS.       SAVED-COMMAREA TS QUEUES.  INTENDED TO BE STARTED
+      *REMARKS.       PERIODICALLY (E.G. VIA AN INTERVAL EXEC CICS
+      *REMARKS.       START AGAINST ITS OWN TRANSACTION ID).
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * 08/08/2026 DLC ADD KEEP-CHKPTOKEN SO A KEPT ENTRY'S CHECKPOINT
+      *               TOKEN SURVIVES THE DAILY REGISTRY REBUILD.
+      * 08/09/2026 DLC WIDEN KEEP-CHKPTOKEN FROM X(16) TO X(22) TO
+      *               MATCH TSQXREF-CHKPTOKEN'S NEW WIDTH.
+      * 08/09/2026 DLC LOG A CSMT DIAGNOSTIC (Z10-LOG-DROPPED) WHEN A
+      *               LIVE, NOT-YET-IDLE ENTRY HAS TO BE DROPPED
+      *               BECAUSE KEEP-TABLE'S 500-ENTRY CEILING WAS
+      *               ALREADY REACHED -- PREVIOUSLY THAT ENTRY JUST
+      *               VANISHED FROM TSQXREF WITH NO TRAIL AT ALL.
+      * 08/09/2026 DLC RE-SAVE THIS MEMBER WITH CRLF LINE ENDINGS --
+      *               IT HAD SLIPPED IN AS LF-ONLY, BREAKING THE SHOP'S
+      *               UNIVERSAL CRLF CONVENTION.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'TSSWEEP'.
+      * SHOP-TUNABLE IDLE THRESHOLD -- RAISE OR LOWER AND RECOMPILE TO
+      * CHANGE HOW LONG AN UNREAD SAVED COMMAREA IS ALLOWED TO SIT IN
+      * TS BEFORE IT IS SWEPT AWAY.
+         03  IDLE-MINUTES              PIC S9(04)   BINARY VALUE +60.
+         03  CURR-ABSTIME              PIC S9(15)   PACKED-DECIMAL.
+         03  IDLE-TICKS                PIC S9(15)   PACKED-DECIMAL.
+         03  ELAPSED-TICKS             PIC S9(15)   PACKED-DECIMAL.
+         03  ITM                       PIC S9(04)   BINARY.
+         03  SWEEP-COUNT               PIC S9(04)   BINARY VALUE ZERO.
+         03  SWEEP-CNT-ED              PIC -(4)9.
+         03  SWEEP-MSG                 PIC  X(60).
+         03  MORE-ENTRIES-SW           PIC  X(01)   VALUE 'Y'.
+           88  NO-MORE-ENTRIES                      VALUE 'N'.
+         03  KEEP-COUNT                PIC S9(04)   BINARY VALUE ZERO.
+         03  KX                        PIC S9(04)   BINARY.
+/DLC8/   03  DROP-COUNT                PIC S9(04)   BINARY VALUE ZERO.
+/DLC8/   03  DROP-CNT-ED               PIC -(4)9.
+/DLC8/   03  DROP-MSG                  PIC  X(100).
+
+       01  KEEP-TABLE.
+         03  KEEP-ENTRY OCCURS 500 TIMES.
+           05  KEEP-QUEUE              PIC  X(09).
+           05  KEEP-STAMP              PIC S9(15)   PACKED-DECIMAL.
+           05  KEEP-CHKPTOKEN          PIC  X(22).
+
+       01  TSQXREF-ENTRY.
+           COPY TSQXREF.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       A00-MAINLINE-ROUTINE.
+           EXEC CICS ASKTIME ABSTIME(CURR-ABSTIME) END-EXEC.
+           COMPUTE IDLE-TICKS          =  IDLE-MINUTES * 60 * 1000000.
+           MOVE 1                      TO ITM.
+
+           PERFORM B00-READ-REGISTRY THRU B90-EXIT
+                   UNTIL NO-MORE-ENTRIES.
+
+           PERFORM C00-REBUILD-REGISTRY THRU C90-EXIT.
+
+           IF  SWEEP-COUNT > ZERO
+               PERFORM Z00-LOG-SWEEP THRU Z09-EXIT
+           END-IF.
+
+/DLC8/     IF  DROP-COUNT > ZERO
+/DLC8/         PERFORM Z10-LOG-DROPPED THRU Z19-EXIT
+/DLC8/     END-IF.
+
+           GO TO A90-MAINLINE-EXIT.
+
+       A90-MAINLINE-EXIT.
+           EXEC CICS RETURN END-EXEC.
+           GOBACK.
+
+      ******************************************************************
+      *    READ ONE TSQXREF ENTRY; DELETE THE TARGET QUEUE IF IT HAS   *
+      *    SAT LONGER THAN IDLE-MINUTES, OTHERWISE KEEP IT             *
+      ******************************************************************
+       B00-READ-REGISTRY.
+           EXEC CICS READQ TS
+                     QUEUE    ('TSQXREF')
+                     INTO     (TSQXREF-ENTRY)
+                     LENGTH   (LENGTH OF TSQXREF-ENTRY)
+                     ITEM     (ITM)
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               SET  NO-MORE-ENTRIES    TO TRUE
+           ELSE
+               ADD  1                  TO ITM
+               COMPUTE ELAPSED-TICKS   =  CURR-ABSTIME - TSQXREF-STAMP
+               IF  ELAPSED-TICKS > IDLE-TICKS
+                   EXEC CICS DELETEQ TS
+                             QUEUE    (TSQXREF-QUEUE)
+                             NOHANDLE
+                   END-EXEC
+                   ADD  1              TO SWEEP-COUNT
+               ELSE
+                   IF  KEEP-COUNT < 500
+                       ADD  1          TO KEEP-COUNT
+                       MOVE TSQXREF-ENTRY
+                                       TO KEEP-ENTRY(KEEP-COUNT)
+/DLC8/             ELSE
+/DLC8/                 ADD  1          TO DROP-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+       B90-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    TS HAS NO "DELETE ONE ITEM" VERB, SO THE SURVIVING ENTRIES  *
+      *    ARE WRITTEN BACK TO A FRESH COPY OF THE REGISTRY QUEUE      *
+      ******************************************************************
+       C00-REBUILD-REGISTRY.
+           EXEC CICS DELETEQ TS
+                     QUEUE    ('TSQXREF')
+                     NOHANDLE
+           END-EXEC.
+           PERFORM D00-REWRITE-ENTRY THRU D90-EXIT
+                   VARYING KX FROM 1 BY 1 UNTIL KX > KEEP-COUNT.
+       C90-EXIT.
+           EXIT.
+
+       D00-REWRITE-ENTRY.
+           EXEC CICS WRITEQ TS
+                     QUEUE    ('TSQXREF')
+                     FROM     (KEEP-ENTRY(KX))
+                     LENGTH   (LENGTH OF KEEP-ENTRY(KX))
+                     NOHANDLE
+           END-EXEC.
+       D90-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LOG A SWEEP SUMMARY SO OPERATIONS CAN SEE HOW MANY QUEUES   *
+      *    WERE RECLAIMED                                              *
+      ******************************************************************
+       Z00-LOG-SWEEP.
+           MOVE SPACES                 TO SWEEP-MSG.
+           MOVE SWEEP-COUNT            TO SWEEP-CNT-ED.
+           STRING THIS-PGM ': SWEPT '          DELIMITED BY SIZE
+                  SWEEP-CNT-ED                 DELIMITED BY SIZE
+                  ' ABANDONED COMMAREA QUEUE(S)' DELIMITED BY SIZE
+               INTO SWEEP-MSG.
+           EXEC CICS WRITEQ TD
+                     QUEUE    ('CSMT')
+                     FROM     (SWEEP-MSG)
+                     LENGTH   (LENGTH OF SWEEP-MSG)
+                     NOHANDLE
+           END-EXEC.
+       Z09-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LOG WHEN A LIVE, NOT-YET-IDLE ENTRY HAD TO BE DROPPED        *
+      *    BECAUSE KEEP-TABLE'S 500-ENTRY CEILING WAS ALREADY REACHED   *
+      ******************************************************************
+/DLC8/ Z10-LOG-DROPPED.
+/DLC8/     MOVE SPACES                 TO DROP-MSG.
+/DLC8/     MOVE DROP-COUNT             TO DROP-CNT-ED.
+/DLC8/     STRING THIS-PGM ': KEEP-TABLE FULL, DROPPED '
+/DLC8/                                          DELIMITED BY SIZE
+/DLC8/            DROP-CNT-ED                   DELIMITED BY SIZE
+/DLC8/            ' NOT-YET-IDLE ENTRY(S) -- RAISE KEEP-TABLE''S'
+/DLC8/                                          DELIMITED BY SIZE
+/DLC8/            ' OCCURS LIMIT'                DELIMITED BY SIZE
+/DLC8/         INTO DROP-MSG.
+/DLC8/     EXEC CICS WRITEQ TD
+/DLC8/               QUEUE    ('CSMT')
+/DLC8/               FROM     (DROP-MSG)
+/DLC8/               LENGTH   (LENGTH OF DROP-MSG)
+/DLC8/               NOHANDLE
+/DLC8/     END-EXEC.
+/DLC8/ Z19-EXIT.
+/DLC8/     EXIT.
