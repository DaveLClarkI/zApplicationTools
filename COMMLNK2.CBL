@@ -1,3 +1,52 @@
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL MEMBER.
+      * 08/08/2026 DLC FOLD COMM-SESSION INTO THE TS QUEUE NAME SO A
+      *               TERMINAL CAN DRIVE MORE THAN ONE CONCURRENT
+      *               LOGICAL SESSION UNDER THE SAME TRANSACTION ID.
+      * 08/08/2026 DLC REGISTER EACH SAVED QUEUE IN TSQXREF SO THE
+      *               TSSWEEP TRANSACTION CAN AGE OUT ABANDONED ONES.
+      * 08/08/2026 DLC TRIP A CONTROLLED ERROR INSTEAD OF RECURSING
+      *               FOREVER WHEN AN EXIT CHAIN RUNS PAST
+      *               MAX-LINK-DEPTH HOPS.
+      * 08/08/2026 DLC LOG EACH NAVIGATION HOP TO A PER-TERMINAL
+      *               NAVQUE TS QUEUE FOR LATER TRACE REPORTING.
+      * 08/08/2026 DLC ADD A SAME-TASK LINK TARGET (COMM-LINKSFX =
+      *               'LNK') FOR SUBPROGRAMS THAT JUST RETURN A
+      *               VALUE INSTEAD OF EVER NEEDING XCTL/START.
+      * 08/08/2026 DLC ALSO WRITE EACH HOP TO THE ROLLING NAVHIST
+      *               FILE ALONGSIDE THE PER-TERMINAL NAVQUE TS
+      *               QUEUE, SO THE NAVTRACE LOOKUP TRANSACTION HAS
+      *               A DURABLE RECORD TO SEARCH, NOT JUST TODAY'S
+      *               TS QUEUE CONTENTS.
+      * 08/08/2026 DLC STAMP COMM-CHKPTOKEN ON EVERY SAVED COMMAREA SO
+      *               AN IN-FLIGHT MULTI-SCREEN CONVERSATION CAN BE
+      *               IDENTIFIED AFTER AN ABNORMAL REGION RESTART.
+      * 08/09/2026 DLC THE LNK BRANCH FELL INTO THE SAME GO TO
+      *               Z95-CICS-RETURN AS XCTL/START, SO IT ENDED THE
+      *               TASK JUST LIKE THEY DO -- THE OPPOSITE OF WHAT
+      *               THE NOTE ABOVE THE EVALUATE ALWAYS SAID IT DID.
+      *               GAVE IT ITS OWN T00-EXIT SO IT ACTUALLY RETURNS
+      *               CONTROL TO THE CALLING TASK STEP.
+      * 08/09/2026 DLC ADD THE EIBRESP CHECK THAT WAS MISSING AFTER
+      *               THE TSQXREF WRITEQ TS -- EVERY OTHER WRITEQ IN
+      *               THIS PARAGRAPH ALREADY HAD ONE.
+/DLC9/* 08/09/2026 DLC FOLD COMM-SESSION INTO NAVQUE AND NAVHIST-TERMID
+/DLC9/*               THE SAME WAY T40-SAVE-COMMAREA FOLDS IT INTO
+/DLC9/*               THIS-QUE -- Z20-LOG-HOP WAS BUILDING BOTH FROM
+/DLC9/*               EIBTRMID ALONE, SO TWO CONCURRENT SESSIONS ON
+/DLC9/*               ONE TERMINAL INTERLEAVED THEIR HOPS UNDER ONE
+/DLC9/*               TS QUEUE AND ONE NAVHIST KEY RANGE.
+      * END OF HISTORY ------------------------------------------------
+      * NOTE -- COMM-LINKDEPTH (PIC S9(04) BINARY) IS A HEADER FIELD
+      * COUNTING CONSECUTIVE EXIT HOPS; IT IS RESET WHENEVER THIS
+      * ROUTINE FALLS THROUGH TO A PLAIN RETN INSTEAD OF CHAINING.
+      * NOTE -- COMM-CHKPTOKEN (PIC X(22)) IS A HEADER FIELD BUILT BY
+      * T40-SAVE-COMMAREA FROM THE SAVING TASK'S NUMBER AND TIME-OF-
+      * DAY.  IT TRAVELS WITH THE COMMAREA THROUGH EVERY SUBSEQUENT
+      * PSEUDO-CONVERSATIONAL TURN (SEE COMMENT2) SO A DIAGNOSTIC
+      * TAKEN AT ANY LATER POINT -- INCLUDING AFTER AN ABNORMAL
+      * RESTART LOSES THE SAVED TS QUEUE -- STILL SHOWS WHICH
+      * CHECKPOINT THE SESSION WAS RESUMING FROM.
        T00-LINK-TRANSFER.                                                       
            IF  COMM-TRANSID     = 'EXIT'                                        
            OR  COMM-LINKPGM NOT > SPACES                                        
@@ -16,14 +65,25 @@
                      PERFORM T40-SAVE-COMMAREA THRU T45-EXIT                    
                    END-IF                                                       
                END-IF                                                           
-               MOVE 'EXIT'             TO COMM-TRANSID                          
-               MOVE LINK-PGM           TO COMM-LINKPGM                          
-           ELSE                                                                 
-               MOVE 'RETN'             TO COMM-TRANSID                          
-           END-IF.                                                              
-                                                                                
-           EVALUATE TRUE                                                        
-           WHEN COMM-LINKTRN = 'ECUE'                                           
+               MOVE 'EXIT'             TO COMM-TRANSID
+               MOVE LINK-PGM           TO COMM-LINKPGM
+               ADD  1                  TO COMM-LINKDEPTH
+               IF  COMM-LINKDEPTH > MAX-LINK-DEPTH
+                   PERFORM Z10-LOG-DEPTH THRU Z19-EXIT
+                   GO TO X00-UNEX-ERR
+               END-IF
+           ELSE
+               MOVE 'RETN'             TO COMM-TRANSID
+               MOVE ZERO               TO COMM-LINKDEPTH
+           END-IF.
+
+           PERFORM Z20-LOG-HOP THRU Z29-EXIT.
+
+      * NOTE -- COMM-LINKSFX = 'LNK' CALLS A SUBPROGRAM VIA LINK AND
+      * RETURNS CONTROL TO THE CALLER'S OWN TASK STEP, UNLIKE THE
+      * XCTL/START TARGETS BELOW WHICH ALWAYS END IT.
+           EVALUATE TRUE
+           WHEN COMM-LINKTRN = 'ECUE'
                IF  LINK-LEN NOT > ZEROES                                        
                    COMPUTE LINK-LEN     = LENGTH OF DFHCOMMAREA                 
                                         - LENGTH OF COMM-HEADER                 
@@ -48,39 +108,133 @@
                          TERMID   (EIBTRMID)                                    
                          NOHANDLE                                               
                END-EXEC                                                         
-           WHEN OTHER                                                           
-               IF  LINK-LEN NOT > ZEROES                                        
-                   MOVE LENGTH OF DFHCOMMAREA TO LINK-LEN                       
-               END-IF                                                           
-               EXEC CICS XCTL                                                   
-                         PROGRAM  (COMM-LINKPGM)                                
-                         COMMAREA (DFHCOMMAREA)                                 
-                         LENGTH   (LINK-LEN)                                    
-                         NOHANDLE                                               
-               END-EXEC                                                         
-           END-EVALUATE.                                                        
-                                                                                
-           IF  EIBRESP NOT = DFHRESP(NORMAL)                                    
-               GO TO X00-UNEX-ERR                                               
-           END-IF.                                                              
-                                                                                
-           GO TO Z95-CICS-RETURN.                                               
+           WHEN COMM-LINKSFX = 'LNK'
+               IF  LINK-LEN NOT > ZEROES
+                   MOVE LENGTH OF DFHCOMMAREA TO LINK-LEN
+               END-IF
+               EXEC CICS LINK
+                         PROGRAM  (COMM-LINKPGM)
+                         COMMAREA (DFHCOMMAREA)
+                         LENGTH   (LINK-LEN)
+                         NOHANDLE
+               END-EXEC
+           WHEN OTHER
+               IF  LINK-LEN NOT > ZEROES
+                   MOVE LENGTH OF DFHCOMMAREA TO LINK-LEN
+               END-IF
+               EXEC CICS XCTL
+                         PROGRAM  (COMM-LINKPGM)
+                         COMMAREA (DFHCOMMAREA)
+                         LENGTH   (LINK-LEN)
+                         NOHANDLE
+               END-EXEC
+           END-EVALUATE.
                                                                                 
-       T40-SAVE-COMMAREA.                                                       
-           MOVE EIBTRMID           TO THIS-QUE(1:4).                            
-           MOVE THIS-TRN           TO THIS-QUE(5:4).                            
-           EXEC CICS DELETEQ TS                                                 
-                     QUEUE    (THIS-QUE)                                        
-                     NOHANDLE                                                   
-           END-EXEC.                                                            
-           EXEC CICS WRITEQ TS                                                  
-                     QUEUE    (THIS-QUE)                                        
-                     FROM     (DFHCOMMAREA)                                     
-                     AUXILIARY                                                  
-                     NOHANDLE                                                   
-           END-EXEC.                                                            
-           IF  EIBRESP NOT = DFHRESP(NORMAL)                                    
-               GO TO X00-UNEX-ERR                                               
-           END-IF.                                                              
-       T45-EXIT.                                                                
-           EXIT.                                                                
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               GO TO X00-UNEX-ERR
+           END-IF.
+
+/DLC8/* A LNK TARGET IS A SUBPROGRAM CALL -- IT RETURNS HERE AND THIS
+/DLC8/* TASK KEEPS RUNNING, SO IT MUST NOT FALL INTO THE SHARED
+/DLC8/* TASK-ENDING RETURN BELOW THE WAY THE XCTL/START BRANCHES DO.
+/DLC8/ IF  COMM-LINKSFX = 'LNK'
+/DLC8/     GO TO T00-EXIT
+/DLC8/ END-IF.
+
+           GO TO Z95-CICS-RETURN.
+
+/DLC8/ T00-EXIT.
+/DLC8/     EXIT.
+
+       T40-SAVE-COMMAREA.
+           MOVE EIBTRMID           TO THIS-QUE(1:4).
+           MOVE THIS-TRN           TO THIS-QUE(5:4).
+           MOVE COMM-SESSION       TO THIS-QUE(9:1).
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           MOVE EIBTASKN                TO CHKPT-TASKN-ED.
+           MOVE WS-ABSTIME              TO CHKPT-ABSTIME-ED.
+           MOVE SPACES                 TO COMM-CHKPTOKEN.
+           STRING CHKPT-TASKN-ED         DELIMITED BY SIZE
+                  CHKPT-ABSTIME-ED       DELIMITED BY SIZE
+               INTO COMM-CHKPTOKEN.
+           EXEC CICS DELETEQ TS
+                     QUEUE    (THIS-QUE)
+                     NOHANDLE
+           END-EXEC.
+           EXEC CICS WRITEQ TS
+                     QUEUE    (THIS-QUE)
+                     FROM     (DFHCOMMAREA)
+                     AUXILIARY
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               GO TO X00-UNEX-ERR
+           END-IF.
+           MOVE THIS-QUE               TO TSQXREF-QUEUE.
+           MOVE WS-ABSTIME             TO TSQXREF-STAMP.
+           MOVE COMM-CHKPTOKEN         TO TSQXREF-CHKPTOKEN.
+           EXEC CICS WRITEQ TS
+                     QUEUE    ('TSQXREF')
+                     FROM     (TSQXREF-ENTRY)
+                     LENGTH   (LENGTH OF TSQXREF-ENTRY)
+                     NOHANDLE
+           END-EXEC.
+/DLC8/     IF  EIBRESP NOT = DFHRESP(NORMAL)
+/DLC8/         GO TO X00-UNEX-ERR
+/DLC8/     END-IF.
+       T45-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    LOG A RUNAWAY EXIT CHAIN BEFORE ABORTING IT                 *
+      ******************************************************************
+        Z10-LOG-DEPTH.
+       
+            MOVE SPACES                 TO DLC9-MSG.
+            STRING THIS-PGM ': EXIT CHAIN DEPTH EXCEEDED, LINKPGM='
+                                                DELIMITED BY SIZE
+                   COMM-LINKPGM                 DELIMITED BY SIZE
+                INTO DLC9-MSG.
+            EXEC CICS WRITEQ TD
+                      QUEUE    ('CSMT')
+                      FROM     (DLC9-MSG)
+                      LENGTH   (LENGTH OF DLC9-MSG)
+                      NOHANDLE
+            END-EXEC.
+        Z19-EXIT.
+            EXIT.
+
+      ******************************************************************
+      *    LOG A PROGRAM-NAVIGATION BREADCRUMB                         *
+      ******************************************************************
+        Z20-LOG-HOP.
+       
+            MOVE EIBTRMID(1:4)          TO NAVQUE(1:4).
+            MOVE 'NAV'                  TO NAVQUE(5:3).
+/DLC9/      MOVE COMM-SESSION           TO NAVQUE(8:1).
+            MOVE COMM-CURRPGM           TO NAVLOG-FROM.
+            MOVE COMM-LINKPGM           TO NAVLOG-TO.
+            EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+            MOVE WS-ABSTIME             TO NAVLOG-STAMP.
+            EXEC CICS WRITEQ TS
+                      QUEUE    (NAVQUE)
+                      FROM     (NAVLOG-ENTRY)
+                      LENGTH   (LENGTH OF NAVLOG-ENTRY)
+                      NOHANDLE
+            END-EXEC.
+
+            MOVE EIBTRMID(1:4)          TO NAVHIST-TERMID(1:4).
+/DLC9/      MOVE COMM-SESSION           TO NAVHIST-TERMID(5:1).
+            MOVE WS-ABSTIME             TO NAVHIST-STAMP.
+            MOVE EIBOPID                TO NAVHIST-OPID.
+            MOVE THIS-TRN               TO NAVHIST-TRNID.
+            MOVE COMM-CURRPGM           TO NAVHIST-FROM.
+            MOVE COMM-LINKPGM           TO NAVHIST-TO.
+            EXEC CICS WRITE
+                      DATASET  (NAVHIST)
+                      FROM     (NAVHIST-RECORD)
+                      RIDFLD   (NAVHIST-KEY)
+                      NOHANDLE
+            END-EXEC.
+        Z29-EXIT.
+            EXIT.
