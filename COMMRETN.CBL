@@ -1,8 +1,20 @@
-      * issue explicit syncpoint                                                
-           EXEC CICS SYNCPOINT NOHANDLE END-EXEC.                               
-                                                                                
-      * return control to cics, but with a return to this transaction           
-           EXEC CICS RETURN                                                     
-                     TRANSID  (THIS-TRN)                                        
-                     COMMAREA (DFHCOMMAREA)                                     
-           END-EXEC.                                                            
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL MEMBER.
+      * 08/08/2026 DLC SKIP THE SYNCPOINT WHEN THE CALLER SIGNALS NO
+      *               UPDATES WERE MADE THIS TURN.
+      * END OF HISTORY ------------------------------------------------
+      * NOTE -- COMM-SYNCSW (PIC X(01)) IS AN OPTIONAL HEADER FIELD;
+      * THE CALLING PROGRAM SETS IT TO 'N' BEFORE FALLING INTO THIS
+      * COPY MEMBER TO SKIP THE SYNCPOINT FOR A TURN THAT MADE NO
+      * UPDATES.  ANY OTHER VALUE (INCLUDING SPACES, THE NORMAL
+      * DEFAULT) TAKES THE SYNCPOINT AS BEFORE.
+           IF  COMM-SYNCSW NOT = 'N'
+      * issue explicit syncpoint
+               EXEC CICS SYNCPOINT NOHANDLE END-EXEC
+           END-IF.
+
+      * return control to cics, but with a return to this transaction
+           EXEC CICS RETURN
+                     TRANSID  (THIS-TRN)
+                     COMMAREA (DFHCOMMAREA)
+           END-EXEC.
