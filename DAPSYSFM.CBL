@@ -0,0 +1,267 @@
+       CBL XOPTS(SP)
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    DAPSYSFM.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINWHOLESALE GROUP SERVICES.
+       SECURITY.      NONE.
+      *REMARKS.       ONLINE ADD/CHANGE/DELETE/BROWSE MAINTENANCE FOR THE
+      *REMARKS.       DAPSYSF MAP-TITLE FILE READ BY COMMMAPT.  RUN AS
+      *REMARKS.       ITS OWN TRANSACTION; NOT LINKED TO BY ANY OTHER
+      *REMARKS.       PROGRAM.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * 08/09/2026 DLC INITIALIZE DAPM-PROMPT-LEN TO 1 BEFORE THE
+      *               STRING WITH POINTER IN D00-SEND-PROMPT -- EVERY
+      *               OTHER WITH-POINTER STRING IN THIS SHOP SETS ITS
+      *               POINTER FIRST; THIS ONE RELIED ON WHATEVER
+      *               DAPM-PROMPT-LEN HAPPENED TO CONTAIN.
+      * 08/09/2026 DLC CLEAR THE MAPCACHE TS QUEUE (Z00-CLEAR-MAPCACHE)
+      *               WHENEVER A RECORD IS ADDED, CHANGED, OR DELETED
+      *               -- COMMMAPT'S CACHE HAD NO INVALIDATION PATH AT
+      *               ALL, SO A TITLE UPDATE HERE COULD SIT UNSEEN
+      *               UNTIL WHATEVER TASK BUILT THE CACHE HAPPENED TO
+      *               END.
+      * 08/09/2026 DLC RE-SAVE THIS MEMBER WITH CRLF LINE ENDINGS --
+      *               IT HAD SLIPPED IN AS LF-ONLY, BREAKING THE SHOP'S
+      *               UNIVERSAL CRLF CONVENTION.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  CONTROL-FIELDS.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'DAPSYSFM'.
+         03  DAPM-FUNC                 PIC  X(01).
+           88  DAPM-ADD                               VALUE 'A'.
+           88  DAPM-CHANGE                            VALUE 'C'.
+           88  DAPM-DELETE                            VALUE 'D'.
+           88  DAPM-BROWSE                            VALUE 'B'.
+           88  DAPM-QUIT                              VALUE 'E'.
+         03  DAPM-MSG                  PIC  X(60)   VALUE 'READY'.
+         03  DAPM-PROMPT               PIC  X(120).
+         03  DAPM-PROMPT-LEN           PIC S9(04)   BINARY.
+         03  DAPM-IN-LENG              PIC S9(04)   BINARY.
+
+       01  DAPM-INPUT-LINE.
+         03  DAPM-IN-FUNC              PIC  X(01).
+         03  FILLER                    PIC  X(01).
+         03  DAPM-IN-KEY               PIC  X(08).
+         03  FILLER                    PIC  X(01).
+         03  DAPM-IN-TITLE             PIC  X(40).
+
+       01  MAPTITLE-RECORD.
+           COPY MAPTITLE.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       A00-MAINLINE-ROUTINE.
+           PERFORM C00-PROCESS-REQUEST THRU C90-EXIT
+                   UNTIL DAPM-QUIT.
+           GO TO A90-MAINLINE-EXIT.
+
+       A90-MAINLINE-EXIT.
+           EXEC CICS RETURN END-EXEC.
+           GOBACK.
+
+      ******************************************************************
+      *    SEND THE PROMPT/STATUS LINE, RECEIVE ONE REQUEST, AND       *
+      *    DISPATCH IT TO THE MATCHING FUNCTION                        *
+      ******************************************************************
+       C00-PROCESS-REQUEST.
+           PERFORM D00-SEND-PROMPT THRU D90-EXIT.
+           PERFORM E00-RECEIVE-LINE THRU E90-EXIT.
+           MOVE DAPM-IN-FUNC            TO DAPM-FUNC.
+           EVALUATE TRUE
+               WHEN DAPM-QUIT
+                   MOVE 'DAPSYSFM TERMINATED' TO DAPM-MSG
+               WHEN DAPM-ADD
+                   PERFORM F00-ADD-RECORD THRU F90-EXIT
+               WHEN DAPM-CHANGE
+                   PERFORM G00-CHANGE-RECORD THRU G90-EXIT
+               WHEN DAPM-DELETE
+                   PERFORM H00-DELETE-RECORD THRU H90-EXIT
+               WHEN DAPM-BROWSE
+                   PERFORM I00-BROWSE-RECORD THRU I90-EXIT
+               WHEN OTHER
+                   MOVE 'INVALID FUNCTION - USE A, C, D, B, OR E'
+                                            TO DAPM-MSG
+           END-EVALUATE.
+       C90-EXIT.
+           EXIT.
+
+       D00-SEND-PROMPT.
+           MOVE SPACES                  TO DAPM-PROMPT.
+           MOVE 1                       TO DAPM-PROMPT-LEN.
+           STRING 'DAPSYSFM  '                 DELIMITED BY SIZE
+                  DAPM-MSG                     DELIMITED BY SIZE
+                  '  FUNC(A/C/D/B/E) KEY(8) TITLE(40) ==> '
+                                                DELIMITED BY SIZE
+               INTO DAPM-PROMPT         WITH POINTER DAPM-PROMPT-LEN.
+           SUBTRACT 1                   FROM DAPM-PROMPT-LEN.
+           EXEC CICS SEND TEXT
+                     FROM     (DAPM-PROMPT)
+                     LENGTH   (DAPM-PROMPT-LEN)
+                     ERASE
+                     NOHANDLE
+           END-EXEC.
+       D90-EXIT.
+           EXIT.
+
+       E00-RECEIVE-LINE.
+           MOVE SPACES                  TO DAPM-INPUT-LINE.
+           MOVE LENGTH OF DAPM-INPUT-LINE TO DAPM-IN-LENG.
+           EXEC CICS RECEIVE
+                     INTO     (DAPM-INPUT-LINE)
+                     LENGTH   (DAPM-IN-LENG)
+                     NOHANDLE
+           END-EXEC.
+       E90-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    ADD A NEW DAPSYSF MAP-TITLE RECORD                          *
+      ******************************************************************
+       F00-ADD-RECORD.
+           MOVE DAPM-IN-KEY             TO MAPTITLE-KEY.
+           MOVE DAPM-IN-TITLE           TO MAPTITLE-VALUE.
+           EXEC CICS WRITE
+                     DATASET  ('DAPSYSF')
+                     FROM     (MAPTITLE-RECORD)
+                     RIDFLD   (MAPTITLE-KEY)
+                     NOHANDLE
+           END-EXEC.
+           EVALUATE TRUE
+               WHEN EIBRESP = DFHRESP(NORMAL)
+                   MOVE 'RECORD ADDED'           TO DAPM-MSG
+                   PERFORM Z00-CLEAR-MAPCACHE THRU Z09-EXIT
+               WHEN EIBRESP = DFHRESP(DUPREC)
+                   MOVE 'RECORD ALREADY EXISTS'  TO DAPM-MSG
+               WHEN OTHER
+                   MOVE 'ADD FAILED - SEE SYSTEM LOG' TO DAPM-MSG
+           END-EVALUATE.
+       F90-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    CHANGE THE TITLE TEXT OF AN EXISTING DAPSYSF RECORD         *
+      ******************************************************************
+       G00-CHANGE-RECORD.
+           MOVE DAPM-IN-KEY             TO MAPTITLE-KEY.
+           EXEC CICS READ
+                     DATASET  ('DAPSYSF')
+                     INTO     (MAPTITLE-RECORD)
+                     RIDFLD   (MAPTITLE-KEY)
+                     UPDATE
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP = DFHRESP(NORMAL)
+               MOVE DAPM-IN-TITLE       TO MAPTITLE-VALUE
+               EXEC CICS REWRITE
+                         DATASET  ('DAPSYSF')
+                         FROM     (MAPTITLE-RECORD)
+                         NOHANDLE
+               END-EXEC
+               IF  EIBRESP = DFHRESP(NORMAL)
+                   MOVE 'RECORD CHANGED'        TO DAPM-MSG
+                   PERFORM Z00-CLEAR-MAPCACHE THRU Z09-EXIT
+               ELSE
+                   MOVE 'CHANGE FAILED - SEE SYSTEM LOG' TO DAPM-MSG
+               END-IF
+           ELSE
+               MOVE 'RECORD NOT FOUND'          TO DAPM-MSG
+           END-IF.
+       G90-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    DELETE A DAPSYSF RECORD                                     *
+      ******************************************************************
+       H00-DELETE-RECORD.
+           MOVE DAPM-IN-KEY             TO MAPTITLE-KEY.
+           EXEC CICS DELETE
+                     DATASET  ('DAPSYSF')
+                     RIDFLD   (MAPTITLE-KEY)
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP = DFHRESP(NORMAL)
+               MOVE 'RECORD DELETED'            TO DAPM-MSG
+               PERFORM Z00-CLEAR-MAPCACHE THRU Z09-EXIT
+           ELSE
+               MOVE 'RECORD NOT FOUND'          TO DAPM-MSG
+           END-IF.
+       H90-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    INVALIDATE THE MAPCACHE TS QUEUE COMMMAPT READS SO A         *
+      *    TITLE JUST ADDED/CHANGED/DELETED HERE ISN'T SERVED STALE     *
+      ******************************************************************
+       Z00-CLEAR-MAPCACHE.
+           EXEC CICS DELETEQ TS
+                     QUEUE    ('MAPCACHE')
+                     NOHANDLE
+           END-EXEC.
+       Z09-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    BROWSE (DISPLAY) A SINGLE DAPSYSF RECORD BY KEY             *
+      ******************************************************************
+       I00-BROWSE-RECORD.
+           MOVE DAPM-IN-KEY             TO MAPTITLE-KEY.
+           EXEC CICS READ
+                     DATASET  ('DAPSYSF')
+                     INTO     (MAPTITLE-RECORD)
+                     RIDFLD   (MAPTITLE-KEY)
+                     EQUAL
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP = DFHRESP(NORMAL)
+               MOVE SPACES                 TO DAPM-MSG
+               STRING MAPTITLE-KEY ': ' MAPTITLE-VALUE
+                                                DELIMITED BY SIZE
+                   INTO DAPM-MSG
+           ELSE
+               MOVE 'RECORD NOT FOUND'          TO DAPM-MSG
+           END-IF.
+       I90-EXIT.
+           EXIT.
