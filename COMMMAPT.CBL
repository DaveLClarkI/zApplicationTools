@@ -1,19 +1,128 @@
-           EXEC CICS READ                                                       
-                     DATASET  (DAPSYSF)                                         
-                     SET      (ADDRESS OF MAPTITLE-RECORD)                      
-                     RIDFLD   (MAPTITLE-KEY)                                    
-                     EQUAL                                                      
-                     NOHANDLE                                                   
-           END-EXEC.                                                            
-           IF  EIBRESP = DFHRESP(NORMAL)                                        
-               MOVE MAPTITLE-VALUE     TO MAPTITLE                              
-           END-IF.                                                              
-                                                                                
-           EXEC CICS ASSIGN                                                     
-                     SCRNHT   (SCRNHGHT)                                        
-                     SCRNWD   (SCRNWDTH)                                        
-                     NOHANDLE                                                   
-           END-EXEC.                                                            
-           EXEC CICS HANDLE CONDITION                                           
-                     INVMPSZ  (X00-UNEX-ERR)                                    
-           END-EXEC.                                                            
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL MEMBER.
+      * 08/08/2026 DLC DEFAULT MAPTITLE TO THIS-PGM WHEN THE DAPSYSF
+      *               LOOKUP DOESN'T COME BACK NORMAL.
+      * 08/08/2026 DLC DEFAULT THE SCREEN TO 24X80 ON INVMPSZ INSTEAD
+      *               OF ROUTING TO THE HARD UNEXPECTED-ERROR PATH.
+      * 08/08/2026 DLC CACHE MAP TITLES IN THE MAPCACHE TS QUEUE SO A
+      *               REPEAT LOOKUP FOR THE SAME MAP SKIPS THE
+      *               DAPSYSF VSAM READ ENTIRELY.
+      * 08/08/2026 DLC DEFAULT TO MIN-SCRNHGHT/MIN-SCRNWDTH INSTEAD OF
+      *               A BARE 24/80 LITERAL, SO THIS FLOOR MATCHES THE
+      *               ONE POPLIST NOW ENFORCES ON ITS OWN GEOMETRY.
+      * 08/09/2026 DLC DROP THE INVMPSZ HANDLE CONDITION/DEFAULT
+      *               PARAGRAPH -- THIS EXTRACT HAS NO SEND MAP TO
+      *               EVER RAISE INVMPSZ, SO THAT PATH COULD NEVER BE
+      *               TAKEN AND THE UNCONDITIONAL GO TO AROUND IT WAS
+      *               LEFTOVER, NEVER-EXECUTED CODE.  THE SCRNHGHT/
+      *               SCRNWDTH FLOOR CHECK BELOW, WHICH RUNS ON EVERY
+      *               CALL REGARDLESS, IS THE ONLY DEFAULTING PATH
+      *               THIS EXTRACT ACTUALLY EXERCISES.
+      * 08/09/2026 DLC RESTORE THE INVMPSZ HANDLE CONDITION/DEFAULT
+      *               PARAGRAPH REMOVED ABOVE -- THIS MEMBER IS MEANT
+      *               TO BE COPYED INTO ONLINE PROGRAMS OUTSIDE THIS
+      *               EXTRACT THAT DO ISSUE SEND MAP, AND THOSE HOSTS
+      *               STILL NEED THE SOFTER 24X80 DEFAULT INSTEAD OF
+      *               AN UNHANDLED-CONDITION ABEND.  POPLIST BEING THE
+      *               ONLY CALLER PRESENT HERE DOESN'T MEAN IT'S THE
+      *               ONLY CALLER THIS MEMBER SUPPORTS.
+      * END OF HISTORY ------------------------------------------------
+           EXEC CICS READQ TS
+                     QUEUE    ('MAPCACHE')
+                     INTO     (MAPCACHE-TABLE)
+                     LENGTH   (LENGTH OF MAPCACHE-TABLE)
+                     ITEM     (1)
+                     NOHANDLE
+           END-EXEC.
+           IF  EIBRESP NOT = DFHRESP(NORMAL)
+               MOVE ZERO               TO MAPCACHE-COUNT
+           END-IF.
+
+           MOVE ZERO                   TO MX.
+           MOVE 'N'                    TO MAPCACHE-FOUND-SW.
+           PERFORM M10-CACHE-SEARCH THRU M19-EXIT
+                   UNTIL MX NOT < MAPCACHE-COUNT
+                   OR    MAPCACHE-FOUND.
+
+           IF  NOT MAPCACHE-FOUND
+               EXEC CICS READ
+                         DATASET  (DAPSYSF)
+                         SET      (ADDRESS OF MAPTITLE-RECORD)
+                         RIDFLD   (MAPTITLE-KEY)
+                         EQUAL
+                         NOHANDLE
+               END-EXEC
+               IF  EIBRESP = DFHRESP(NORMAL)
+                   MOVE MAPTITLE-VALUE TO MAPTITLE
+                   IF  MAPCACHE-COUNT < 25
+                       ADD  1              TO MAPCACHE-COUNT
+                       MOVE MAPTITLE-KEY   TO MAPCACHE-KEY(MAPCACHE-COUNT)
+                       MOVE MAPTITLE-VALUE TO MAPCACHE-VALUE(MAPCACHE-COUNT)
+                       EXEC CICS WRITEQ TS
+                                 QUEUE    ('MAPCACHE')
+                                 FROM     (MAPCACHE-TABLE)
+                                 LENGTH   (LENGTH OF MAPCACHE-TABLE)
+                                 ITEM     (1)
+                                 REWRITE
+                                 NOHANDLE
+                       END-EXEC
+                       IF  EIBRESP NOT = DFHRESP(NORMAL)
+                           EXEC CICS WRITEQ TS
+                                     QUEUE    ('MAPCACHE')
+                                     FROM     (MAPCACHE-TABLE)
+                                     LENGTH   (LENGTH OF MAPCACHE-TABLE)
+                                     NOHANDLE
+                           END-EXEC
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE THIS-PGM       TO MAPTITLE
+               END-IF
+           END-IF.
+
+           EXEC CICS ASSIGN
+                     SCRNHT   (SCRNHGHT)
+                     SCRNWD   (SCRNWDTH)
+                     NOHANDLE
+           END-EXEC.
+           EXEC CICS HANDLE CONDITION
+                     INVMPSZ  (M00-SCRNSIZE-DEFAULT)
+           END-EXEC.
+           GO TO M00-SCRNSIZE-DONE.
+
+      * NOTE -- INVMPSZ NO LONGER FALLS INTO THE HARD UNEXPECTED-ERROR
+      * PATH; IT DEFAULTS TO A STANDARD 24X80 SCREEN AND LETS THE
+      * CALLING PROGRAM CONTINUE.
+        M00-SCRNSIZE-DEFAULT.
+           MOVE MIN-SCRNHGHT           TO SCRNHGHT.
+           MOVE MIN-SCRNWDTH           TO SCRNWDTH.
+
+        M00-SCRNSIZE-DONE.
+
+      * EVEN WHEN CICS DOESN'T TRIP INVMPSZ, A TERMINAL MODEL CAN
+      * STILL COME BACK SMALLER THAN THE SHOP MINIMUM -- HOLD THE
+      * SAME FLOOR HERE SO POPLIST NEVER HAS TO GUESS A SECOND TIME,
+      * AND FLAG IT SO POPLIST CAN DROP TO A SIMPLIFIED LAYOUT.
+           IF  SCRNHGHT < MIN-SCRNHGHT
+           OR  SCRNWDTH < MIN-SCRNWDTH
+               SET  SCRN-TOO-SMALL     TO TRUE
+               MOVE MIN-SCRNHGHT       TO SCRNHGHT
+               MOVE MIN-SCRNWDTH       TO SCRNWDTH
+           ELSE
+               SET  SCRN-SIZE-OK       TO TRUE
+           END-IF.
+
+      ******************************************************************
+      *    SEARCH THE IN-MEMORY MAP-TITLE CACHE TABLE FOR A MATCH      *
+      ******************************************************************
+        M10-CACHE-SEARCH.
+            ADD  1                      TO MX.
+            IF  MX NOT > MAPCACHE-COUNT
+                IF  MAPCACHE-KEY(MX) = MAPTITLE-KEY
+                    MOVE 'Y'            TO MAPCACHE-FOUND-SW
+                    MOVE MAPCACHE-VALUE(MX)
+                                        TO MAPTITLE
+                END-IF
+            END-IF.
+        M19-EXIT.
+            EXIT.
