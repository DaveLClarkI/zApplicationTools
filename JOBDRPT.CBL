@@ -0,0 +1,213 @@
+       PROCESS RMODE(ANY)
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    JOBDRPT.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINWHOLESALE GROUP SERVICES.
+       SECURITY.      NONE.
+      *REMARKS.       JOB-CLASS/PARTITION BREAKDOWN REPORT AGAINST THE
+      *REMARKS.       JOBDHIST HISTORY FILE BUILT BY JOBDATA.  FOR EACH
+      *REMARKS.       DISTINCT POWER JOB CLASS/PARTITION COMBINATION,
+      *REMARKS.       PRINTS A JOB COUNT AND A TOTAL ELAPSED RUN TIME.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * 08/09/2026 DLC WIDEN THE RPT-HDG1 TITLE FILLER FROM X(34) TO
+      *               X(35) -- THE LITERAL WAS ONE BYTE LONGER THAN
+      *               THE PICTURE AND "PARTITION" WAS PRINTING AS
+      *               "PARTITON".
+      * 08/09/2026 DLC B00-READ-AND-ACCUM DROPPED THE RECORD THAT
+      *               CREATED THE 99TH BREAKDOWN ENTRY -- THE SECOND
+      *               IF STILL TESTED "BRK-COUNT < 99" AFTER BRK-COUNT
+      *               HAD ALREADY BEEN BUMPED TO 99, SO THAT RECORD
+      *               NEVER GOT COUNTED INTO ITS OWN NEW ENTRY.  NOW
+      *               BRK-FOUND-SW IS SET WHEN THE ENTRY IS CREATED SO
+      *               THE ACCUMULATION STEP JUST TESTS BRK-FOUND.
+      * END OF HISTORY ------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-7060-H30.
+       OBJECT-COMPUTER. IBM-7060-H30.
+
+       SPECIAL-NAMES.
+           SYSLST IS PRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBDHIST             ASSIGN TO JOBDHIST
+                                       ORGANIZATION INDEXED
+                                       ACCESS DYNAMIC
+                                       RECORD KEY IS JOBDHIST-KEY
+                                       FILE STATUS IS JOBDHIST-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  JOBDHIST
+           LABEL RECORDS ARE STANDARD.
+           COPY JOBDHIST.
+
+       WORKING-STORAGE SECTION.
+       77  JOBDHIST-STATUS             PIC  X(02).
+       77  MORE-RECORDS-SW             PIC  X(01)   VALUE 'Y'.
+           88  NO-MORE-RECORDS                      VALUE 'N'.
+       77  BX                          PIC S9(04)   BINARY.
+       77  BRK-COUNT                   PIC S9(04)   BINARY VALUE ZERO.
+       77  BRK-FOUND-SW                PIC  X(01).
+           88  BRK-FOUND                            VALUE 'Y'.
+       77  REC-SECS                    PIC S9(09)   COMP.
+       77  TOTAL-JOBS                  PIC S9(05)   COMP VALUE ZERO.
+       77  TOTAL-SECS                  PIC S9(09)   COMP VALUE ZERO.
+       77  TOT-JOBS-ED                 PIC ZZZZ9.
+       77  TOT-HOURS-ED                PIC ZZZZ9.
+       77  TOT-MINUTES-ED              PIC 99.
+       77  TOT-SECONDS-ED              PIC 99.
+
+       01  BREAKDOWN-TABLE.
+           03  BRK-ENTRY OCCURS 99 TIMES
+                         INDEXED BY BX-NDX.
+               05  BRK-CLASS           PIC  X(01).
+               05  BRK-PART-ID         PIC  X(02).
+               05  BRK-JOB-COUNT       PIC S9(05)   COMP.
+               05  BRK-TOTAL-SECS      PIC S9(09)   COMP.
+
+       01  RPT-HDG1.
+           05  FILLER                  PIC  X(10)   VALUE SPACES.
+           05  FILLER                  PIC  X(35)
+                   VALUE 'J O B D R P T  -  JOB-CLASS/PARTITI'.
+           05  FILLER                  PIC  X(16)
+                   VALUE 'ON BREAKDOWN'.
+
+       01  RPT-HDG2.
+           05  FILLER                  PIC  X(10)   VALUE SPACES.
+           05  FILLER                  PIC  X(08)   VALUE 'CLASS'.
+           05  FILLER                  PIC  X(08)   VALUE 'PART'.
+           05  FILLER                  PIC  X(10)   VALUE 'JOB CNT'.
+           05  FILLER                  PIC  X(15)
+                   VALUE 'TOTAL RUN TIME'.
+
+       01  RPT-DETAIL.
+           05  FILLER                  PIC  X(10)   VALUE SPACES.
+           05  RPT-CLASS               PIC  X(08).
+           05  RPT-PART-ID             PIC  X(08).
+           05  RPT-JOB-COUNT           PIC ZZZZ9   .
+           05  FILLER                  PIC  X(05)   VALUE SPACES.
+           05  RPT-HOURS               PIC ZZZZ9.
+           05  FILLER                  PIC  X(01)   VALUE ':'.
+           05  RPT-MINUTES             PIC 99.
+           05  FILLER                  PIC  X(01)   VALUE ':'.
+           05  RPT-SECONDS             PIC 99.
+
+       01  RPT-TOTAL.
+           05  FILLER                  PIC  X(10)   VALUE SPACES.
+           05  FILLER                  PIC  X(16)   VALUE 'TOTAL'.
+           05  FILLER                  PIC  X(02)   VALUE SPACES.
+           05  RPT-TOT-JOBS            PIC ZZZZ9.
+           05  FILLER                  PIC  X(05)   VALUE SPACES.
+           05  RPT-TOT-HOURS           PIC ZZZZ9.
+           05  FILLER                  PIC  X(01)   VALUE ':'.
+           05  RPT-TOT-MINUTES         PIC 99.
+           05  FILLER                  PIC  X(01)   VALUE ':'.
+           05  RPT-TOT-SECONDS         PIC 99.
+
+       PROCEDURE DIVISION.
+
+       A00-MAINLINE-ROUTINE.
+           OPEN INPUT JOBDHIST.
+           DISPLAY RPT-HDG1            UPON PRINTER.
+           DISPLAY RPT-HDG2            UPON PRINTER.
+
+           MOVE LOW-VALUES             TO JOBDHIST-KEY.
+           START JOBDHIST KEY NOT LESS THAN JOBDHIST-KEY
+               INVALID KEY
+                   SET NO-MORE-RECORDS TO TRUE
+           END-START.
+
+           PERFORM B00-READ-AND-ACCUM THRU B90-EXIT
+                   UNTIL NO-MORE-RECORDS.
+
+           PERFORM C00-PRINT-BREAKDOWN THRU C90-EXIT
+                   VARYING BX FROM 1 BY 1
+                   UNTIL BX > BRK-COUNT.
+
+           PERFORM D00-PRINT-GRAND-TOTAL THRU D90-EXIT.
+
+           CLOSE JOBDHIST.
+           MOVE ZEROES                 TO RETURN-CODE.
+           GOBACK.
+
+       B00-READ-AND-ACCUM.
+           READ JOBDHIST NEXT RECORD
+               AT END
+                   SET NO-MORE-RECORDS TO TRUE
+           END-READ.
+           IF  NOT NO-MORE-RECORDS
+               COMPUTE REC-SECS =
+                   (JOBDHIST-ELAPSED-HOURS * 3600)
+                 + (JOBDHIST-ELAPSED-MINUTES * 60)
+                 +  JOBDHIST-ELAPSED-SECONDS
+               MOVE 'N'                TO BRK-FOUND-SW
+               SET BX-NDX              TO 1
+               PERFORM B10-FIND-ENTRY THRU B19-EXIT
+                       UNTIL BX-NDX > BRK-COUNT
+                       OR    BRK-FOUND
+               IF  NOT BRK-FOUND
+               AND BRK-COUNT < 99
+                   ADD  1              TO BRK-COUNT
+                   SET BX-NDX          TO BRK-COUNT
+                   MOVE JOBDHIST-PWR-CLASS
+                                       TO BRK-CLASS(BX-NDX)
+                   MOVE JOBDHIST-PART-ID
+                                       TO BRK-PART-ID(BX-NDX)
+                   MOVE ZERO           TO BRK-JOB-COUNT(BX-NDX)
+                   MOVE ZERO           TO BRK-TOTAL-SECS(BX-NDX)
+                   MOVE 'Y'            TO BRK-FOUND-SW
+               END-IF
+               IF  BRK-FOUND
+                   ADD  1              TO BRK-JOB-COUNT(BX-NDX)
+                   ADD  REC-SECS       TO BRK-TOTAL-SECS(BX-NDX)
+                   ADD  1              TO TOTAL-JOBS
+                   ADD  REC-SECS       TO TOTAL-SECS
+               END-IF
+           END-IF.
+       B90-EXIT.
+           EXIT.
+
+       B10-FIND-ENTRY.
+           IF  BRK-CLASS(BX-NDX)   = JOBDHIST-PWR-CLASS
+           AND BRK-PART-ID(BX-NDX) = JOBDHIST-PART-ID
+               MOVE 'Y'                TO BRK-FOUND-SW
+           ELSE
+               SET BX-NDX UP BY 1
+           END-IF.
+       B19-EXIT.
+           EXIT.
+
+       C00-PRINT-BREAKDOWN.
+           SET BX-NDX                  TO BX.
+           MOVE SPACES                 TO RPT-DETAIL.
+           MOVE BRK-CLASS(BX-NDX)      TO RPT-CLASS.
+           MOVE BRK-PART-ID(BX-NDX)    TO RPT-PART-ID.
+           MOVE BRK-JOB-COUNT(BX-NDX)  TO RPT-JOB-COUNT.
+           DIVIDE BRK-TOTAL-SECS(BX-NDX) BY 3600 GIVING RPT-HOURS
+               REMAINDER REC-SECS.
+           DIVIDE REC-SECS BY 60 GIVING RPT-MINUTES
+               REMAINDER RPT-SECONDS.
+           DISPLAY RPT-DETAIL           UPON PRINTER.
+       C90-EXIT.
+           EXIT.
+
+       D00-PRINT-GRAND-TOTAL.
+           MOVE SPACES                 TO RPT-TOTAL.
+           MOVE TOTAL-JOBS             TO RPT-TOT-JOBS.
+           DIVIDE TOTAL-SECS BY 3600 GIVING RPT-TOT-HOURS
+               REMAINDER REC-SECS.
+           DIVIDE REC-SECS BY 60 GIVING RPT-TOT-MINUTES
+               REMAINDER RPT-TOT-SECONDS.
+           DISPLAY RPT-TOTAL           UPON PRINTER.
+       D90-EXIT.
+           EXIT.
