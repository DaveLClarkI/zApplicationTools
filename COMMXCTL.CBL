@@ -1,12 +1,47 @@
-      * issue explicit syncpoint                                                
-           EXEC CICS SYNCPOINT NOHANDLE END-EXEC.                               
-                                                                                
-      * set next program (JOBS)                                                 
-           MOVE 'JOBSSELT'             TO DFHCOMMAREA(1:8).                     
-                                                                                
-      * go display standard NOT OPEN screen                                     
-           EXEC CICS XCTL                                                       
-                     PROGRAM  ('DAPNTOPN')                                      
-                     COMMAREA (DFHCOMMAREA)                                     
-                     LENGTH   (+8)                                              
-           END-EXEC.                                                            
+      * CHANGE HISTORY ------------------------------------------------
+      * DLC ORIGINAL MEMBER.
+      * 08/08/2026 DLC LET THE CALLER PICK ITS OWN FOLLOW-ON PROGRAM
+      *               INSTEAD OF ALWAYS LANDING BACK IN JOBSSELT.
+      * 08/08/2026 DLC LOG THE FILE/TRANSACTION THAT TRIGGERED A
+      *               "NOT OPEN" REDIRECT TO CSMT.
+      * END OF HISTORY ------------------------------------------------
+      * NOTE -- COMM-NOTOPNPGM (PIC X(08)) IS AN OPTIONAL HEADER FIELD;
+      * THE CALLER MAY SET IT TO ITS OWN FOLLOW-ON PROGRAM NAME BEFORE
+      * FALLING INTO THIS COPY MEMBER.  WHEN BLANK, 'JOBSSELT' REMAINS
+      * THE DEFAULT FOLLOW-ON FOR BACKWARD COMPATIBILITY.
+      * NOTE -- COMM-NOTOPNFILE (PIC X(08)) IS AN OPTIONAL HEADER
+      * FIELD; THE CALLER MAY SET IT TO THE NAME OF THE FILE THAT
+      * WASN'T OPEN SO THE CSMT DIAGNOSTIC BELOW CAN IDENTIFY IT.
+      * DLC9-MSG (SEE COMMWORK) CARRIES THE DIAGNOSTIC TEXT.
+
+           MOVE SPACES                 TO DLC9-MSG.
+           STRING 'COMMXCTL: FILE NOT OPEN, FILE='
+                                            DELIMITED BY SIZE
+                  COMM-NOTOPNFILE              DELIMITED BY SIZE
+                  ', TRANID='                  DELIMITED BY SIZE
+                  THIS-TRN                     DELIMITED BY SIZE
+               INTO DLC9-MSG.
+           EXEC CICS WRITEQ TD
+                     QUEUE    ('CSMT')
+                     FROM     (DLC9-MSG)
+                     LENGTH   (LENGTH OF DLC9-MSG)
+                     NOHANDLE
+           END-EXEC.
+
+      * issue explicit syncpoint
+           EXEC CICS SYNCPOINT NOHANDLE END-EXEC.
+
+           IF  COMM-NOTOPNPGM > SPACES
+      * set next program (caller-specified, default JOBS)
+               MOVE COMM-NOTOPNPGM     TO DFHCOMMAREA(1:8)
+           ELSE
+      * set next program (JOBS)
+               MOVE 'JOBSSELT'             TO DFHCOMMAREA(1:8)
+           END-IF.
+
+      * go display standard NOT OPEN screen
+           EXEC CICS XCTL
+                     PROGRAM  ('DAPNTOPN')
+                     COMMAREA (DFHCOMMAREA)
+                     LENGTH   (+8)
+           END-EXEC.
