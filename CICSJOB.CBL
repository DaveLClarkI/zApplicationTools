@@ -0,0 +1,98 @@
+       CBL XOPTS(SP)
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    CICSJOB.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  AUG 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINWHOLESALE GROUP SERVICES.
+       SECURITY.      NONE.
+      *REMARKS.       COMBINED CICS-TASK AND POWER-JOB CONTEXT
+      *               SUBROUTINE.  LINKS TO CICSINFO FOR THE CICS-SIDE
+      *               FIELDS AND CALLS JOBDATA FOR THE PARTITION/POWER
+      *               JOB FIELDS, AND RETURNS BOTH UNDER ONE COMMAREA
+      *               SO A BRIDGE PROGRAM CAN TELL WHICH CICS TASK
+      *               KICKED OFF WHICH POWER JOB WITHOUT MAKING TWO
+      *               CALLS AND STITCHING THE ANSWERS TOGETHER ITSELF.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 08/08/2026 DLC ORIGINAL PROGRAM.
+      * 08/09/2026 DLC CHECK EIBRESP AFTER THE CICSINFO LINK -- EVERY
+      *               OTHER LINK/XCTL IN THIS SHOP DOES, AND WITHOUT IT
+      *               A FAILED LINK LEFT CICSJOB-CICS-INFO HOLDING
+      *               WHATEVER GARBAGE HAPPENED TO BE IN CICSINFO-AREA.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2096-N03.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  JOBDATA                      PIC  X(8)    VALUE 'JOBDATA'.
+
+       01  CICSINFO-AREA.
+         COPY CICSINFO.
+
+       COPY JOBDATA.
+
+      /*****************************************************************
+      *    LINKAGE SECTION                                             *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+         COPY CICSJOB.
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+           EXEC CICS LINK
+                     PROGRAM  ('CICSINFO')
+                     COMMAREA (CICSINFO-AREA)
+                     LENGTH   (LENGTH OF CICSINFO-AREA)
+                     NOHANDLE
+           END-EXEC.
+/DLC8/     IF  EIBRESP = DFHRESP(NORMAL)
+/DLC8/         MOVE CICSINFO-AREA      TO CICSJOB-CICS-INFO
+/DLC8/     ELSE
+/DLC8/         MOVE SPACES             TO CICSJOB-CICS-INFO
+/DLC8/     END-IF.
+
+           MOVE JOBD-HIST-SW OF CICSJOB-JOB-INFO
+                                       TO JOBD-HIST-SW OF JOBDATA-PARMS.
+           CALL JOBDATA              USING JOBDATA-PARMS.
+           MOVE JOBDATA-PARMS          TO CICSJOB-JOB-INFO.
+
+           EXEC CICS RETURN END-EXEC.
+           GOBACK.
