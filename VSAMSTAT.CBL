@@ -14,6 +14,43 @@
 
       * CHANGE HISTORY ------------------------------------------------
       * 08/29/2005 DLC ORIGINAL PROGRAM
+      * 08/08/2026 DLC LOG EVERY CALL TO A PERMANENT VSAMERRF
+      *               ERROR-FREQUENCY FILE, KEYED BY FILE/VERB/
+      *               STATUS, SO RECURRING PROBLEMS SHOW UP OVER
+      *               TIME INSTEAD OF SCROLLING OFF SYSLST.
+      * 08/08/2026 DLC EXPAND FUNC-TABLE WITH RLS-RELATED FEEDBACK
+      *               CODES AND GUARD AGAINST AN OUT-OF-RANGE
+      *               VSAMSTAT-FC SUBSCRIPTING GARBAGE INTO THE
+      *               MESSAGE.
+      * 08/08/2026 DLC TREAT KNOWN LOW-SEVERITY STATUS CODES (DUPLICATE
+      *               KEY, ETC.) AS QUIET -- STILL LOGGED TO VSAMERRF
+      *               BUT NO LONGER SENT TO SYSLST/CONSOLE.
+      * 08/08/2026 DLC TAG EACH MESSAGE WITH AN INCREMENTING RUN-SEQ
+      *               NUMBER SO REPEATED CALLS FROM THE SAME RUN CAN
+      *               BE TOLD APART ON SYSLST/CONSOLE.
+      * 08/08/2026 DLC ADD OPTIONAL VSAMSTAT-CICS-SW SIXTH ARGUMENT.
+      *               WHEN SET, ROUTE DIAGNOSTICS TO THE VSAMLOG TS
+      *               QUEUE AND THE CSMT TD DESTINATION INSTEAD OF
+      *               DISPLAY UPON PRINTER/CONSOLE, WHICH A CICS TASK
+      *               CANNOT USE.
+      * 08/08/2026 DLC RUN THE FAILING KEY THROUGH HEXMAN INSTEAD OF
+      *               EMBEDDING THE RAW KEY BYTES IN THE MESSAGE, AND
+      *               SHOW HEX-PRNT'S CHARACTER VIEW ALONGSIDE THE
+      *               HEX SO THE KEY IS EASIER TO RECOGNIZE AT A
+      *               GLANCE.
+      * 08/09/2026 DLC WHEN JOBDATA REPORTS AN EXTERNAL SCHEDULER RUN
+      *               ID (JOBD-EXT-RUNID), APPEND IT TO THE MAIN ERROR
+      *               MESSAGE TAG SO A RUN SUBMITTED BY AN OUTSIDE
+      *               SCHEDULER CAN BE MATCHED BACK TO ITS OWN RUN
+      *               IDENTIFIER FROM SYSLST/CONSOLE/CSMT.
+      * 08/09/2026 DLC A05-VSAMERRF-LOG FELL BACK FROM OPEN I-O TO
+      *               OPEN OUTPUT ON *ANY* NON-'00' FILE STATUS, WHICH
+      *               WOULD REINITIALIZE (AND LOSE) THE FILE ON A
+      *               TRANSIENT STATUS SUCH AS AN EXCLUSIVE-CONTROL
+      *               CONFLICT, NOT JUST ON A GENUINE "FILE NEVER
+      *               WRITTEN TO" ('35').  NOW ONLY '35' CREATES THE
+      *               FILE; ANY OTHER BAD STATUS LOGS A DIAGNOSTIC
+      *               VIA B00-DISPLAY-ROUTINE INSTEAD.
       * END OF HISTORY ------------------------------------------------
 
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
@@ -42,7 +79,7 @@
       *                                                               *
       *                        IMPLEMENTATION                         *
       *                                                               *
-      *      At least three and up  to  five data areas may be passed *
+      *      At least three and up  to  six  data areas may be passed *
       * to this program.   The following sample COBOL copybook layout *
       * demonstrates these areas.                                     *
       *                                                               *
@@ -58,24 +95,37 @@
       *        05  VSAMSTAT-RC         PIC S9(4)    BINARY.           *
       *        05  VSAMSTAT-FC         PIC S9(4)    BINARY.           *
       *        05  VSAMSTAT-EC         PIC S9(4)    BINARY.           *
+      *    01  VSAMSTAT-CICS-SW        PIC  X(1)    VALUE SPACE.      *
       *                                                               *
       * The exact structure  of  the  first  area  is not required as *
       * shown -- as the sub  areas  must be passed separately to this *
       * program anyway (see the  next section).   The exact structure *
       * of the next two areas, however, is required exactly as shown. *
       *                                                               *
+      *      VSAMSTAT-CICS-SW  is  a  one-byte  switch  a CICS-side   *
+      * caller sets to  'Y'  to  tell  this program it is running  as *
+      * a CICS utility transaction rather than a batch job step.   No *
+      * SYSLST is allocated to a CICS task, so when this switch is on *
+      * B00-DISPLAY-ROUTINE  writes  the  diagnostic  to  the  VSAMLOG *
+      * temporary-storage queue (in place of SYSLST) and to the CSMT  *
+      * transient-data destination (in place of the console) instead  *
+      * of issuing DISPLAY UPON PRINTER/CONSOLE, which a CICS task    *
+      * cannot use.                                                   *
+      *                                                               *
       * ============================================================= *
       *                                                               *
       *                          INVOCATION                           *
       *                                                               *
       *      This program is  invoked  from  another COBOL program in *
       * various  ways  and  with   a   varying  number  of  arguments *
-      * (depending upon the  desired  result).   Up to five arguments *
+      * (depending upon the  desired  result).   Up to six arguments  *
       * are supported.  The first three arguments are required -- but *
       * may be passed  either  by  reference  or  by content (as this *
       * program does not modify any of its arguments).   The last two *
       * arguments are  optional  and,  if  omitted,  merely  serve to *
-      * reduce the amount of diagnostic information displayed.        *
+      * reduce the amount of diagnostic information displayed.  The   *
+      * sixth argument is also optional and, if omitted, this program *
+      * assumes it is running in batch.                               *
       *                                                               *
       *      The following shows a few  of the main ways for invoking *
       * this program.  Feel free to mix-n-match as suits your needs.  *
@@ -115,6 +165,15 @@
       *                        VSAMSTAT-KEYAREA                       *
       *                        VSAMSTAT-FEEDBACK.                     *
       *                                                               *
+      *                            - or -                             *
+      *                                                               *
+      *    CALL VSAMSTAT USING VSAMSTAT-FILENAME                      *
+      *                        VSAMSTAT-VERBNAME                      *
+      *                        VSAMSTAT-STATUS                        *
+      *                        VSAMSTAT-KEYAREA                       *
+      *                        VSAMSTAT-FEEDBACK                      *
+      *                        VSAMSTAT-CICS-SW.                      *
+      *                                                               *
       *                           - etc. -                            *
       *                                                               *
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
@@ -137,6 +196,17 @@
        SPECIAL-NAMES.
            SYSLST IS PRINTER.
 
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                       *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSAMERRF              ASSIGN TO VSAMERRF
+                                       ORGANIZATION INDEXED
+                                       ACCESS DYNAMIC
+                                       RECORD KEY IS VSAMERRF-KEY
+                                       FILE STATUS IS VSAMERRF-FILESTAT.
+
       /*****************************************************************
       *                                                                *
       *    DATA DIVISION                                               *
@@ -144,6 +214,14 @@
       ******************************************************************
        DATA DIVISION.
 
+      /*****************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+       FD  VSAMERRF
+           LABEL RECORDS ARE STANDARD.
+           COPY VSAMERRF.
+
       /*****************************************************************
       *    WORKING-STORAGE SECTION                                     *
       ******************************************************************
@@ -152,7 +230,12 @@
        77                              PIC  X(8)    VALUE '===WS==>'.
        77  MSG-LENG                    PIC S9(4)    BINARY.
        77  MSG-AREA                    PIC  X(100)  VALUE SPACES.
-       77  SUB                         PIC  9       VALUE ZEROES.
+      *77  SUB                        PIC  9       VALUE ZEROES.
+       77  SUB                         PIC  99      VALUE ZEROES.
+       77  FUNC-TABLE-MAX              PIC  99      VALUE 11.
+       77  FC-EDIT                     PIC  ZZZ9    VALUE ZEROES.
+       77  RUN-SEQ                     PIC S9(4)    BINARY VALUE ZERO.
+       77  RUN-SEQ-EDIT                PIC  9(04)   VALUE ZEROES.
        77  DEC-OUTP                    PIC  999     VALUE ZEROES.
        77  PERIODS-65                  PIC  X(65)   VALUE ALL '.'.
        77  NON-DISPLAY                 PIC  X(65)   VALUE
@@ -175,8 +258,19 @@
          03  PIC X(40) VALUE 'during upgrade -- no err in upgrade set.'.
          03  PIC S9(4) VALUE +39 BINARY.
          03  PIC X(40) VALUE 'during upgrade -- error in upgrade set.'.
+         03  PIC S9(4) VALUE +37 BINARY.
+         03  PIC X(40) VALUE 'in base access -- VSAM RLS lock held.'.
+         03  PIC S9(4) VALUE +36 BINARY.
+         03  PIC X(40) VALUE 'in aix access -- VSAM RLS lock held.'.
+         03  PIC S9(4) VALUE +37 BINARY.
+         03  PIC X(40) VALUE 'during upgrade -- VSAM RLS lock held.'.
+         03  PIC S9(4) VALUE +38 BINARY.
+         03  PIC X(40) VALUE 'in base access -- VSAM RLS recov busy.'.
+         03  PIC S9(4) VALUE +39 BINARY.
+         03  PIC X(40) VALUE 'in base access -- VSAM RLS unavailable.'.
+      * 03  FUNC-ENTRY                             OCCURS 6.
        01  FUNC-TABLE        REDEFINES FUNC-DATA.
-         03  FUNC-ENTRY                             OCCURS 6.
+         03  FUNC-ENTRY                             OCCURS 11.
            05  FUNC-LEN                PIC S9(4)    BINARY.
            05  FUNC-MSG                PIC  X(40).
 
@@ -200,6 +294,12 @@
        01  JOBDATA                     PIC  X(8)    VALUE 'JOBDATA'.
        COPY JOBDATA.
 
+       77  VSAMERRF-FILESTAT           PIC  X(02).
+
+       77  SEV-SW                      PIC  X(01)   VALUE 'N'.
+           88  SEV-LOW                        VALUE 'Y'.
+           88  SEV-NORMAL                     VALUE 'N'.
+
       /*****************************************************************
       *    LINKAGE SECTION                                             *
       ******************************************************************
@@ -215,6 +315,8 @@
            05  VSAMSTAT-RC             PIC  XX.
            05  VSAMSTAT-FC             PIC S9(4)    BINARY.
            05  VSAMSTAT-EC             PIC  XX.
+       01  VSAMSTAT-CICS-SW            PIC  X(1).
+           88  VSAMSTAT-UNDER-CICS            VALUE 'Y'.
 
       /*****************************************************************
       *                                                                *
@@ -226,14 +328,23 @@
                  VSAMSTAT-VERBNAME
                  VSAMSTAT-STATUS
                  VSAMSTAT-KEYAREA
-                 VSAMSTAT-FEEDBACK.
+                 VSAMSTAT-FEEDBACK
+                 VSAMSTAT-CICS-SW.
 
        A00-MAINLINE-ROUTINE.
 
            CALL JOBDATA             USING JOBDATA-PARMS.
 
+           PERFORM A05-VSAMERRF-LOG THRU A05-EXIT.
+
+           PERFORM A07-SEVERITY-CHECK THRU A07-EXIT.
+
+           ADD  1                      TO RUN-SEQ.
+           MOVE RUN-SEQ                TO RUN-SEQ-EDIT.
+
            MOVE 1                      TO MSG-LENG.
            STRING JOBD-EXEC-PGM           DELIMITED BY SPACE
+                  '(' RUN-SEQ-EDIT ')'    DELIMITED BY SIZE
                   ': '                    DELIMITED BY SIZE
                   VSAMSTAT-FILENAME       DELIMITED BY SPACE
                   ' '                     DELIMITED BY SIZE
@@ -241,26 +352,44 @@
                   ' ERROR; VSAMSTAT='
                   VSAMSTAT-STATUS         DELIMITED BY SIZE
                INTO MSG-AREA         WITH POINTER MSG-LENG.
-           PERFORM B00-DISPLAY-ROUTINE THRU B90-EXIT.
+           IF  JOBD-EXT-RUNID NOT = SPACES
+               STRING '; XRUNID='         DELIMITED BY SIZE
+                      JOBD-EXT-RUNID      DELIMITED BY SPACE
+                   INTO MSG-AREA     WITH POINTER MSG-LENG
+           END-IF.
+           IF  SEV-NORMAL
+               PERFORM B00-DISPLAY-ROUTINE THRU B90-EXIT
+           END-IF.
 
            IF  ADDRESS OF VSAMSTAT-KEYAREA NOT = NULL
              IF  VSAMSTAT-KEYLENG > ZERO
              AND VSAMSTAT-VERBNAME NOT = 'OPEN'
              AND VSAMSTAT-VERBNAME NOT = 'CLOSED'
                MOVE VSAMSTAT-KEYLENG   TO HEX-LENG
+               IF  HEX-LENG > 32
+                   MOVE 32             TO HEX-LENG
+               END-IF
                MOVE VSAMSTAT-KEYDATA   TO HEX-CHRT
+               SET HEX-DECODE-FROM-CHAR TO TRUE
+               CALL 'HEXMAN'        USING HEXMAN-PARMS
                MOVE 1                  TO MSG-LENG
                STRING JOBD-EXEC-PGM       DELIMITED BY SPACE
-                      ': KEY="'
-                      HEX-CHRT '"'        DELIMITED BY SIZE
+                      '(' RUN-SEQ-EDIT ')'   DELIMITED BY SIZE
+                      ": KEY=X'"             DELIMITED BY SIZE
+                      HEX-HEXT               DELIMITED BY SIZE
+                      "' ("                  DELIMITED BY SIZE
+                      HEX-PRNT               DELIMITED BY SIZE
+                      ')'                    DELIMITED BY SIZE
                    INTO MSG-AREA     WITH POINTER MSG-LENG
                IF  MSG-LENG > LENGTH OF MSG-AREA
-                   SUBTRACT 3        FROM LENGTH OF MSG-AREA
+                   SUBTRACT 4        FROM LENGTH OF MSG-AREA
                                    GIVING MSG-LENG
-                   STRING '..."'          DELIMITED BY SIZE
+                   STRING '...)'          DELIMITED BY SIZE
                        INTO MSG-AREA WITH POINTER MSG-LENG
                END-IF
-               PERFORM B00-DISPLAY-ROUTINE THRU B90-EXIT
+               IF  SEV-NORMAL
+                   PERFORM B00-DISPLAY-ROUTINE THRU B90-EXIT
+               END-IF
              END-IF
            END-IF.
 
@@ -268,6 +397,7 @@
              IF  VSAMSTAT-FEEDBACK > LOW-VALUES
                MOVE 1                  TO MSG-LENG
                STRING JOBD-EXEC-PGM       DELIMITED BY SPACE
+                      '(' RUN-SEQ-EDIT ')'   DELIMITED BY SIZE
                    INTO MSG-AREA     WITH POINTER MSG-LENG
                EVALUATE VSAMSTAT-VERBNAME
                WHEN 'OPEN'
@@ -285,26 +415,114 @@
                MOVE VSAMSTAT-RC        TO TWO-BYTES
                MOVE HALF-WORD          TO DEC-OUTP
                MOVE ONE-BYTE           TO HEX-CHRT
-               CALL HEXMAN          USING HEXMAN-PARMS
+               CALL 'HEXMAN'        USING HEXMAN-PARMS
                STRING ' RC=x''' HEX-HEXT
                       '''(' DEC-OUTP ')'  DELIMITED BY SIZE
                    INTO MSG-AREA     WITH POINTER MSG-LENG
                MOVE VSAMSTAT-EC        TO TWO-BYTES
                MOVE HALF-WORD          TO DEC-OUTP
                MOVE ONE-BYTE           TO HEX-CHRT
-               CALL HEXMAN          USING HEXMAN-PARMS
+               CALL 'HEXMAN'        USING HEXMAN-PARMS
                STRING ', EC=x''' HEX-HEXT
                       '''(' DEC-OUTP ')'  DELIMITED BY SIZE
                    INTO MSG-AREA     WITH POINTER MSG-LENG
                ADD  1                  TO VSAMSTAT-FC
                                    GIVING SUB
-               STRING ' '
+               IF  SUB > 0 AND SUB NOT > FUNC-TABLE-MAX
+                 STRING ' '
                       FUNC-MSG(SUB)(1:FUNC-LEN(SUB)) DELIMITED BY SIZE
                    INTO MSG-AREA     WITH POINTER MSG-LENG
-               PERFORM B00-DISPLAY-ROUTINE THRU B90-EXIT
+               ELSE
+                 MOVE VSAMSTAT-FC        TO FC-EDIT
+                 STRING ' unrecognized vsam function code ' FC-EDIT
+                                           DELIMITED BY SIZE
+                     INTO MSG-AREA     WITH POINTER MSG-LENG
+               END-IF
+               IF  SEV-NORMAL
+                   PERFORM B00-DISPLAY-ROUTINE THRU B90-EXIT
+               END-IF
              END-IF
            END-IF.
 
+      *****************************************************************
+      *    ERROR-FREQUENCY LOGGING                                    *
+      ******************************************************************
+        A05-VSAMERRF-LOG.
+
+           MOVE VSAMSTAT-FILENAME      TO VSAMERRF-FILENAME.
+           MOVE VSAMSTAT-VERBNAME      TO VSAMERRF-VERBNAME.
+           MOVE VSAMSTAT-STATUS        TO VSAMERRF-STATUS.
+
+           OPEN I-O VSAMERRF.
+           EVALUATE VSAMERRF-FILESTAT
+               WHEN '35'
+      * '35' MEANS THE FILE HAS NEVER BEEN WRITTEN TO -- SAFE TO
+      * CREATE IT.  ANY OTHER NON-'00' STATUS IS A REAL PROBLEM (E.G.
+      * AN EXCLUSIVE-CONTROL CONFLICT) AND MUST NOT BE TREATED THE
+      * SAME WAY, OR A TRANSIENT ERROR WOULD REINITIALIZE -- AND WIPE
+      * OUT -- AN EXISTING FILE.
+                   OPEN OUTPUT VSAMERRF
+                   MOVE 1                  TO VSAMERRF-COUNT
+                   MOVE JOBD-JOB-DATE      TO VSAMERRF-FIRST-JOB-DATE
+                                              VSAMERRF-LAST-JOB-DATE
+                   MOVE JOBD-PGM-STIM      TO VSAMERRF-FIRST-PGM-STIM
+                                              VSAMERRF-LAST-PGM-STIM
+                   MOVE JOBD-EXEC-PGM      TO VSAMERRF-LAST-EXEC-PGM
+                   WRITE VSAMERRF-RECORD
+                       INVALID KEY
+                           CONTINUE
+                   END-WRITE
+               WHEN '00'
+                   READ VSAMERRF
+                       INVALID KEY
+                           MOVE 1              TO VSAMERRF-COUNT
+                           MOVE JOBD-JOB-DATE  TO VSAMERRF-FIRST-JOB-DATE
+                                                  VSAMERRF-LAST-JOB-DATE
+                           MOVE JOBD-PGM-STIM  TO VSAMERRF-FIRST-PGM-STIM
+                                                  VSAMERRF-LAST-PGM-STIM
+                           MOVE JOBD-EXEC-PGM  TO VSAMERRF-LAST-EXEC-PGM
+                           WRITE VSAMERRF-RECORD
+                               INVALID KEY
+                                   CONTINUE
+                           END-WRITE
+                       NOT INVALID KEY
+                           ADD  1              TO VSAMERRF-COUNT
+                           MOVE JOBD-JOB-DATE  TO VSAMERRF-LAST-JOB-DATE
+                           MOVE JOBD-PGM-STIM  TO VSAMERRF-LAST-PGM-STIM
+                           MOVE JOBD-EXEC-PGM  TO VSAMERRF-LAST-EXEC-PGM
+                           REWRITE VSAMERRF-RECORD
+                               INVALID KEY
+                                   CONTINUE
+                           END-REWRITE
+                   END-READ
+               WHEN OTHER
+                   MOVE SPACES             TO MSG-AREA
+                   MOVE 1                  TO MSG-LENG
+                   STRING 'VSAMSTAT: VSAMERRF OPEN I-O FAILED, STATUS='
+                                                    DELIMITED BY SIZE
+                          VSAMERRF-FILESTAT         DELIMITED BY SIZE
+                       INTO MSG-AREA         WITH POINTER MSG-LENG
+                   SUBTRACT 1              FROM MSG-LENG
+                   PERFORM B00-DISPLAY-ROUTINE THRU B90-EXIT
+           END-EVALUATE.
+           CLOSE VSAMERRF.
+        A05-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    SEVERITY CLASSIFICATION                                     *
+      ******************************************************************
+        A07-SEVERITY-CHECK.
+
+           SET  SEV-NORMAL              TO TRUE.
+           EVALUATE VSAMSTAT-STATUS
+               WHEN '22'
+               WHEN '02'
+                   SET  SEV-LOW         TO TRUE
+           END-EVALUATE.
+        A07-EXIT.
+           EXIT.
+
        A90-MAINLINE-EXIT.
 
            MOVE ZEROES                 TO RETURN-CODE.
@@ -315,10 +533,28 @@
            IF  MSG-LENG > LENGTH OF MSG-AREA
                MOVE LENGTH OF MSG-AREA TO MSG-LENG
            END-IF.
-           DISPLAY MSG-AREA(1:MSG-LENG) UPON PRINTER.
-           INSPECT MSG-AREA(1:MSG-LENG)
-               CONVERTING NON-DISPLAY  TO PERIODS-65.
-           DISPLAY MSG-AREA(1:MSG-LENG) UPON CONSOLE.
+           IF  ADDRESS OF VSAMSTAT-CICS-SW NOT = NULL
+           AND VSAMSTAT-UNDER-CICS
+               EXEC CICS WRITEQ TS
+                         QUEUE    ('VSAMLOG')
+                         FROM     (MSG-AREA)
+                         LENGTH   (MSG-LENG)
+                         NOHANDLE
+               END-EXEC
+               INSPECT MSG-AREA(1:MSG-LENG)
+                   CONVERTING NON-DISPLAY  TO PERIODS-65
+               EXEC CICS WRITEQ TD
+                         QUEUE    ('CSMT')
+                         FROM     (MSG-AREA)
+                         LENGTH   (MSG-LENG)
+                         NOHANDLE
+               END-EXEC
+           ELSE
+               DISPLAY MSG-AREA(1:MSG-LENG) UPON PRINTER
+               INSPECT MSG-AREA(1:MSG-LENG)
+                   CONVERTING NON-DISPLAY  TO PERIODS-65
+               DISPLAY MSG-AREA(1:MSG-LENG) UPON CONSOLE
+           END-IF.
        B90-EXIT.
            EXIT.
 
