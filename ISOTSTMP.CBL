@@ -17,6 +17,12 @@
 
       * CHANGE HISTORY ------------------------------------------------
       * 06/09/2021 DLC ORIGINAL DESIGN.
+      * 08/08/2026 DLC APPLY AN OPTIONAL CALLER-SUPPLIED UTC OFFSET
+      *               (ISO-TZ-OFFSET) BEFORE FORMATTING THE TIMESTAMP.
+      * 08/08/2026 DLC ADD AN ELAPSED-TIME MODE (ISO-ELAPSED-MODE) AND
+      *               RETURN THE RAW ABSTIME VALUE TO THE CALLER.
+      * 08/08/2026 DLC RETURN DAY-OF-WEEK AND JULIAN DATE ALONGSIDE THE
+      *               CALENDAR TIMESTAMP.
       * END OF HISTORY ------------------------------------------------
 
       /*****************************************************************
@@ -43,6 +49,8 @@
          03  LOWVALUE                  PIC  X(01)   VALUE LOW-VALUE.
          03  THIS-PGM                  PIC  X(8)    VALUE 'ISOTSTMP'.
          03  ADJUSTMENT-DAYS           PIC S9(09)   COMP VALUE ZEROES.
+         03  TZ-ADJ-MINUTES            PIC S9(04)   COMP VALUE ZEROES.
+         03  DOW-WORK                  PIC S9(04)   COMP VALUE ZEROES.
 
        COPY ABSTIME.
 
@@ -65,20 +73,74 @@
        PROCEDURE DIVISION           USING ISOTSTMP-PARMS.
 
            CALL 'ASKTIME'           USING ABS-INPUT.
-           CALL 'ABSTIME'           USING ABSTIME-PARMS.
+           MOVE ABS-INPUT              TO ISO-ABSTIME-VALUE.
+
+      * NOTE -- ISO-ELAPSED-MODE (NUM-FORMAT-SW = 'E') TELLS ISOTSTMP
+      * TO RETURN THE ELAPSED DAYS/HOURS/MINUTES/SECONDS SINCE THE
+      * CALLER-SUPPLIED ISO-ELAPSED-SINCE VALUE (AN EARLIER CALL'S
+      * ISO-ABSTIME-VALUE) RATHER THAN THE CURRENT CALENDAR TIMESTAMP.
+           IF  ISO-ELAPSED-MODE
+               COMPUTE ABS-INPUT = ABS-INPUT - ISO-ELAPSED-SINCE
+           END-IF.
 
-           SET  DTE-REQUEST-GREG-EDIT  TO TRUE.
-           MOVE 19000101               TO DTE-GNUM.
-           CALL 'DTEMAN'            USING DTEMAN-PARMS.
-           MOVE DTE-TOTD               TO ADJUSTMENT-DAYS.
+           CALL 'ABSTIME'           USING ABSTIME-PARMS.
 
-           SET  DTE-REQUEST-TOTL-DAYS  TO TRUE.
-           COMPUTE DTE-TOTD =  ABS-DAYS + ADJUSTMENT-DAYS.
-           CALL 'DTEMAN'            USING DTEMAN-PARMS.
+           IF  ISO-ELAPSED-MODE
+               MOVE ABS-DAYS           TO ISO-ELAPSED-DAYS
+               MOVE ABS-HOURS          TO ISO-ELAPSED-HOURS
+               MOVE ABS-MINUTES        TO ISO-ELAPSED-MINUTES
+               MOVE ABS-SECONDS        TO ISO-ELAPSED-SECONDS
+           ELSE
+           SET  DTE-REQUEST-GREG-EDIT  TO TRUE
+           MOVE 19000101               TO DTE-GNUM
+           CALL 'DTEMAN'            USING DTEMAN-PARMS
+           MOVE DTE-TOTD               TO ADJUSTMENT-DAYS
+
+           SET  DTE-REQUEST-TOTL-DAYS  TO TRUE
+           COMPUTE DTE-TOTD =  ABS-DAYS + ADJUSTMENT-DAYS
+           CALL 'DTEMAN'            USING DTEMAN-PARMS
+
+      * NOTE -- ISO-TZ-OFFSET (SEE ISOTSTMP.cpy) IS AN OPTIONAL INPUT
+      * FIELD; WHEN THE CALLER SETS IT TO A NON-ZERO NUMBER OF MINUTES
+      * THE TIME OF DAY BELOW IS SHIFTED, ROLLING THE DATE FORWARD OR
+      * BACK A DAY AS NEEDED, BEFORE THE TIMESTAMP IS FORMATTED.
+           IF  ISO-TZ-OFFSET NOT = ZEROES
+               COMPUTE TZ-ADJ-MINUTES = (ABS-HOURS * 60)
+                                      +  ABS-MINUTES
+                                      +  ISO-TZ-OFFSET
+               IF  TZ-ADJ-MINUTES < ZEROES
+                   ADD      1440          TO TZ-ADJ-MINUTES
+                   SUBTRACT 1             FROM DTE-TOTD
+               ELSE
+                   IF  TZ-ADJ-MINUTES NOT < 1440
+                       SUBTRACT 1440      FROM TZ-ADJ-MINUTES
+                       ADD      1         TO DTE-TOTD
+                   END-IF
+               END-IF
+               SET  DTE-REQUEST-TOTL-DAYS  TO TRUE
+               CALL 'DTEMAN'            USING DTEMAN-PARMS
+               DIVIDE TZ-ADJ-MINUTES BY 60
+                   GIVING ABS-HOURS REMAINDER ABS-MINUTES
+           END-IF
+
+      * NOTE -- ISO-DAY-OF-WEEK AND ISO-JULIAN-DATE ARE DERIVED FROM
+      * DTE-TOTD AFTER THE TZ-OFFSET ADJUSTMENT ABOVE, SO BOTH REFLECT
+      * THE SAME (POSSIBLY SHIFTED) CALENDAR DATE AS DTE-GNUM.
+           DIVIDE DTE-TOTD BY 7 GIVING ADJUSTMENT-DAYS
+               REMAINDER DOW-WORK
+           COMPUTE DOW-WORK = DOW-WORK + 2
+           IF  DOW-WORK > 7
+               SUBTRACT 7              FROM DOW-WORK
+           END-IF
+           MOVE DOW-WORK               TO ISO-DAY-OF-WEEK
+
+           SET  DTE-REQUEST-JULN-EDIT  TO TRUE
+           CALL 'DTEMAN'            USING DTEMAN-PARMS
+           MOVE DTE-JULN               TO ISO-JULIAN-DATE
 
            COMPUTE NUM-TIME = (ABS-HOURS * 10000)
                             + (ABS-MINUTES * 100)
-                            +  ABS-SECONDS.
+                            +  ABS-SECONDS
 
            IF  NUM-FORMAT
                MOVE DTE-GNUM           TO NUM-DATE-FORMAT
@@ -94,6 +156,7 @@
                MOVE ISO-DSP-TIME       TO ISO-TIME-FORMAT
                MOVE '.'                TO ISO-TIME-DELIM
                MOVE ABS-UNITS          TO ISO-MILLISECONDS
+           END-IF
            END-IF.
 
            GOBACK.
