@@ -15,6 +15,21 @@
 
       * CHANGE HISTORY ------------------------------------------------
       * 11/24/2009 DLC ORIGINAL PROGRAM.
+/DLC5/* 08/08/2026 DLC ADD REVERSE (TEXT TO EIBFN CODE) LOOKUP MODE.
+/DLC6/* 08/08/2026 DLC LOG '@NOTFND' MISSES TO CSMT SO OPERATIONS CAN
+/DLC6/*               TELL WHEN DFHFUNCT NEEDS REFRESHING.
+/DLC7/* 08/09/2026 DLC GIVE Z10/Z11 THEIR OWN EXIT PARAGRAPHS -- THE
+/DLC7/*               SHARED Z19-EXIT LET A PERFORM...THRU FOR ONE
+/DLC7/*               FALL THROUGH INTO THE OTHER'S LOGIC.
+/DLC8/* 08/09/2026 DLC Z11-LOG-NOTFND-TXT REFERENCE-MODIFIED COMM-FUNCX
+/DLC8/*               BY COMM-FUNCL, BUT THE CALLER NEVER SETS
+/DLC8/*               COMM-FUNCL ON THE TEXT-TO-CODE PATH -- IT'S ONLY
+/DLC8/*               EVER AN OUTPUT ON THE FORWARD PATH -- SO IT COULD
+/DLC8/*               HOLD ANY VALUE AND SEND THE REFERENCE
+/DLC8/*               MODIFICATION OUT OF COMM-FUNCX'S 1-20 RANGE.
+/DLC8/*               COMPUTE THE ACTUAL TRIMMED LENGTH OF THE
+/DLC8/*               CALLER-SUPPLIED TEXT INSTEAD OF TRUSTING
+/DLC8/*               COMM-FUNCL HERE.
       * END OF HISTORY ------------------------------------------------
 
       /*****************************************************************
@@ -51,6 +66,10 @@
          03  DFHFUNCT                  PIC  X(08)   VALUE 'DFHFUNCT'.
          03  LN                        PIC S9(04)   BINARY.
          03  SB                        PIC S9(04)   BINARY.
+/DLC5/   03  MIN-LEN                   PIC S9(04)   BINARY.
+/DLC6/   03  NOTFND-MSG                PIC  X(60).
+/DLC6/   03  NOTFND-FUNC               PIC -(4)9.
+/DLC8/   03  NOTFND-TXTLEN             PIC S9(04)   BINARY.
 
       /*****************************************************************
       *    LINKAGE SECTION                                             *
@@ -63,6 +82,10 @@
            05  COMM-FUNC               PIC S9(04)   BINARY.
            05  COMM-FUNCL              PIC S9(04)   BINARY.
          03  COMM-FUNCX                PIC  X(20).
+      * OPTIONAL TRAILING FIELD -- ONLY HONORED WHEN THE CALLER'S
+      * COMMAREA IS LARGE ENOUGH TO HOLD IT (SEE PROCEDURE DIVISION).
+/DLC5/   03  COMM-FUNC-DIR             PIC  X(01).
+/DLC5/     88  COMM-FUNC-TEXT-TO-CODE             VALUE 'R'.
 
       * EIBFN LITERALS TABLE
        01  EIBFN-TABLE.
@@ -80,7 +103,10 @@
       ******************************************************************
        PROCEDURE DIVISION.
 
-           IF  EIBCALEN < LENGTH OF DFHCOMMAREA
+           COMPUTE MIN-LEN             =  LENGTH OF COMM-HEADER
+                                        +  LENGTH OF COMM-FUNCX.
+
+           IF  EIBCALEN < MIN-LEN
                IF  EIBCALEN > LENGTH OF COMM-HEADER
                    MOVE +7             TO COMM-FUNCL
                    COMPUTE LN          =  EIBCALEN
@@ -97,6 +123,22 @@
                          SET(ADDRESS OF EIBFN-TABLE)
                          HOLD
                END-EXEC
+/DLC5/         IF  EIBCALEN > MIN-LEN
+/DLC5/         AND COMM-FUNC-TEXT-TO-CODE
+/DLC5/             PERFORM WITH TEST BEFORE
+/DLC5/               VARYING SB FROM 1 BY 1
+/DLC5/                 UNTIL SB > EIBFN-COUNT
+/DLC5/                    OR EIBFN-TEXT(SB) = COMM-FUNCX
+/DLC5/             END-PERFORM
+/DLC5/             IF  SB > EIBFN-COUNT
+/DLC6/                 PERFORM Z11-LOG-NOTFND-TXT THRU Z11-EXIT
+/DLC5/                 MOVE ZEROES         TO COMM-FUNC
+/DLC5/                 MOVE +7             TO COMM-FUNCL
+/DLC5/                 MOVE '@NOTFND'      TO COMM-FUNCX
+/DLC5/             ELSE
+/DLC5/                 MOVE EIBFN-VALUE(SB) TO COMM-FUNC
+/DLC5/             END-IF
+/DLC5/         ELSE
                PERFORM WITH TEST BEFORE
                  VARYING SB FROM 1 BY 1
                    UNTIL SB > EIBFN-COUNT
@@ -105,10 +147,12 @@
                IF  SB > EIBFN-COUNT
                    MOVE +7             TO COMM-FUNCL
                    MOVE '@NOTFND'      TO COMM-FUNCX
+/DLC6/             PERFORM Z10-LOG-NOTFND THRU Z10-EXIT
                ELSE
                    MOVE EIBFN-TEXL(SB) TO COMM-FUNCL
                    MOVE EIBFN-TEXT(SB) TO COMM-FUNCX
                END-IF
+/DLC5/         END-IF
                EXEC CICS RELEASE
                          PROGRAM(DFHFUNCT)
                END-EXEC
@@ -116,3 +160,46 @@
 
            EXEC CICS RETURN END-EXEC.
            GOBACK.
+
+/DLC6/******************************************************************
+/DLC6/*    LOG EIBFN/DFHFUNCT TRANSLATION MISSES                       *
+/DLC6/******************************************************************
+/DLC6/ Z10-LOG-NOTFND.
+/DLC6/
+/DLC6/     MOVE SPACES                 TO NOTFND-MSG.
+/DLC6/     MOVE COMM-FUNC              TO NOTFND-FUNC.
+/DLC6/     STRING THIS-PGM ': @NOTFND FOR EIBFN=' DELIMITED BY SIZE
+/DLC6/            NOTFND-FUNC                     DELIMITED BY SIZE
+/DLC6/         INTO NOTFND-MSG.
+/DLC6/     EXEC CICS WRITEQ TD
+/DLC6/               QUEUE    ('CSMT')
+/DLC6/               FROM     (NOTFND-MSG)
+/DLC6/               LENGTH   (LENGTH OF NOTFND-MSG)
+/DLC6/               NOHANDLE
+/DLC6/     END-EXEC.
+/DLC6/
+/DLC7/ Z10-EXIT.
+/DLC7/     EXIT.
+/DLC6/
+/DLC6/ Z11-LOG-NOTFND-TXT.
+/DLC6/
+/DLC8/     MOVE ZERO                   TO NOTFND-TXTLEN.
+/DLC8/     INSPECT COMM-FUNCX          TALLYING NOTFND-TXTLEN
+/DLC8/                                 FOR TRAILING SPACES.
+/DLC8/     COMPUTE NOTFND-TXTLEN = LENGTH OF COMM-FUNCX - NOTFND-TXTLEN.
+/DLC8/     IF  NOTFND-TXTLEN < 1
+/DLC8/         MOVE 1                  TO NOTFND-TXTLEN
+/DLC8/     END-IF.
+/DLC6/     MOVE SPACES                 TO NOTFND-MSG.
+/DLC6/     STRING THIS-PGM ': @NOTFND FOR TEXT=' DELIMITED BY SIZE
+/DLC8/            COMM-FUNCX(1:NOTFND-TXTLEN)     DELIMITED BY SIZE
+/DLC6/         INTO NOTFND-MSG.
+/DLC6/     EXEC CICS WRITEQ TD
+/DLC6/               QUEUE    ('CSMT')
+/DLC6/               FROM     (NOTFND-MSG)
+/DLC6/               LENGTH   (LENGTH OF NOTFND-MSG)
+/DLC6/               NOHANDLE
+/DLC6/     END-EXEC.
+/DLC6/
+/DLC7/ Z11-EXIT.
+/DLC7/     EXIT.
